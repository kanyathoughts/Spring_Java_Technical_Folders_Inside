@@ -0,0 +1,26 @@
+#FIS******************************************************************* 00000001
+#FIS***                   COPYRIGHT 1993-2019                         * 00000002
+#FIS***      Fidelity National Information Services, Inc.             * 00000003
+#FIS***      and/or its subsidiaries - All Rights Reserved worldwide.  * 00000004
+#FIS******************************************************************* 00000005
+      ******************************************************************00000100
+      **  COPYBOOK     UTCOIA                                           00000200
+      **  PURPOSE      Generic in-memory keyed-container access area,   00000300
+      **               used with UTCOINDX.  Parameterized by REPLACING  00000400
+      **               so each caller can have its own container name.  00000500
+      ******************************************************************00000600
+           05  :UTCOIA:-KEY-ADDR      USAGE POINTER     VALUE NULL.     00000700
+           05  :UTCOIA:-DATA-ADDR     USAGE POINTER     VALUE NULL.     00000800
+           05  :UTCOIA:-MODE          PIC X(8)  VALUE SPACES.           00000900
+               88  :UTCOIA:-MODE-MOVE      VALUE 'MOVE'.                00001000
+           05  :UTCOIA:-OPER          PIC X(12) VALUE SPACES.           00001100
+               88  :UTCOIA:-OPER-GET        VALUE 'GET'.                00001200
+               88  :UTCOIA:-OPER-UPDATE     VALUE 'UPDATE'.             00001300
+               88  :UTCOIA:-OPER-FIRST      VALUE 'FIRST'.              00001400
+               88  :UTCOIA:-OPER-NEXT       VALUE 'NEXT'.               00001500
+               88  :UTCOIA:-OPER-CO-SETUP   VALUE 'CO-SETUP'.           00001600
+               88  :UTCOIA:-OPER-CO-EMPTY   VALUE 'CO-EMPTY'.           00001700
+           05  :UTCOIA:-RC            PIC XX    VALUE '00'.             00001800
+               88  :UTCOIA:-RC-ERROR       VALUE '88'.                  00001900
+
+
