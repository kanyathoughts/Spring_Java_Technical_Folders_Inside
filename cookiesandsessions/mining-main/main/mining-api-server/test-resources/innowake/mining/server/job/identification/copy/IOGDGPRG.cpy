@@ -0,0 +1,29 @@
+#FIS*******************************************************************
+#FIS***                   COPYRIGHT 1993-2019                         *
+#FIS***      Fidelity National Information Services, Inc.             *
+#FIS***      and/or its subsidiaries - All Rights Reserved worldwide.  *
+#FIS*******************************************************************
+700019******************************************************************00000100
+700019**  COPYBOOK     IOGDGPRG                                         00000200
+700019**  PURPOSE      Standard IO parameter block for the UTGDGPRG     00000300
+700019**               generation-data-group purge/archive subprogram.  00000400
+700019**               The single RUN operation literal is passed as a  00000500
+700019**               separate CALL parameter, not through this block. 00000600
+700019******************************************************************00000700
+700019     05  IO-GDGPRG-CALLING-PGM  PIC X(8)   VALUE 'PROGRAM'.       00000800
+700019     05  IO-GDGPRG-ERROR        PIC X      VALUE 'N'.             00000900
+700019         88  IO-GDGPRG-ERROR-YES VALUE 'Y'.                       00001000
+700019         88  IO-GDGPRG-ERROR-NO  VALUE 'N'.                       00001100
+700019     05  IO-GDGPRG-FILE-STATUS  PIC XX     VALUE '00'.            00001200
+700019**                                                                00001300
+700019**  Dataset and retention policy passed in by the caller.         00001400
+700019     05  IO-GDGPRG-DSNAME       PIC X(44)  VALUE SPACES.          00001500
+700019     05  IO-GDGPRG-KEEP-CYCLES  PIC S9(4) BINARY VALUE ZERO.      00001600
+700019     05  IO-GDGPRG-ARCHIVE      PIC X      VALUE 'N'.             00001700
+700019         88  IO-GDGPRG-ARCHIVE-YES VALUE 'Y'.                     00001800
+700019**                                                                00001900
+700019**  Counts returned by the subprogram after it runs.              00002000
+700019     05  IO-GDGPRG-PURGED-CNT   PIC S9(4) BINARY VALUE ZERO.      00002100
+700019     05  IO-GDGPRG-ARCHIVED-CNT PIC S9(4) BINARY VALUE ZERO.      00002200
+700019**                                                                00002300
+700019  01  IO-GDGPRG-RUN              PIC X(8)  VALUE 'RUN'.           00002400
