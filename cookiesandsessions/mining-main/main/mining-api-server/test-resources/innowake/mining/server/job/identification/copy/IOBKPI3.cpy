@@ -0,0 +1,27 @@
+#FIS******************************************************************* 00000001
+#FIS***                   COPYRIGHT 1993-2019                         * 00000002
+#FIS***      Fidelity National Information Services, Inc.             * 00000003
+#FIS***      and/or its subsidiaries - All Rights Reserved worldwide.  * 00000004
+#FIS******************************************************************* 00000005
+      ******************************************************************00000100
+      **  COPYBOOK     IOBKPI3                                          00000200
+      **  PURPOSE      Standard IO parameter block for the BABKPI3      00000300
+      **               backup-reader subprogram, Golden baseline side. 00000400
+      **               The OPEN/READ/CLOSE operation literals are       00000500
+      **               passed as separate CALL parameters, not through  00000600
+      **               this block.                                      00000700
+      ******************************************************************00000800
+           05  IO-BKPI3-CALLING-PGM   PIC X(8)   VALUE 'PROGRAM'.       00000900
+           05  IO-BKPI3-ERROR          PIC X      VALUE 'N'.            00001000
+               88  IO-BKPI3-ERROR-YES VALUE 'Y'.                        00001100
+               88  IO-BKPI3-ERROR-NO  VALUE 'N'.                        00001200
+           05  IO-BKPI3-EOF            PIC X      VALUE 'N'.            00001300
+               88  IO-BKPI3-EOF-YES VALUE 'Y'.                          00001400
+               88  IO-BKPI3-EOF-NO  VALUE 'N'.                          00001500
+           05  IO-BKPI3-FILE-STATUS    PIC XX     VALUE '00'.           00001600
+           05  IO-BKPI3-REC-LENG       PIC S9(4) BINARY VALUE ZERO.     00001700
+      *                                                                 00001800
+       01  IO-BKPI3-OPEN               PIC X(8)   VALUE 'OPEN'.         00001900
+       01  IO-BKPI3-READ               PIC X(8)   VALUE 'READ'.         00002000
+       01  IO-BKPI3-CLOSE              PIC X(8)   VALUE 'CLOSE'.        00002100
+
