@@ -0,0 +1,19 @@
+#FIS******************************************************************* 00000001
+#FIS***                   COPYRIGHT 1993-2019                         * 00000002
+#FIS***      Fidelity National Information Services, Inc.             * 00000003
+#FIS***      and/or its subsidiaries - All Rights Reserved worldwide.  * 00000004
+#FIS******************************************************************* 00000005
+      ******************************************************************00000100
+      **  COPYBOOK     UTCOHDR                                          00000200
+      **  PURPOSE      Header describing a UTCOINDX in-memory keyed     00000300
+      **               container.  Parameterized by REPLACING so each   00000400
+      **               caller can have its own container name.          00000500
+      ******************************************************************00000600
+           05  :UTCOHDR:-NAME         PIC X(8)  VALUE SPACES.           00000700
+           05  :UTCOHDR:-TYPE         PIC X(8)  VALUE SPACES.           00000800
+               88  :UTCOHDR:-TYPE-ORDERED  VALUE 'ORDERED'.             00000900
+           05  :UTCOHDR:-KEY-LENG     PIC S9(4) BINARY VALUE ZERO.      00001000
+           05  :UTCOHDR:-DATA-LENG    PIC S9(4) BINARY VALUE ZERO.      00001100
+           05  :UTCOHDR:-NUM-ITEMS    PIC S9(9) COMP-3 VALUE ZERO.      00001200
+
+
