@@ -0,0 +1,16 @@
+#FIS******************************************************************* 00000001
+#FIS***                   COPYRIGHT 1993-2019                         * 00000002
+#FIS***      Fidelity National Information Services, Inc.             * 00000003
+#FIS***      and/or its subsidiaries - All Rights Reserved worldwide.  * 00000004
+#FIS******************************************************************* 00000005
+      ******************************************************************00000100
+      **  COPYBOOK     AHDEF                                            00000200
+      **  PURPOSE      Participant Adjustment History record, File1.    00000300
+      ******************************************************************00000400
+           05  AH-PARTICIPANT-SSN   PIC X(9)       VALUE SPACES.        00000500
+           05  AH-BANK-ACCOUNT-NUM  PIC X(17)      VALUE SPACES.        00000600
+           05  AH-ADJ-DATE          PIC 9(8)       VALUE ZERO.          00000700
+           05  AH-ADJ-AMOUNT        PIC S9(9)V99 COMP-3 VALUE ZERO.     00000800
+           05  FILLER               PIC X(1950)    VALUE SPACES.        00000900
+
+
