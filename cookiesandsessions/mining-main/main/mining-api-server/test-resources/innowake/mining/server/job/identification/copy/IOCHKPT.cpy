@@ -0,0 +1,20 @@
+#FIS******************************************************************* 00000001
+#FIS***                   COPYRIGHT 1993-2019                         * 00000002
+#FIS***      Fidelity National Information Services, Inc.             * 00000003
+#FIS***      and/or its subsidiaries - All Rights Reserved worldwide.  * 00000004
+#FIS******************************************************************* 00000005
+700004******************************************************************00000100
+700004**  COPYBOOK     IOCHKPT                                          00000200
+700004**  PURPOSE      Standard IO parameter block for the UTCHKPT      00000300
+700004**               checkpoint-record output writer subprogram.  The 00000400
+700004**               OPEN/WRITE/CLOSE operation literals are passed   00000500
+700004**               as separate CALL parameters, not through this    00000600
+700004**               block.                                          00000700
+700004******************************************************************00000800
+700004     05  IO-CHKPT-CALLING-PGM   PIC X(8)   VALUE 'PROGRAM'.       00000900
+700004     05  IO-CHKPT-ERROR         PIC X      VALUE 'N'.             00001000
+700004     05  IO-CHKPT-FILE-STATUS   PIC XX     VALUE '00'.            00001100
+700004*                                                                 00001200
+700004 01  IO-CHKPT-OPEN               PIC X(8)  VALUE 'OPEN'.          00001300
+700004 01  IO-CHKPT-WRITE              PIC X(8)  VALUE 'WRITE'.         00001400
+700004 01  IO-CHKPT-CLOSE              PIC X(8)  VALUE 'CLOSE'.         00001500
