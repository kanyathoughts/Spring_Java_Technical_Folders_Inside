@@ -0,0 +1,16 @@
+#FIS******************************************************************* 00000001
+#FIS***                   COPYRIGHT 1993-2019                         * 00000002
+#FIS***      Fidelity National Information Services, Inc.             * 00000003
+#FIS***      and/or its subsidiaries - All Rights Reserved worldwide.  * 00000004
+#FIS******************************************************************* 00000005
+      ******************************************************************00000100
+      **  COPYBOOK     BKUPHDR                                          00000200
+      **  PURPOSE      Backup file header record, File1 side.           00000300
+      ******************************************************************00000400
+           05  HDR-DATE             PIC 9(6)       VALUE ZERO.          00000500
+           05  HDR-TIME             PIC 9(6)       VALUE ZERO.          00000600
+           05  HDR-SYSTEM-RELEASE   PIC X(9)       VALUE SPACES.        00000700
+           05  HDR-REC-COUNT        PIC 9(9)       VALUE ZERO.          00000800
+           05  FILLER               PIC X(1960)    VALUE SPACES.        00000900
+
+
