@@ -0,0 +1,23 @@
+#FIS******************************************************************* 00000001
+#FIS***                   COPYRIGHT 1993-2019                         * 00000002
+#FIS***      Fidelity National Information Services, Inc.             * 00000003
+#FIS***      and/or its subsidiaries - All Rights Reserved worldwide.  * 00000004
+#FIS******************************************************************* 00000005
+      ******************************************************************00000100
+      **  COPYBOOK     IOIN110                                          00000200
+      **  PURPOSE      Standard IO parameter block for the UT110IN      00000300
+      **               control-card reader subprogram.  The             00000400
+      **               OPEN/READ/CLOSE operation literals are passed    00000500
+      **               as separate CALL parameters, not through this    00000600
+      **               block.                                           00000700
+      ******************************************************************00000800
+           05  IO-IN110-CALLING-PGM   PIC X(8)   VALUE 'PROGRAM'.       00000900
+           05  IO-IN110-ERROR         PIC X      VALUE 'N'.             00001000
+               88  IO-IN110-ERROR-YES VALUE 'Y'.                        00001100
+               88  IO-IN110-ERROR-NO  VALUE 'N'.                        00001200
+           05  IO-IN110-FILE-STATUS   PIC XX     VALUE '00'.            00001300
+      *                                                                 00001400
+       01  IO-IN110-OPEN               PIC X(8)  VALUE 'OPEN'.          00001500
+       01  IO-IN110-READ               PIC X(8)  VALUE 'READ'.          00001600
+       01  IO-IN110-CLOSE              PIC X(8)  VALUE 'CLOSE'.         00001700
+
