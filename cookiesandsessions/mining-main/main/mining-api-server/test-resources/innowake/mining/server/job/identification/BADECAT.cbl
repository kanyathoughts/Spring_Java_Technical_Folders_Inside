@@ -0,0 +1,324 @@
+#FIS******************************************************************* 00000001
+#FIS***                                                               * 00000002
+#FIS***                   COPYRIGHT 1993-2019                         * 00000003
+#FIS***                                                               * 00000004
+#FIS***      Fidelity National Information Services, Inc.             * 00000005
+#FIS***      and/or its subsidiaries - All Rights Reserved            * 00000006
+#FIS***      worldwide.                                               * 00000007
+#FIS***                                                               * 00000008
+#FIS***      This document is protected under the trade secret        * 00000009
+#FIS***      and copyright laws as the property of Fidelity           * 00000010
+#FIS***      National Information Services, Inc. and/or its           * 00000011
+#FIS***      subsidiaries.                                            * 00000012
+#FIS***                                                               * 00000013
+#FIS***      Copying, reproduction or distribution should be          * 00000014
+#FIS***      limited and only to employees with a "need to know"      * 00000015
+#FIS***      to do their job. Any disclosure of this document to      * 00000016
+#FIS***      third parties is strictly prohibited.                    * 00000017
+#FIS***                                                               * 00000018
+#FIS******************************************************************* 00000019
+       IDENTIFICATION DIVISION.                                         00000100
+700010 PROGRAM-ID. 'BADECAT'.                                           00000200
+700010******************************************************************00000300
+700010**  APPLICATION  SUNGARD EBS OMNIPLUS                             00000400
+700010******************************************************************00000500
+700010**  AUTHOR       W. WHITE, Aug 2026                               00000600
+700010**  PURPOSE      Standalone catalog report of the Data Element    00000700
+700010**               definitions known to one or more of the per-     00000800
+700010**               RecordType xxYYDE subprograms (the same ones     00000900
+700010**               BABKCMP calls to format/compare individual       00001000
+700010**               DE values).  Driven entirely by control cards -  00001100
+700010**               it opens neither backup file, and is meant to    00001200
+700010**               be run on its own when someone needs a list of   00001300
+700010**               the DEs defined for a RecordType, e.g. to build  00001400
+700010**               an IGNOREDE or SELPLAN list for a BABKCMP run.   00001500
+700010******************************************************************00001600
+700010**  REVISIONS:                                                    00001700
+700010******************************************************************00001800
+700010**  Input                                                         00001900
+700010**   . IN110   - Control File (one RECTYPE card per type wanted)  00002000
+700010******************************************************************00002100
+700010**  Output                                                        00002200
+700010**   . SYSOUT  - Displayed Information                            00002300
+700010**   . REPORT  - DE catalog report, one section per RecordType    00002400
+700010******************************************************************00002500
+700010 ENVIRONMENT DIVISION.                                            00002600
+700010 CONFIGURATION SECTION.                                           00002700
+700010 INPUT-OUTPUT SECTION.                                            00002800
+700010     SKIP2                                                        00002900
+700010 FILE-CONTROL.                                                    00003000
+700010     SELECT PRINT-FILE                                            00003100
+700010         ASSIGN TO UT-S-REPORT                                    00003200
+&MFCY          ORGANIZATION IS LINE SEQUENTIAL                          00003300
+700010         FILE STATUS WPRINT-FS.                                   00003400
+700010 DATA DIVISION.                                                   00003500
+700010     SKIP2                                                        00003600
+700010 FILE SECTION.                                                    00003700
+700010     SKIP1                                                        00003800
+700010 FD  PRINT-FILE                                                   00003900
+700010     BLOCK CONTAINS 0 RECORDS                                     00004000
+700010     LABEL RECORDS ARE STANDARD.                                  00004100
+700010     SKIP2                                                        00004200
+700010 01 PRINT-LINE                PIC X(133).                         00004300
+700010 WORKING-STORAGE SECTION.                                         00004400
+700010 77  WQUIT-FLG             PIC X            VALUE 'N'.            00004500
+700010     88  WQUIT-FLG-YES VALUE 'Y'.                                 00004600
+700010     SKIP2                                                        00004700
+700010 77  WK-PGM-NAME           PIC X(8)     VALUE SPACES.             00004800
+700010 77  SUB-WTYPE             PIC S9(4)    VALUE ZERO.               00004900
+700010 77  WCTR-CHAIN-GUARD      PIC S9(4)    VALUE ZERO.               00005000
+700010 77  WCTR-DE-COUNT         PIC S9(9) COMP-3 VALUE ZERO.           00005100
+700010 01  WPRINT-AREA.                                                 00005200
+700010     05  WPRINT-FS                 PIC XX  VALUE '00'.            00005300
+700010         88  WPRINT-FS-OK VALUE '00'.                             00005400
+700010     05  WPRINT-PAGE               PIC 99999  VALUE ZERO.         00005500
+700010     05  WPRINT-TITLE1             PIC X(133) VALUE SPACES.       00005600
+700010     05  WPRINT-LINE               PIC X(133) VALUE SPACES.       00005700
+700010     05  WPRINT-LINES              PIC S9(5)  VALUE ZERO.         00005800
+700010         88  WPRINT-LINES-OVER VALUE 51 THRU 1000.                00005900
+700010     05  WPRINT-TOT-LINES          PIC S9(5)  VALUE ZERO.         00006000
+700010     SKIP2                                                        00006100
+700010     SKIP2                                                        00006400
+700010 01  RPTHDR-LINE.                                                 00006500
+700010         05   FILLER     PIC X(02) VALUE                          00006600
+700010           ' '.                                                   00006700
+700010         05   FILLER     PIC X(27) VALUE                          00006800
+700010           'OmniPlus DE Catalog Report'.                          00006900
+700010         05   RPTHDR-SUBTITLE    PIC X(50)  VALUE SPACES.         00007000
+700010         05   RPTHDR-DATE PIC 99/99/99 VALUE ZERO.                00007100
+700010         05   FILLER     PIC X(6)  VALUE                          00007200
+700010           '  Page'.                                              00007300
+700010         05   RPTHDR-PAGE PIC ZZZ9  VALUE ZERO.                   00007400
+700010     SKIP2                                                        00007500
+700010 01  RPCAT1-LINE.                                                 00007600
+700010         05   FILLER     PIC X(05) VALUE                          00007700
+700010           'Type'.                                                00007800
+700010         05   FILLER     PIC X(07) VALUE                          00007900
+700010           'DE Num'.                                              00008000
+700010         05   FILLER     PIC X(03) VALUE SPACES.                  00008100
+700010         05   FILLER     PIC X(22) VALUE                          00008200
+700010           'DE Name'.                                             00008300
+700010         05   FILLER     PIC X(07) VALUE                          00008400
+700010           'Val'.                                                 00008500
+700010         05   FILLER     PIC X(04) VALUE                          00008600
+700010           'Pic'.                                                 00008700
+700010         05   FILLER     PIC X(07) VALUE                          00008800
+700010           'NextDE'.                                              00008900
+700010     SKIP2                                                        00009000
+700010 01  RPDAT2-LINE.                                                 00009100
+700010         05  FILLER               PIC X(1) VALUE SPACES.          00009200
+700010         05  RPDAT2-XXYY          PIC X(4) VALUE SPACES.          00009300
+700010         05  FILLER               PIC X(4) VALUE SPACES.          00009400
+700010         05  RPDAT2-DENUM         PIC ZZZ9 VALUE ZERO.            00009500
+700010         05  FILLER               PIC X(5) VALUE SPACES.          00009600
+700010         05  RPDAT2-NAME          PIC X(22) VALUE SPACES.         00009700
+700010         05  RPDAT2-VALTYPE       PIC X(4) VALUE SPACES.          00009800
+700010         05  FILLER               PIC X(3) VALUE SPACES.          00009900
+700010         05  RPDAT2-PICTYPE       PIC X(4) VALUE SPACES.          00010000
+700010         05  FILLER               PIC X(3) VALUE SPACES.          00010100
+700010         05  RPDAT2-NEXTDE        PIC ZZZ9 VALUE ZERO.            00010200
+700010     SKIP2                                                        00010300
+700010 01  WTYPE-TABLE.                                                 00010400
+700010     05  WTYPE-ENTRY OCCURS 50 TIMES.                             00010500
+700010         10  WTYPE-XXYY       PIC X(4)  VALUE SPACES.             00010600
+700010 77  WTYPE-COUNT           PIC S9(4)    VALUE ZERO.               00010700
+700010 77  WTYPE-MAX-ENTRIES     PIC S9(4)    VALUE 50.                 00010800
+700010     SKIP2                                                        00010900
+700010 01  CTL-REC     PIC X(80)  VALUE SPACES.                         00011000
+700010 01  WCTL-AREA.                                                   00011100
+700010     05  WCTL-CMD                PIC X(20) VALUE SPACES.          00011200
+700010         88  WCTL-CMD-RECTYPE    VALUE 'RECTYPE'.                 00011300
+700010     05  WCTL-VAL                PIC X(20) VALUE SPACES.          00011400
+700010     SKIP2                                                        00011500
+700010 01  IO-IN110-PARM.                                               00011600
+700010       COPY IOIN110 REPLACING 'PROGRAM' BY 'BADECAT'.             00011700
+700010     SKIP3                                                        00011800
+700010 01  DE-AREA.  COPY PRMDE.                                        00011900
+700010     SKIP3                                                        00012000
+700010 01  CAT-DATA-REC         PIC X(1990)  VALUE SPACES.              00012100
+700010     EJECT                                                        00012200
+WFIX   01  SD-AREA IS GLOBAL. COPY PRMSD.                               00012300
+700010     EJECT                                                        00012400
+700010 PROCEDURE DIVISION.                                              00012500
+700010     SKIP2                                                        00012600
+700010 A-100-BODY.                                                      00012700
+700010     PERFORM A-105-INIT.                                          00012800
+700010     PERFORM A-200-INIT-OPEN.                                     00012900
+700010     PERFORM B-100-CAT-TYPE                                       00013000
+700010       VARYING SUB-WTYPE FROM 1 BY 1                              00013100
+700010         UNTIL SUB-WTYPE > WTYPE-COUNT.                           00013200
+700010     PERFORM A-900-FINI-CLOSE.                                    00013300
+700010     GOBACK.                                                      00013400
+700010     SKIP2                                                        00013500
+700010 A-105-INIT.                                                      00013600
+700010     CALL 'BASDIN' USING SD-AREA.                                 00013700
+700010     SKIP2                                                        00013800
+700010 A-200-INIT-OPEN.                                                 00013900
+700010     DISPLAY 'BaDeCat-998 Program Starting'.                      00014000
+700010     ACCEPT RPTHDR-DATE FROM DATE.                                00014100
+700010     OPEN OUTPUT                                                  00014200
+700010               PRINT-FILE.                                        00014300
+700010     IF  NOT WPRINT-FS-OK                                         00014400
+700010         DISPLAY 'BaDeCat-53 PRINT dd OPEN failed:'               00014500
+700010             WPRINT-FS                                            00014600
+700010         STOP RUN.                                                00014700
+700010     MOVE 'Requested Record Types'  TO RPTHDR-SUBTITLE.           00014800
+700010     PERFORM V-300-RPT-BREAK.                                     00014900
+700010     CALL 'UT110IN'  USING SD-AREA                                00015000
+700010               IO-IN110-PARM                                      00015100
+700010               IO-IN110-OPEN                                      00015200
+700010               CTL-REC.                                           00015300
+700010     IF  IO-IN110-ERROR = 'Y'                                     00015400
+700010          OR IO-IN110-FILE-STATUS NOT = '00'                      00015500
+700010         DISPLAY 'BADECAT-301 IN110 file failed to open:'         00015600
+700010           IO-IN110-FILE-STATUS                                   00015700
+700010         GOBACK.                                                  00015800
+700010     PERFORM F-110-READ-IN110.                                    00015900
+700010     PERFORM F-100-PROC-CTL                                       00016000
+700010       UNTIL IO-IN110-ERROR-YES.                                  00016100
+700010     IF  WTYPE-COUNT = ZERO                                       00016200
+700010         DISPLAY 'BADECAT-302 No RECTYPE cards supplied, '        00016300
+700010             'nothing to catalog'                                 00016400
+700010         MOVE 4 TO RETURN-CODE.                                   00016500
+700010     SKIP2                                                        00016600
+700010 A-900-FINI-CLOSE.                                                00016700
+700010     CALL 'UT110IN'  USING SD-AREA                                00016800
+700010               IO-IN110-PARM                                      00016900
+700010               IO-IN110-CLOSE                                     00017000
+700010               CTL-REC.                                           00017100
+700010     DISPLAY 'BaDeCat-444 RecordTypes Cataloged:' WTYPE-COUNT     00017200
+700010       ', DEs Cataloged:' WCTR-DE-COUNT.                          00017300
+700010     CLOSE PRINT-FILE.                                            00017400
+700010     DISPLAY 'BaDeCat-998 Program Ending'.                        00017500
+700010     SKIP2                                                        00017600
+     ***************************                                        00017700
+     *** Control card handling                                          00017800
+     ***************************                                        00017900
+700010 F-100-PROC-CTL.                                                  00018000
+700010     IF  CTL-REC (1:1) = '*'                                      00018100
+700010         DISPLAY 'BaDeCat-500 Comment:' CTL-REC (1:50)            00018200
+700010     ELSE                                                         00018300
+700010         PERFORM F-105-CONTINUE.                                  00018400
+700010     PERFORM F-110-READ-IN110.                                    00018500
+700010     SKIP2                                                        00018600
+700010 F-105-CONTINUE.                                                  00018700
+700010     MOVE SPACES     TO WCTL-CMD WCTL-VAL.                        00018800
+700010     UNSTRING CTL-REC DELIMITED BY SPACE                          00018900
+700010         INTO WCTL-CMD WCTL-VAL.                                  00019000
+700010     DISPLAY 'BaDeCat-500 CtlCard:' CTL-REC (1:50).               00019100
+700010     IF  WCTL-CMD-RECTYPE                                         00019200
+700010         PERFORM F-120-ADD-RECTYPE                                00019300
+700010     ELSE                                                         00019400
+700010         DISPLAY 'BaDeCat-501 Invalid Control Card:'              00019500
+700010             CTL-REC (1:50).                                      00019600
+700010     SKIP2                                                        00019700
+700010 F-120-ADD-RECTYPE.                                               00019800
+700010     IF  WTYPE-COUNT >= WTYPE-MAX-ENTRIES                         00019900
+700010         DISPLAY 'BaDeCat-502 RECTYPE table full, ignoring:'      00020000
+700010             WCTL-VAL                                             00020100
+700010     ELSE                                                         00020200
+700010         ADD 1 TO WTYPE-COUNT                                     00020300
+700010         MOVE WCTL-VAL (1:4) TO WTYPE-XXYY (WTYPE-COUNT).         00020400
+700010     SKIP2                                                        00020500
+700010 F-110-READ-IN110.                                                00020600
+700010     CALL 'UT110IN'  USING SD-AREA                                00020700
+700010               IO-IN110-PARM                                      00020800
+700010               IO-IN110-READ                                      00020900
+700010               CTL-REC.                                           00021000
+700010     SKIP2                                                        00021100
+     ***************************                                        00021200
+     *** Per-RecordType DE chain walk                                   00021300
+     ***************************                                        00021400
+700010 B-100-CAT-TYPE.                                                  00021500
+700010     MOVE 'RecordType ' TO RPTHDR-SUBTITLE.                       00021600
+700010     MOVE WTYPE-XXYY (SUB-WTYPE) TO RPTHDR-SUBTITLE (12:4).       00021700
+700010     PERFORM V-300-RPT-BREAK.                                     00021800
+700010     MOVE RPCAT1-LINE   TO WPRINT-LINE.                           00021900
+700010     PERFORM V-100-PRINT-LINE.                                    00022000
+700010     MOVE 1 TO DE-DENUM.                                          00022100
+700010     MOVE ZERO TO WCTR-CHAIN-GUARD.                               00022200
+700010     PERFORM B-110-WALK-CHAIN                                     00022300
+700010       UNTIL DE-DENUM = ZERO                                      00022400
+700010         OR WCTR-CHAIN-GUARD > 9999.                              00022500
+700010     SKIP2                                                        00022600
+700010 B-110-WALK-CHAIN.                                                00022700
+700010     ADD 1 TO WCTR-CHAIN-GUARD.                                   00022800
+700010     PERFORM R-100-FETCH-DE-DEF.                                  00022900
+700010     IF  DE-NAME NOT = SPACES                                     00023000
+700010         PERFORM R-600-FMT-DE-LINE                                00023100
+700010         ADD 1 TO WCTR-DE-COUNT.                                  00023200
+700010     MOVE DE-NEXT-DE  TO DE-DENUM.                                00023300
+700010     SKIP2                                                        00023400
+     ***************************                                        00023500
+     *** Routines for the DE-AREA and prmde                             00023600
+     ***************************                                        00023700
+700010 R-100-FETCH-DE-DEF.                                              00023800
+700010     MOVE SPACES TO DE-NAME.                                      00023900
+700010     SET DE-BYPASS-DED-YES TO TRUE.                               00024000
+700010     SET DE-PROCESS-GET TO TRUE.                                  00024100
+700010     PERFORM R-900-CALL-DEMOD.                                    00024200
+700010     SKIP2                                                        00024300
+700010 R-600-FMT-DE-LINE.                                               00024400
+700010     MOVE SPACES    TO RPDAT2-LINE.                               00024500
+700010     MOVE WTYPE-XXYY (SUB-WTYPE)   TO RPDAT2-XXYY.                00024600
+700010     MOVE DE-DENUM  TO RPDAT2-DENUM.                              00024700
+700010     MOVE DE-NAME   TO RPDAT2-NAME.                               00024800
+700010     IF  DE-VAL-TYPE-KEY                                          00024900
+700010         MOVE 'Key'        TO RPDAT2-VALTYPE                      00025000
+700010     ELSE IF  DE-VAL-TYPE-CALCULATED                              00025100
+700010         MOVE 'Calc'       TO RPDAT2-VALTYPE                      00025200
+700010     ELSE IF  DE-VAL-TYPE-READONLY                                00025300
+700010         MOVE 'RO'         TO RPDAT2-VALTYPE                      00025400
+700010     ELSE                                                         00025500
+700010         MOVE 'Data'       TO RPDAT2-VALTYPE.                     00025600
+700010     IF  DE-PIC-TYPE-9                                            00025700
+700010         MOVE '9'          TO RPDAT2-PICTYPE                      00025800
+700010     ELSE IF  DE-PIC-TYPE-X                                       00025900
+700010         MOVE 'X'          TO RPDAT2-PICTYPE                      00026000
+700010     ELSE                                                         00026100
+700010         MOVE '?'          TO RPDAT2-PICTYPE.                     00026200
+700010     MOVE DE-NEXT-DE  TO RPDAT2-NEXTDE.                           00026300
+700010     MOVE RPDAT2-LINE   TO WPRINT-LINE.                           00026400
+700010     PERFORM V-100-PRINT-LINE.                                    00026500
+700010     SKIP2                                                        00026600
+700010 R-900-CALL-DEMOD.                                                00026700
+700010     STRING WTYPE-XXYY (SUB-WTYPE) 'DE'                           00026800
+700010        DELIMITED BY SIZE                                         00026900
+700010          INTO WK-PGM-NAME.                                       00027000
+700010     CALL WK-PGM-NAME USING SD-AREA                               00027100
+700010                           DE-AREA                                00027200
+700010                           CAT-DATA-REC                           00027300
+700010          ON EXCEPTION                                            00027400
+700010            DISPLAY 'DE data not available for:' WK-PGM-NAME      00027500
+700010            MOVE ZERO TO DE-NEXT-DE                               00027600
+700010       END-CALL.                                                  00027700
+700010     SKIP2                                                        00027800
+     ***************************                                        00027900
+     *** Print-line routines                                            00028000
+     ***************************                                        00028100
+700010 V-100-PRINT-LINE.                                                00028200
+700010     IF  WPRINT-LINES-OVER                                        00028300
+700010         PERFORM V-150-NEWPAGE.                                   00028400
+700010     ADD 1 TO WPRINT-LINES.                                       00028500
+700010     WRITE PRINT-LINE FROM WPRINT-LINE                            00028600
+700010           AFTER ADVANCING 1 LINE.                                00028700
+700010     MOVE SPACES   TO WPRINT-LINE.                                00028800
+700010     ADD 1 TO WPRINT-TOT-LINES.                                   00028900
+700010     SKIP2                                                        00029000
+700010 V-150-NEWPAGE.                                                   00029100
+700010     ADD 1 TO WPRINT-PAGE.                                        00029200
+700010     MOVE WPRINT-PAGE  TO RPTHDR-PAGE.                            00029300
+700010     MOVE SPACES TO PRINT-LINE.                                   00029400
+700010     WRITE PRINT-LINE                                             00029500
+700010       AFTER ADVANCING PAGE.                                      00029600
+700010     WRITE PRINT-LINE FROM RPTHDR-LINE                            00029700
+700010       AFTER ADVANCING 1 LINE.                                    00029800
+700010     WRITE PRINT-LINE FROM WPRINT-TITLE1                          00029900
+700010       AFTER ADVANCING 1.                                         00030000
+700010     MOVE ZERO TO WPRINT-LINES.                                   00030100
+700010     ADD 3 TO WPRINT-TOT-LINES.                                   00030200
+700010     SKIP2                                                        00030300
+700010 V-300-RPT-BREAK.                                                 00030400
+700010     MOVE RPCAT1-LINE  TO WPRINT-TITLE1.                          00030700
+700010     PERFORM V-150-NEWPAGE.                                       00030800
+700010     EJECT                                                        00030900
