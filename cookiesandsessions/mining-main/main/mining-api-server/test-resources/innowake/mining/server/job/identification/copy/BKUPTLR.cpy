@@ -0,0 +1,17 @@
+#FIS******************************************************************* 00000001
+#FIS***                   COPYRIGHT 1993-2019                         * 00000002
+#FIS***      Fidelity National Information Services, Inc.             * 00000003
+#FIS***      and/or its subsidiaries - All Rights Reserved worldwide.  * 00000004
+#FIS******************************************************************* 00000005
+      ******************************************************************00000100
+      **  COPYBOOK     BKUPTLR                                          00000200
+      **  PURPOSE      Backup file trailer record.  Shared layout for   00000300
+      **               either File1 or File2 - the trailer is moved in  00000400
+      **               whole from whichever backup record just ended.   00000500
+      ******************************************************************00000600
+           05  TLR-PLAN-NUM         PIC X(6)       VALUE SPACES.        00000700
+           05  TLR-TYPE-CODE        PIC X(4)       VALUE SPACES.        00000800
+           05  TLR-REC-COUNT        PIC 9(9)       VALUE ZERO.          00000900
+           05  FILLER               PIC X(1981)    VALUE SPACES.        00001000
+
+
