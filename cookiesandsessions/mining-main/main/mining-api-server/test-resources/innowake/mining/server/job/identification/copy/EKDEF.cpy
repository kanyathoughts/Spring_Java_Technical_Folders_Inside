@@ -0,0 +1,15 @@
+#FIS******************************************************************* 00000001
+#FIS***                   COPYRIGHT 1993-2019                         * 00000002
+#FIS***      Fidelity National Information Services, Inc.             * 00000003
+#FIS***      and/or its subsidiaries - All Rights Reserved worldwide.  * 00000004
+#FIS******************************************************************* 00000005
+      ******************************************************************00000100
+      **  COPYBOOK     EKDEF                                            00000200
+      **  PURPOSE      Election key record, File1 side.                 00000300
+      ******************************************************************00000400
+           05  EK-ELECTION-NUM      PIC X(6)       VALUE SPACES.        00000500
+           05  EK-ELECTION-DATE     PIC 9(8)       VALUE ZERO.          00000600
+           05  EK-ELECTION-PCT      PIC S9(3)V9(4) COMP-3 VALUE ZERO.   00000700
+           05  FILLER               PIC X(1972)    VALUE SPACES.        00000800
+
+
