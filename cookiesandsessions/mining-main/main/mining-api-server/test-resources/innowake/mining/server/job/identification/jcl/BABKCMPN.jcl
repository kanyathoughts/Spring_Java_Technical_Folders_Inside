@@ -0,0 +1,13 @@
+//BABKCMPN JOB (ACCTNO),'NIGHTLY BKCMP',CLASS=A,MSGCLASS=X,          00000100
+//             NOTIFY=&SYSUID,REGION=0M                               00000200
+//*-------------------------------------------------------------*    00000300
+//* BABKCMPN - Scheduled nightly invocation of the BABKCMPJ       *   00000400
+//*            cataloged procedure.  Override the symbolics below *   00000500
+//*            to change tonight's run without hand-editing a     *   00000600
+//*            control-card dataset.                               *   00000700
+//*-------------------------------------------------------------*    00000800
+//JCLLIB   JCLLIB ORDER=(PROD.BABKCMP.PROCLIB)                        00000900
+//*                                                                   00001000
+//STEP1    EXEC BABKCMPJ,TRCOPT=NO,BRSEQOPT=NO,                       00001100
+//             PLANLO=,PLANHI=,                                       00001200
+//             IGNDE1=,IGNDE2=                                        00001300
