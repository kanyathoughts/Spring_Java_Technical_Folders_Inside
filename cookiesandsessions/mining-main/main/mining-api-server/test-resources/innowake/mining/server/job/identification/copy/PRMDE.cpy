@@ -0,0 +1,31 @@
+#FIS******************************************************************* 00000001
+#FIS***                   COPYRIGHT 1993-2019                         * 00000002
+#FIS***      Fidelity National Information Services, Inc.             * 00000003
+#FIS***      and/or its subsidiaries - All Rights Reserved worldwide.  * 00000004
+#FIS******************************************************************* 00000005
+      ******************************************************************00000100
+      **  COPYBOOK     PRMDE                                            00000200
+      **  PURPOSE      Data-element parameter area passed to the        00000300
+      **               per-record-type DEMOD subprograms, File1 side.   00000400
+      ******************************************************************00000500
+           05  DE-DENUM             PIC S9(4) BINARY VALUE ZERO.        00000600
+           05  DE-NAME              PIC X(20)     VALUE SPACES.         00000700
+           05  DE-NEXT-DE           PIC S9(4) BINARY VALUE ZERO.        00000800
+           05  DE-VAL-TYPE          PIC X         VALUE SPACES.         00000900
+               88  DE-VAL-TYPE-KEY         VALUE 'K'.                   00001000
+               88  DE-VAL-TYPE-READONLY    VALUE 'R'.                   00001100
+               88  DE-VAL-TYPE-CALCULATED  VALUE 'C'.                   00001200
+           05  DE-PIC-TYPE          PIC X         VALUE SPACES.         00001300
+               88  DE-PIC-TYPE-9           VALUE '9'.                   00001400
+               88  DE-PIC-TYPE-X           VALUE 'X'.                   00001500
+           05  DE-VAL-INTERNAL      PIC X(38)     VALUE SPACES.         00001600
+           05  DE-VAL-INTERNAL-N REDEFINES DE-VAL-INTERNAL              00001700
+                                    PIC 9(38).                          00001800
+           05  DE-VAL-DISPLAY       PIC X(40)     VALUE SPACES.         00001900
+           05  DE-VAL-NAME          PIC X(35)     VALUE SPACES.         00002000
+           05  DE-BYPASS-DED        PIC X         VALUE 'N'.            00002100
+               88  DE-BYPASS-DED-YES VALUE 'Y'.                         00002200
+           05  DE-PROCESS           PIC X(8)      VALUE SPACES.         00002300
+               88  DE-PROCESS-GET    VALUE 'GET'.                       00002400
+
+
