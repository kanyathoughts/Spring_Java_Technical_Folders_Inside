@@ -0,0 +1,16 @@
+#FIS******************************************************************* 00000001
+#FIS***                   COPYRIGHT 1993-2019                         * 00000002
+#FIS***      Fidelity National Information Services, Inc.             * 00000003
+#FIS***      and/or its subsidiaries - All Rights Reserved worldwide.  * 00000004
+#FIS******************************************************************* 00000005
+      ******************************************************************00000100
+      **  COPYBOOK     BKUPHDR2                                         00000200
+      **  PURPOSE      Backup file header record, File2 side.           00000300
+      ******************************************************************00000400
+           05  HDR2-DATE            PIC 9(6)       VALUE ZERO.          00000500
+           05  HDR2-TIME            PIC 9(6)       VALUE ZERO.          00000600
+           05  HDR2-SYSTEM-RELEASE  PIC X(9)       VALUE SPACES.        00000700
+           05  HDR2-REC-COUNT       PIC 9(9)       VALUE ZERO.          00000800
+           05  FILLER               PIC X(1960)    VALUE SPACES.        00000900
+
+
