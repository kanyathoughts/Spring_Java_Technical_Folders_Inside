@@ -0,0 +1,20 @@
+#FIS******************************************************************* 00000001
+#FIS***                   COPYRIGHT 1993-2019                         * 00000002
+#FIS***      Fidelity National Information Services, Inc.             * 00000003
+#FIS***      and/or its subsidiaries - All Rights Reserved worldwide.  * 00000004
+#FIS******************************************************************* 00000005
+      ******************************************************************00000100
+      **  COPYBOOK     IOEXTRA                                          00000200
+      **  PURPOSE      Standard IO parameter block for the UTEXTRA      00000300
+      **               extra-records output writer subprogram.  The     00000400
+      **               OPEN/WRITE/CLOSE operation literals are passed   00000500
+      **               as separate CALL parameters, not through this    00000600
+      **               block.                                          00000700
+      ******************************************************************00000800
+           05  IO-EXTRA-CALLING-PGM   PIC X(8)   VALUE 'PROGRAM'.       00000900
+           05  IO-EXTRA-ERROR         PIC X      VALUE 'N'.             00001000
+           05  IO-EXTRA-FILE-STATUS   PIC XX     VALUE '00'.            00001100
+      *                                                                 00001200
+       01  IO-EXTRA-OPEN               PIC X(8)  VALUE 'OPEN'.          00001300
+       01  IO-EXTRA-WRITE              PIC X(8)  VALUE 'WRITE'.         00001400
+       01  IO-EXTRA-CLOSE              PIC X(8)  VALUE 'CLOSE'.         00001500
