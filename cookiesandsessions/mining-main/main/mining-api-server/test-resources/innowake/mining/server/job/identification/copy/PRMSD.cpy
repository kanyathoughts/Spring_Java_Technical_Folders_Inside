@@ -0,0 +1,17 @@
+#FIS******************************************************************* 00000001
+#FIS***                   COPYRIGHT 1993-2019                         * 00000002
+#FIS***      Fidelity National Information Services, Inc.             * 00000003
+#FIS***      and/or its subsidiaries - All Rights Reserved worldwide.  * 00000004
+#FIS******************************************************************* 00000005
+      ******************************************************************00000100
+      **  COPYBOOK     PRMSD                                            00000200
+      **  PURPOSE      Shared data area passed to every FIS subprogram  00000300
+      **               as the first parameter.  Initialized by BASDIN.  00000400
+      ******************************************************************00000500
+           05  SD-JOBNAME           PIC X(8)      VALUE SPACES.         00000600
+           05  SD-PGMNAME           PIC X(8)      VALUE SPACES.         00000700
+           05  SD-RUN-DATE          PIC 9(8)      VALUE ZERO.           00000800
+           05  SD-RUN-TIME          PIC 9(6)      VALUE ZERO.           00000900
+           05  SD-INSTALLATION      PIC X(4)      VALUE SPACES.         00001000
+
+
