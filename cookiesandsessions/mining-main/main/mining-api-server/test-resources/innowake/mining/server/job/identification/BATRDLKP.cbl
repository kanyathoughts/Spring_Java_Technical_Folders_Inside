@@ -0,0 +1,303 @@
+#FIS*******************************************************************
+#FIS***                                                               *
+#FIS***                   COPYRIGHT 1993-2019                         *
+#FIS***                                                               *
+#FIS***      Fidelity National Information Services, Inc.             *
+#FIS***      and/or its subsidiaries - All Rights Reserved            *
+#FIS***      worldwide.                                               *
+#FIS***                                                               *
+#FIS***      This document is protected under the trade secret        *
+#FIS***      and copyright laws as the property of Fidelity           *
+#FIS***      National Information Services, Inc. and/or its           *
+#FIS***      subsidiaries.                                            *
+#FIS***                                                               *
+#FIS***      Copying, reproduction or distribution should be          *
+#FIS***      limited and only to employees with a "need to know"      *
+#FIS***      to do their job. Any disclosure of this document to      *
+#FIS***      third parties is strictly prohibited.                    *
+#FIS***                                                               *
+#FIS*******************************************************************
+       IDENTIFICATION DIVISION.                                         00000100
+700022 PROGRAM-ID. 'BATRDLKP'.                                          00000200
+700022******************************************************************00000300
+700022**  APPLICATION  SUNGARD EBS OMNIPLUS                             00000400
+700022******************************************************************00000500
+700022**  AUTHOR       R. NOLAN, Aug 2026                               00000600
+700022**  PURPOSE      Report-only browse utility over the TRENDFILE    00000700
+700022**               history built by BABKCMP (see TRENDFILE control  00000800
+700022**               card).  Answers "how many times has DE nnn on    00000900
+700022**               record type XXYY differed" without re-running a  00001000
+700022**               full compare, by scanning the saved monthly      00001100
+700022**               trend rows and totalling the ones that match     00001200
+700022**               the optional RECTYPE/DENUM filter cards.         00001300
+700022******************************************************************00001400
+700022**  REVISIONS:                                                    00001500
+700022******************************************************************00001600
+700022**  Input                                                         00001700
+700022**   . IN110   - Control File (RECTYPE, DENUM)                    00001800
+700022**   . TREND   - Saved DE-difference trend history (via UTTREND)  00001900
+700022******************************************************************00002000
+700022**  Output                                                        00002100
+700022**   . SYSOUT  - Displayed Information                            00002200
+700022**   . REPORT  - One line per matching trend entry, plus a        00002300
+700022**               grand-total line                                 00002400
+700022******************************************************************00002500
+       ENVIRONMENT DIVISION.                                            00002600
+       CONFIGURATION SECTION.                                           00002700
+       INPUT-OUTPUT SECTION.                                            00002800
+           SKIP2                                                        00002900
+       FILE-CONTROL.                                                    00003000
+           SELECT PRINT-FILE                                            00003100
+               ASSIGN TO UT-S-REPORT                                    00003200
+&MFCY  ORGANIZATION IS LINE SEQUENTIAL                                  00003300
+               FILE STATUS WPRINT-FS.                                   00003400
+       DATA DIVISION.                                                   00003500
+           SKIP2                                                        00003600
+       FILE SECTION.                                                    00003700
+           SKIP1                                                        00003800
+       FD  PRINT-FILE                                                   00003900
+           BLOCK CONTAINS 0 RECORDS                                     00004000
+           LABEL RECORDS ARE STANDARD.                                  00004100
+           SKIP2                                                        00004200
+700022 01 PRINT-LINE                PIC X(133).                         00004300
+       WORKING-STORAGE SECTION.                                         00004400
+700022 77  WCTR-MATCHES          PIC 9(8)      VALUE ZERO.              00004500
+700022 77  WCTR-TOTAL-DIFF       PIC 9(8)      VALUE ZERO.              00004600
+700022     SKIP2                                                        00004700
+700022 01  WPRINT-AREA.                                                 00004800
+700022     05  WPRINT-FS                 PIC XX  VALUE '00'.            00004900
+700022         88  WPRINT-FS-OK VALUE '00'.                             00005000
+700022     05  WPRINT-PAGE               PIC 99999  VALUE ZERO.         00005100
+700022     05  WPRINT-TITLE1             PIC X(133) VALUE SPACES.       00005200
+700022     05  WPRINT-LINE               PIC X(133) VALUE SPACES.       00005300
+700022     05  WPRINT-LINES              PIC S9(5)  VALUE ZERO.         00005400
+700022         88  WPRINT-LINES-OVER VALUE 51 THRU 1000.                00005500
+700022     05  WPRINT-TOT-LINES          PIC S9(5)  VALUE ZERO.         00005600
+700022     SKIP2                                                        00005700
+700022 01  RPTHDR-LINE.                                                 00005800
+700022         05   FILLER     PIC X(02) VALUE                          00005900
+700022           ' '.                                                   00006000
+700022         05   FILLER     PIC X(28) VALUE                          00006100
+700022           'DE-Difference Trend Lookup'.                          00006200
+700022         05   RPTHDR-SUBTITLE    PIC X(50)  VALUE SPACES.         00006300
+700022         05   RPTHDR-DATE PIC 99/99/99 VALUE ZERO.                00006400
+700022         05   FILLER     PIC X(6)  VALUE                          00006500
+700022           '  Page'.                                              00006600
+700022         05   RPTHDR-PAGE PIC ZZZ9  VALUE ZERO.                   00006700
+700022     SKIP2                                                        00006800
+700022 01  RPT1-LINE.                                                   00006900
+700022         05   FILLER     PIC X(08) VALUE                          00007000
+700022           'YYYYMM'.                                              00007100
+700022         05   FILLER     PIC X(08) VALUE                          00007200
+700022           'RecType'.                                             00007300
+700022         05   FILLER     PIC X(08) VALUE                          00007400
+700022           'DE#'.                                                 00007500
+700022         05   FILLER     PIC X(22) VALUE                          00007600
+700022           'DE Name'.                                             00007700
+700022         05   FILLER     PIC X(12) VALUE                          00007800
+700022           'TimesDiff'.                                           00007900
+700022     SKIP2                                                        00008000
+700022 01  RPDAT1-LINE.                                                 00008100
+700022     05  FILLER               PIC X(1) VALUE SPACES.              00008200
+700022     05  RPDAT1-YYYYMM        PIC 9(6) VALUE ZERO.                00008300
+700022     05  FILLER               PIC X(3) VALUE SPACES.              00008400
+700022     05  RPDAT1-XXYY          PIC X(4) VALUE SPACES.              00008500
+700022     05  FILLER               PIC X(7) VALUE SPACES.              00008600
+700022     05  RPDAT1-DENUM         PIC X(3) VALUE SPACES.              00008700
+700022     05  FILLER               PIC X(5) VALUE SPACES.              00008800
+700022     05  RPDAT1-DENAME        PIC X(20) VALUE SPACES.             00008900
+700022     05  FILLER               PIC X(2) VALUE SPACES.              00009000
+700022     05  RPDAT1-DIFFERENT     PIC ZZZZZ,ZZ9 VALUE ZERO.           00009100
+700022     SKIP2                                                        00009200
+700022 01  RPTOT1-LINE.                                                 00009300
+700022     05  FILLER               PIC X(1) VALUE SPACES.              00009400
+700022     05  FILLER               PIC X(20) VALUE                     00009500
+700022           'Matching Entries:'.                                   00009600
+700022     05  RPTOT1-MATCHES       PIC ZZZZZ,ZZ9 VALUE ZERO.           00009700
+700022     05  FILLER               PIC X(4) VALUE SPACES.              00009800
+700022     05  FILLER               PIC X(22) VALUE                     00009900
+700022           'Total Times Differed:'.                               00010000
+700022     05  RPTOT1-TOTAL-DIFF    PIC ZZZZZ,ZZ9 VALUE ZERO.           00010100
+700022     SKIP2                                                        00010200
+700022 01  CTL-REC     PIC X(80)  VALUE SPACES.                         00010300
+700022 01  WCTL-AREA.                                                   00010400
+700022     05  WCTL-CMD                PIC X(20) VALUE SPACES.          00010500
+700022         88  WCTL-CMD-RECTYPE    VALUE 'RECTYPE'.                 00010600
+700022         88  WCTL-CMD-DENUM      VALUE 'DENUM'.                   00010700
+700022     05  WCTL-VAL                PIC X(20) VALUE SPACES.          00010800
+700022     05  WCTL-RECTYPE            PIC X(4)  VALUE SPACES.          00010900
+700022     05  WCTL-DENUM              PIC X(3)  VALUE SPACES.          00011000
+700022     SKIP2                                                        00011100
+700022 01  TREND-REC                 PIC X(80)            VALUE SPACES. 00011200
+700022 01  WTREND-LINE.                                                 00011300
+700022     05  WTREND-YYYYMM       PIC 9(6)  VALUE ZERO.                00011400
+700022     05  FILLER              PIC X     VALUE SPACE.               00011500
+700022     05  WTREND-XXYY         PIC X(4)  VALUE SPACES.              00011600
+700022     05  FILLER              PIC X     VALUE SPACE.               00011700
+700022     05  WTREND-DENUM        PIC X(3)  VALUE SPACES.              00011800
+700022     05  FILLER              PIC X     VALUE SPACE.               00011900
+700022     05  WTREND-DENAME       PIC X(20) VALUE SPACES.              00012000
+700022     05  FILLER              PIC X     VALUE SPACE.               00012100
+700022     05  WTREND-DIFFERENT    PIC Z(8)9 VALUE ZERO.                00012200
+700022 01  WTREND-DIFFERENT-NUM     PIC 9(9)  VALUE ZERO.               00012300
+700022     SKIP2                                                        00012400
+700022 01  IO-TREND-PARM.                                               00012500
+700022       COPY IOTREND REPLACING 'PROGRAM' BY 'BATRDLKP'.            00012600
+700022     SKIP2                                                        00012700
+700022 01  IO-IN110-PARM.                                               00012800
+700022       COPY IOIN110 REPLACING 'PROGRAM' BY 'BATRDLKP'.            00012900
+700022     SKIP3                                                        00013000
+       01  SD-AREA IS GLOBAL. COPY PRMSD.                               00013100
+           EJECT                                                        00013200
+       PROCEDURE DIVISION.                                              00013300
+           SKIP2                                                        00013400
+700022 A-100-BODY.                                                      00013500
+700022     PERFORM A-105-INIT.                                          00013600
+700022     PERFORM A-200-INIT-OPEN.                                     00013700
+700022     PERFORM B-100-SCAN-TREND                                     00013800
+700022       UNTIL IO-TREND-ERROR = 'Y'.                                00013900
+700022     PERFORM A-900-FINI-CLOSE.                                    00014000
+700022     GOBACK.                                                      00014100
+700022     SKIP2                                                        00014200
+700022 A-105-INIT.                                                      00014300
+700022     CALL 'BASDIN' USING SD-AREA.                                 00014400
+700022     SKIP2                                                        00014500
+700022 A-200-INIT-OPEN.                                                 00014600
+700022     DISPLAY 'BaTrdLkp-998 Program Starting'.                     00014700
+700022     ACCEPT RPTHDR-DATE FROM DATE.                                00014800
+700022     OPEN OUTPUT                                                  00014900
+700022               PRINT-FILE.                                        00015000
+700022     IF  NOT WPRINT-FS-OK                                         00015100
+700022         DISPLAY 'BaTrdLkp-53 PRINT dd OPEN failed:'              00015200
+700022             WPRINT-FS                                            00015300
+700022         STOP RUN.                                                00015400
+700022     MOVE 'Trend Lookup'  TO RPTHDR-SUBTITLE.                     00015500
+700022     PERFORM V-300-RPT-BREAK.                                     00015600
+700022     CALL 'UT110IN'  USING SD-AREA                                00015700
+700022               IO-IN110-PARM                                      00015800
+700022               IO-IN110-OPEN                                      00015900
+700022               CTL-REC.                                           00016000
+700022     IF  IO-IN110-ERROR = 'Y'                                     00016100
+700022          OR IO-IN110-FILE-STATUS NOT = '00'                      00016200
+700022         DISPLAY 'BaTrdLkp-301 IN110 file failed to open:'        00016300
+700022           IO-IN110-FILE-STATUS                                   00016400
+700022         GOBACK.                                                  00016500
+700022     PERFORM F-110-READ-IN110.                                    00016600
+700022     PERFORM F-100-PROC-CTL                                       00016700
+700022       UNTIL IO-IN110-ERROR-YES.                                  00016800
+700022     CALL 'UTTREND' USING SD-AREA                                 00016900
+700022               IO-TREND-PARM                                      00017000
+700022               IO-TREND-OPEN                                      00017100
+700022               TREND-REC.                                         00017200
+700022     IF  IO-TREND-ERROR = 'Y'                                     00017300
+700022          OR IO-TREND-FILE-STATUS NOT = '00'                      00017400
+700022         DISPLAY 'BaTrdLkp-304 TREND file failed to open:'        00017500
+700022           IO-TREND-FILE-STATUS                                   00017600
+700022         GOBACK.                                                  00017700
+700022     CALL 'UTTREND' USING SD-AREA                                 00017800
+700022               IO-TREND-PARM                                      00017900
+700022               IO-TREND-READ                                      00018000
+700022               TREND-REC.                                         00018100
+700022     SKIP2                                                        00018200
+700022 A-900-FINI-CLOSE.                                                00018300
+700022     CALL 'UT110IN'  USING SD-AREA                                00018400
+700022               IO-IN110-PARM                                      00018500
+700022               IO-IN110-CLOSE                                     00018600
+700022               CTL-REC.                                           00018700
+700022     CALL 'UTTREND' USING SD-AREA                                 00018800
+700022               IO-TREND-PARM                                      00018900
+700022               IO-TREND-CLOSE                                     00019000
+700022               TREND-REC.                                         00019100
+700022     MOVE WCTR-MATCHES     TO RPTOT1-MATCHES.                     00019200
+700022     MOVE WCTR-TOTAL-DIFF  TO RPTOT1-TOTAL-DIFF.                  00019300
+700022     MOVE RPTOT1-LINE      TO WPRINT-LINE.                        00019400
+700022     PERFORM V-100-PRINT-LINE.                                    00019500
+700022     DISPLAY 'BaTrdLkp-445 Matching Entries:' WCTR-MATCHES        00019600
+700022       ', Total Times Differed:' WCTR-TOTAL-DIFF.                 00019700
+700022     CLOSE PRINT-FILE.                                            00019800
+700022     DISPLAY 'BaTrdLkp-998 Program Ending'.                       00019900
+700022     SKIP2                                                        00020000
+700022***************************                                       00020100
+700022*** Control card handling                                         00020200
+700022***************************                                       00020300
+700022 F-100-PROC-CTL.                                                  00020400
+700022     IF  CTL-REC (1:1) = '*'                                      00020500
+700022         DISPLAY 'BaTrdLkp-500 Comment:' CTL-REC (1:50)           00020600
+700022     ELSE                                                         00020700
+700022         PERFORM F-105-CONTINUE.                                  00020800
+700022     PERFORM F-110-READ-IN110.                                    00020900
+700022     SKIP2                                                        00021000
+700022 F-105-CONTINUE.                                                  00021100
+700022     MOVE SPACES     TO WCTL-CMD WCTL-VAL.                        00021200
+700022     UNSTRING CTL-REC DELIMITED BY SPACE                          00021300
+700022         INTO WCTL-CMD WCTL-VAL.                                  00021400
+700022     DISPLAY 'BaTrdLkp-500 CtlCard:' CTL-REC (1:50).              00021500
+700022     IF  WCTL-CMD-RECTYPE                                         00021600
+700022         MOVE WCTL-VAL (1:4) TO WCTL-RECTYPE                      00021700
+700022     ELSE IF  WCTL-CMD-DENUM                                      00021800
+700022         MOVE WCTL-VAL (1:3) TO WCTL-DENUM                        00021900
+700022     ELSE                                                         00022000
+700022         DISPLAY 'BaTrdLkp-501 Invalid Control Card:'             00022100
+700022             CTL-REC (1:50).                                      00022200
+700022     SKIP2                                                        00022300
+700022 F-110-READ-IN110.                                                00022400
+700022     CALL 'UT110IN'  USING SD-AREA                                00022500
+700022               IO-IN110-PARM                                      00022600
+700022               IO-IN110-READ                                      00022700
+700022               CTL-REC.                                           00022800
+700022     SKIP2                                                        00022900
+700022***************************                                       00023000
+700022*** Trend-history scan                                            00023100
+700022***************************                                       00023200
+700022*Without a RECTYPE or DENUM card on file every entry matches,     00023300
+700022*same as BABKCMP writes them; with either on file, only entries   00023400
+700022*matching the supplied value(s) count toward the totals.          00023500
+700022 B-100-SCAN-TREND.                                                00023600
+700022     MOVE TREND-REC   TO WTREND-LINE.                             00023700
+700022     IF  (WCTL-RECTYPE = SPACES OR WCTL-RECTYPE = WTREND-XXYY)    00023800
+700022          AND (WCTL-DENUM = SPACES OR WCTL-DENUM = WTREND-DENUM)  00023900
+700022         ADD 1                  TO WCTR-MATCHES                   00024000
+700022         MOVE WTREND-DIFFERENT  TO WTREND-DIFFERENT-NUM           00024100
+700022         ADD WTREND-DIFFERENT-NUM TO WCTR-TOTAL-DIFF              00024200
+700022         MOVE SPACES          TO RPDAT1-LINE                      00024300
+700022         MOVE WTREND-YYYYMM   TO RPDAT1-YYYYMM                    00024400
+700022         MOVE WTREND-XXYY     TO RPDAT1-XXYY                      00024500
+700022         MOVE WTREND-DENUM    TO RPDAT1-DENUM                     00024600
+700022         MOVE WTREND-DENAME   TO RPDAT1-DENAME                    00024700
+700022         MOVE WTREND-DIFFERENT TO RPDAT1-DIFFERENT                00024800
+700022         MOVE RPDAT1-LINE     TO WPRINT-LINE                      00024900
+700022         PERFORM V-100-PRINT-LINE.                                00025000
+700022     CALL 'UTTREND' USING SD-AREA                                 00025100
+700022               IO-TREND-PARM                                      00025200
+700022               IO-TREND-READ                                      00025300
+700022               TREND-REC.                                         00025400
+700022     SKIP2                                                        00025500
+700022***************************                                       00025600
+700022*** Print-line routines                                           00025700
+700022***************************                                       00025800
+700022 V-100-PRINT-LINE.                                                00025900
+700022     IF  WPRINT-LINES-OVER                                        00026000
+700022         PERFORM V-150-NEWPAGE.                                   00026100
+700022     ADD 1 TO WPRINT-LINES.                                       00026200
+700022     WRITE PRINT-LINE FROM WPRINT-LINE                            00026300
+700022           AFTER ADVANCING 1 LINE.                                00026400
+700022     MOVE SPACES   TO WPRINT-LINE.                                00026500
+700022     ADD 1 TO WPRINT-TOT-LINES.                                   00026600
+700022     SKIP2                                                        00026700
+700022 V-150-NEWPAGE.                                                   00026800
+700022     ADD 1 TO WPRINT-PAGE.                                        00026900
+700022     MOVE WPRINT-PAGE  TO RPTHDR-PAGE.                            00027000
+700022     MOVE SPACES TO PRINT-LINE.                                   00027100
+700022     WRITE PRINT-LINE                                             00027200
+700022       AFTER ADVANCING PAGE.                                      00027300
+700022     WRITE PRINT-LINE FROM RPTHDR-LINE                            00027400
+700022       AFTER ADVANCING 1 LINE.                                    00027500
+700022     WRITE PRINT-LINE FROM WPRINT-TITLE1                          00027600
+700022       AFTER ADVANCING 1.                                         00027700
+700022     MOVE ZERO TO WPRINT-LINES.                                   00027800
+700022     ADD 3 TO WPRINT-TOT-LINES.                                   00027900
+700022     SKIP2                                                        00028000
+700022 V-300-RPT-BREAK.                                                 00028100
+700022     MOVE RPT1-LINE    TO WPRINT-TITLE1.                          00028200
+700022     PERFORM V-150-NEWPAGE.                                       00028300
+           EJECT                                                        00028400
