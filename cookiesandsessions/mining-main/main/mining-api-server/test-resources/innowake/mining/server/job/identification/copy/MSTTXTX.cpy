@@ -0,0 +1,13 @@
+#FIS******************************************************************* 00000001
+#FIS***                   COPYRIGHT 1993-2019                         * 00000002
+#FIS***      Fidelity National Information Services, Inc.             * 00000003
+#FIS***      and/or its subsidiaries - All Rights Reserved worldwide.  * 00000004
+#FIS******************************************************************* 00000005
+      ******************************************************************00000100
+      **  COPYBOOK     MSTTXTX                                          00000200
+      **  PURPOSE      Free-text/notes record, File1 side.              00000300
+      ******************************************************************00000400
+           05  TXTX-FILE-NAME      PIC X(50)   VALUE SPACES.            00000500
+           05  TXTX-DATA-CHAR-ALL  PIC X(1940) VALUE SPACES.            00000600
+
+
