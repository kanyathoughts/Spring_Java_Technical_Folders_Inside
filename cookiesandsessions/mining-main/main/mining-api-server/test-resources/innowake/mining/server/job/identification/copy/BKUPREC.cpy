@@ -0,0 +1,16 @@
+#FIS******************************************************************* 00000001
+#FIS***                   COPYRIGHT 1993-2019                         * 00000002
+#FIS***      Fidelity National Information Services, Inc.             * 00000003
+#FIS***      and/or its subsidiaries - All Rights Reserved worldwide.  * 00000004
+#FIS******************************************************************* 00000005
+      ******************************************************************00000100
+      **  COPYBOOK     BKUPREC                                          00000200
+      **  PURPOSE      Generic OmniPlus backup record (File1 side).     00000300
+      ******************************************************************00000400
+           02  BWA-PLAN-NUM        PIC X(6)    VALUE SPACES.            00000500
+           02  BWA-TYPE-CODE       PIC X(4)    VALUE SPACES.            00000600
+               88  BWA-TYPE-HDR-REC   VALUE 'HDR1' 'HDR '.              00000700
+               88  BWA-TYPE-TLR-REC   VALUE 'TLR1' 'TLR '.              00000800
+           02  BWA-DATA-REC        PIC X(1990) VALUE SPACES.            00000900
+
+
