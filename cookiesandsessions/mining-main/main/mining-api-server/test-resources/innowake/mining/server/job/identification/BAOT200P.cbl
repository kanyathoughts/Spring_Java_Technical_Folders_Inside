@@ -0,0 +1,284 @@
+#FIS*******************************************************************
+#FIS***                                                               *
+#FIS***                   COPYRIGHT 1993-2019                         *
+#FIS***                                                               *
+#FIS***      Fidelity National Information Services, Inc.             *
+#FIS***      and/or its subsidiaries - All Rights Reserved            *
+#FIS***      worldwide.                                               *
+#FIS***                                                               *
+#FIS***      This document is protected under the trade secret        *
+#FIS***      and copyright laws as the property of Fidelity           *
+#FIS***      National Information Services, Inc. and/or its           *
+#FIS***      subsidiaries.                                            *
+#FIS***                                                               *
+#FIS***      Copying, reproduction or distribution should be          *
+#FIS***      limited and only to employees with a "need to know"      *
+#FIS***      to do their job. Any disclosure of this document to      *
+#FIS***      third parties is strictly prohibited.                    *
+#FIS***                                                               *
+#FIS*******************************************************************
+       IDENTIFICATION DIVISION.                                         00000100
+700019 PROGRAM-ID. 'BAOT200P'.                                          00000200
+700019******************************************************************00000300
+700019**  APPLICATION  SUNGARD EBS OMNIPLUS                             00000400
+700019******************************************************************00000500
+700019**  AUTHOR       R. NOLAN, Aug 2026                               00000600
+700019**  PURPOSE      Standalone housekeeping utility that retires old 00000700
+700019**               OT200 diff-extract generations.  Driven entirely 00000800
+700019**               by control cards - it opens neither backup file, 00000900
+700019**               and is meant to run as its own step after a      00001000
+700019**               BABKCMP compare, keeping the most recent cycles  00001100
+700019**               of a generation data group and purging (or       00001200
+700019**               archiving) the rest.                             00001300
+700019******************************************************************00001400
+700019**  REVISIONS:                                                    00001500
+700019******************************************************************00001600
+700019**  Input                                                         00001700
+700019**   . IN110   - Control File (OT200DSN, KEEPCYCLES, ARCHIVE)     00001800
+700019******************************************************************00001900
+700019**  Output                                                        00002000
+700019**   . SYSOUT  - Displayed Information                            00002100
+700019**   . REPORT  - Retention summary, one line per dataset purged   00002200
+700019******************************************************************00002300
+       ENVIRONMENT DIVISION.                                            00002400
+       CONFIGURATION SECTION.                                           00002500
+       INPUT-OUTPUT SECTION.                                            00002600
+           SKIP2                                                        00002700
+       FILE-CONTROL.                                                    00002800
+           SELECT PRINT-FILE                                            00002900
+               ASSIGN TO UT-S-REPORT                                    00003000
+&MFCY  ORGANIZATION IS LINE SEQUENTIAL                                  00003100
+               FILE STATUS WPRINT-FS.                                   00003200
+       DATA DIVISION.                                                   00003300
+           SKIP2                                                        00003400
+       FILE SECTION.                                                    00003500
+           SKIP1                                                        00003600
+       FD  PRINT-FILE                                                   00003700
+           BLOCK CONTAINS 0 RECORDS                                     00003800
+           LABEL RECORDS ARE STANDARD.                                  00003900
+           SKIP2                                                        00004000
+700019 01 PRINT-LINE                PIC X(133).                         00004100
+       WORKING-STORAGE SECTION.                                         00004200
+700019 77  WCTL-KEEPCYC-EDIT    PIC 9(4)     VALUE ZERO.                00004300
+700019     SKIP2                                                        00004400
+700019 01  WPRINT-AREA.                                                 00004500
+700019     05  WPRINT-FS                 PIC XX  VALUE '00'.            00004600
+700019         88  WPRINT-FS-OK VALUE '00'.                             00004700
+700019     05  WPRINT-PAGE               PIC 99999  VALUE ZERO.         00004800
+700019     05  WPRINT-TITLE1             PIC X(133) VALUE SPACES.       00004900
+700019     05  WPRINT-LINE               PIC X(133) VALUE SPACES.       00005000
+700019     05  WPRINT-LINES              PIC S9(5)  VALUE ZERO.         00005100
+700019         88  WPRINT-LINES-OVER VALUE 51 THRU 1000.                00005200
+700019     05  WPRINT-TOT-LINES          PIC S9(5)  VALUE ZERO.         00005300
+700019     SKIP2                                                        00005400
+700019 01  RPTHDR-LINE.                                                 00005500
+700019         05   FILLER     PIC X(02) VALUE                          00005600
+700019           ' '.                                                   00005700
+700019         05   FILLER     PIC X(28) VALUE                          00005800
+700019           'OmniPlus OT200 Retention Rpt'.                        00005900
+700019         05   RPTHDR-SUBTITLE    PIC X(50)  VALUE SPACES.         00006000
+700019         05   RPTHDR-DATE PIC 99/99/99 VALUE ZERO.                00006100
+700019         05   FILLER     PIC X(6)  VALUE                          00006200
+700019           '  Page'.                                              00006300
+700019         05   RPTHDR-PAGE PIC ZZZ9  VALUE ZERO.                   00006400
+700019     SKIP2                                                        00006500
+700019 01  RPT1-LINE.                                                   00006600
+700019         05   FILLER     PIC X(10) VALUE                          00006700
+700019           'Dataset'.                                             00006800
+700019         05   FILLER     PIC X(44) VALUE SPACES.                  00006900
+700019         05   FILLER     PIC X(08) VALUE                          00007000
+700019           'Keep'.                                                00007100
+700019         05   FILLER     PIC X(08) VALUE                          00007200
+700019           'Archive'.                                             00007300
+700019         05   FILLER     PIC X(08) VALUE                          00007400
+700019           'Purged'.                                              00007500
+700019         05   FILLER     PIC X(08) VALUE                          00007600
+700019           'Archivd'.                                             00007700
+700019     SKIP2                                                        00007800
+700019 01  RPDAT1-LINE.                                                 00007900
+700019     05  FILLER               PIC X(1) VALUE SPACES.              00008000
+700019     05  RPDAT1-DSNAME        PIC X(44) VALUE SPACES.             00008100
+700019     05  FILLER               PIC X(3) VALUE SPACES.              00008200
+700019     05  RPDAT1-KEEP          PIC ZZZ9 VALUE ZERO.                00008300
+700019     05  FILLER               PIC X(4) VALUE SPACES.              00008400
+700019     05  RPDAT1-ARCHIVE       PIC X(3) VALUE SPACES.              00008500
+700019     05  FILLER               PIC X(5) VALUE SPACES.              00008600
+700019     05  RPDAT1-PURGED        PIC ZZZ9 VALUE ZERO.                00008700
+700019     05  FILLER               PIC X(4) VALUE SPACES.              00008800
+700019     05  RPDAT1-ARCHIVED      PIC ZZZ9 VALUE ZERO.                00008900
+700019     SKIP2                                                        00009000
+700019 01  CTL-REC     PIC X(80)  VALUE SPACES.                         00009100
+700019 01  WCTL-AREA.                                                   00009200
+700019     05  WCTL-CMD                PIC X(20) VALUE SPACES.          00009300
+700019         88  WCTL-CMD-OT200DSN   VALUE 'OT200DSN'.                00009400
+700019         88  WCTL-CMD-KEEPCYCLES VALUE 'KEEPCYCLES'.              00009500
+700019         88  WCTL-CMD-ARCHIVE    VALUE 'ARCHIVE'.                 00009600
+700019     05  WCTL-VAL                PIC X(44) VALUE SPACES.          00009700
+700019     05  WCTL-OT200DSN           PIC X(44) VALUE SPACES.          00009800
+700019     05  WCTL-KEEP-CYCLES        PIC S9(4) BINARY VALUE ZERO.     00009900
+700019     05  WCTL-ARCHIVE-FLG        PIC X     VALUE 'N'.             00010000
+700019         88  WCTL-ARCHIVE-FLG-YES VALUE 'Y'.                      00010100
+700019     SKIP2                                                        00010200
+700019 01  IO-GDGPRG-PARM.                                              00010300
+700019       COPY IOGDGPRG REPLACING 'PROGRAM' BY 'BAOT200P'.           00010400
+700019     SKIP2                                                        00010500
+700019 01  IO-IN110-PARM.                                               00010600
+700019       COPY IOIN110 REPLACING 'PROGRAM' BY 'BAOT200P'.            00010700
+700019     SKIP3                                                        00010800
+       01  SD-AREA IS GLOBAL. COPY PRMSD.                               00010900
+           EJECT                                                        00011000
+       PROCEDURE DIVISION.                                              00011100
+           SKIP2                                                        00011200
+700019 A-100-BODY.                                                      00011300
+700019     PERFORM A-105-INIT.                                          00011400
+700019     PERFORM A-200-INIT-OPEN.                                     00011500
+700019     IF  WCTL-OT200DSN NOT = SPACES                               00011510
+700019         PERFORM B-100-PURGE-OT200                                00011520
+700019     END-IF.                                                      00011530
+700019     PERFORM A-900-FINI-CLOSE.                                    00011700
+700019     GOBACK.                                                      00011800
+700019     SKIP2                                                        00011900
+700019 A-105-INIT.                                                      00012000
+700019     CALL 'BASDIN' USING SD-AREA.                                 00012100
+700019     SKIP2                                                        00012200
+700019 A-200-INIT-OPEN.                                                 00012300
+700019     DISPLAY 'BaOt200P-998 Program Starting'.                     00012400
+700019     ACCEPT RPTHDR-DATE FROM DATE.                                00012500
+700019     OPEN OUTPUT                                                  00012600
+700019               PRINT-FILE.                                        00012700
+700019     IF  NOT WPRINT-FS-OK                                         00012800
+700019         DISPLAY 'BaOt200P-53 PRINT dd OPEN failed:'              00012900
+700019             WPRINT-FS                                            00013000
+700019         STOP RUN.                                                00013100
+700019     MOVE 'OT200 Retention'  TO RPTHDR-SUBTITLE.                  00013200
+700019     PERFORM V-300-RPT-BREAK.                                     00013300
+700019     CALL 'UT110IN'  USING SD-AREA                                00013400
+700019               IO-IN110-PARM                                      00013500
+700019               IO-IN110-OPEN                                      00013600
+700019               CTL-REC.                                           00013700
+700019     IF  IO-IN110-ERROR = 'Y'                                     00013800
+700019          OR IO-IN110-FILE-STATUS NOT = '00'                      00013900
+700019         DISPLAY 'BaOt200P-301 IN110 file failed to open:'        00014000
+700019           IO-IN110-FILE-STATUS                                   00014100
+700019         GOBACK.                                                  00014200
+700019     PERFORM F-110-READ-IN110.                                    00014300
+700019     PERFORM F-100-PROC-CTL                                       00014400
+700019       UNTIL IO-IN110-ERROR-YES.                                  00014500
+700019     IF  WCTL-OT200DSN = SPACES                                   00014600
+700019         DISPLAY 'BaOt200P-302 No OT200DSN card supplied, '       00014700
+700019             'nothing to retire'                                  00014800
+700019         MOVE 4 TO RETURN-CODE                                    00014900
+700019     ELSE IF  WCTL-KEEP-CYCLES = ZERO                             00015000
+700019         DISPLAY 'BaOt200P-303 No KEEPCYCLES card supplied, '     00015100
+700019             'defaulting to 10'                                   00015200
+700019         MOVE 10 TO WCTL-KEEP-CYCLES.                             00015300
+700019     SKIP2                                                        00015400
+700019 A-900-FINI-CLOSE.                                                00015500
+700019     CALL 'UT110IN'  USING SD-AREA                                00015600
+700019               IO-IN110-PARM                                      00015700
+700019               IO-IN110-CLOSE                                     00015800
+700019               CTL-REC.                                           00015900
+700019     DISPLAY 'BaOt200P-444 Generations Purged:'                   00016000
+700019         IO-GDGPRG-PURGED-CNT                                     00016100
+700019       ', Archived:' IO-GDGPRG-ARCHIVED-CNT.                      00016200
+700019     CLOSE PRINT-FILE.                                            00016300
+700019     DISPLAY 'BaOt200P-998 Program Ending'.                       00016400
+700019     SKIP2                                                        00016500
+700019***************************                                       00016600
+700019*** Control card handling                                         00016700
+700019***************************                                       00016800
+700019 F-100-PROC-CTL.                                                  00016900
+700019     IF  CTL-REC (1:1) = '*'                                      00017000
+700019         DISPLAY 'BaOt200P-500 Comment:' CTL-REC (1:50)           00017100
+700019     ELSE                                                         00017200
+700019         PERFORM F-105-CONTINUE.                                  00017300
+700019     PERFORM F-110-READ-IN110.                                    00017400
+700019     SKIP2                                                        00017500
+700019 F-105-CONTINUE.                                                  00017600
+700019     MOVE SPACES     TO WCTL-CMD WCTL-VAL.                        00017700
+700019     UNSTRING CTL-REC DELIMITED BY SPACE                          00017800
+700019         INTO WCTL-CMD WCTL-VAL.                                  00017900
+700019     DISPLAY 'BaOt200P-500 CtlCard:' CTL-REC (1:50).              00018000
+700019     IF  WCTL-CMD-OT200DSN                                        00018100
+700019         MOVE WCTL-VAL TO WCTL-OT200DSN                           00018200
+700019     ELSE IF  WCTL-CMD-KEEPCYCLES                                 00018300
+700019         MOVE WCTL-VAL (1:4) TO WCTL-KEEPCYC-EDIT                 00018400
+700019         MOVE WCTL-KEEPCYC-EDIT TO WCTL-KEEP-CYCLES               00018500
+700019     ELSE IF  WCTL-CMD-ARCHIVE                                    00018600
+700019         SET WCTL-ARCHIVE-FLG-YES TO TRUE                         00018700
+700019     ELSE                                                         00018800
+700019         DISPLAY 'BaOt200P-501 Invalid Control Card:'             00018900
+700019             CTL-REC (1:50).                                      00019000
+700019     SKIP2                                                        00019100
+700019 F-110-READ-IN110.                                                00019200
+700019     CALL 'UT110IN'  USING SD-AREA                                00019300
+700019               IO-IN110-PARM                                      00019400
+700019               IO-IN110-READ                                      00019500
+700019               CTL-REC.                                           00019600
+700019     SKIP2                                                        00019700
+700019***************************                                       00019800
+700019*** OT200 generation retention                                    00019900
+700019***************************                                       00020000
+700019 B-100-PURGE-OT200.                                               00020100
+700019     MOVE WCTL-OT200DSN      TO IO-GDGPRG-DSNAME.                 00020200
+700019     MOVE WCTL-KEEP-CYCLES   TO IO-GDGPRG-KEEP-CYCLES.            00020300
+700019     MOVE WCTL-ARCHIVE-FLG   TO IO-GDGPRG-ARCHIVE.                00020400
+700019     PERFORM R-900-CALL-GDGPRG.                                   00020500
+700019     IF  IO-GDGPRG-ERROR-YES                                      00020600
+700019         DISPLAY 'BaOt200P-601 Purge subprogram reported '        00020700
+700019             'an error, status:' IO-GDGPRG-FILE-STATUS            00020800
+700019     ELSE                                                         00020900
+700019         MOVE SPACES             TO RPDAT1-LINE                   00021000
+700019         MOVE WCTL-OT200DSN      TO RPDAT1-DSNAME                 00021100
+700019         MOVE WCTL-KEEP-CYCLES   TO RPDAT1-KEEP                   00021200
+700019         IF  WCTL-ARCHIVE-FLG-YES                                 00021300
+700019             MOVE 'Yes'          TO RPDAT1-ARCHIVE                00021400
+700019         ELSE                                                     00021500
+700019             MOVE 'No'           TO RPDAT1-ARCHIVE.               00021600
+700019         MOVE IO-GDGPRG-PURGED-CNT    TO RPDAT1-PURGED            00021700
+700019         MOVE IO-GDGPRG-ARCHIVED-CNT  TO RPDAT1-ARCHIVED          00021800
+700019         MOVE RPDAT1-LINE        TO WPRINT-LINE                   00021900
+700019         PERFORM V-100-PRINT-LINE.                                00022000
+700019     SKIP2                                                        00022100
+700019***************************                                       00022200
+700019*** Purge/archive subprogram call                                 00022300
+700019***************************                                       00022400
+700019 R-900-CALL-GDGPRG.                                               00022500
+700019     CALL 'UTGDGPRG'  USING SD-AREA                               00022600
+700019                           IO-GDGPRG-PARM                         00022700
+700019                           IO-GDGPRG-RUN                          00022800
+700019          ON EXCEPTION                                            00022900
+700019            DISPLAY 'BaOt200P-602 UTGDGPRG subprogram not '       00023000
+700019                'available'                                       00023100
+700019            SET IO-GDGPRG-ERROR-YES TO TRUE                       00023200
+700019     END-CALL.                                                    00023300
+700019     SKIP2                                                        00023400
+700019***************************                                       00023500
+700019*** Print-line routines                                           00023600
+700019***************************                                       00023700
+700019 V-100-PRINT-LINE.                                                00023800
+700019     IF  WPRINT-LINES-OVER                                        00023900
+700019         PERFORM V-150-NEWPAGE.                                   00024000
+700019     ADD 1 TO WPRINT-LINES.                                       00024100
+700019     WRITE PRINT-LINE FROM WPRINT-LINE                            00024200
+700019           AFTER ADVANCING 1 LINE.                                00024300
+700019     MOVE SPACES   TO WPRINT-LINE.                                00024400
+700019     ADD 1 TO WPRINT-TOT-LINES.                                   00024500
+700019     SKIP2                                                        00024600
+700019 V-150-NEWPAGE.                                                   00024700
+700019     ADD 1 TO WPRINT-PAGE.                                        00024800
+700019     MOVE WPRINT-PAGE  TO RPTHDR-PAGE.                            00024900
+700019     MOVE SPACES TO PRINT-LINE.                                   00025000
+700019     WRITE PRINT-LINE                                             00025100
+700019       AFTER ADVANCING PAGE.                                      00025200
+700019     WRITE PRINT-LINE FROM RPTHDR-LINE                            00025300
+700019       AFTER ADVANCING 1 LINE.                                    00025400
+700019     WRITE PRINT-LINE FROM WPRINT-TITLE1                          00025500
+700019       AFTER ADVANCING 1.                                         00025600
+700019     MOVE ZERO TO WPRINT-LINES.                                   00025700
+700019     ADD 3 TO WPRINT-TOT-LINES.                                   00025800
+700019     SKIP2                                                        00025900
+700019 V-300-RPT-BREAK.                                                 00026000
+700019     MOVE RPT1-LINE    TO WPRINT-TITLE1.                          00026100
+700019     PERFORM V-150-NEWPAGE.                                       00026200
+           EJECT                                                        00026300
