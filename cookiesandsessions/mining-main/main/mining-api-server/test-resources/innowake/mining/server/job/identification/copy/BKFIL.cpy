@@ -0,0 +1,27 @@
+#FIS******************************************************************* 00000001
+#FIS***                   COPYRIGHT 1993-2019                         * 00000002
+#FIS***      Fidelity National Information Services, Inc.             * 00000003
+#FIS***      and/or its subsidiaries - All Rights Reserved worldwide.  * 00000004
+#FIS******************************************************************* 00000005
+      ******************************************************************00000100
+      **  COPYBOOK     BKFIL                                            00000200
+      **  PURPOSE      Generic backup-record descriptor, returned by    00000300
+      **               BABKREU for the record currently positioned on   00000400
+      **               a backup file.  Parameterized by REPLACING so    00000500
+      **               the same layout can describe File1 (:BKFIL:=     00000600
+      **               BKFIL) and File2 (:BKFIL:=BKFIL2) independently. 00000700
+      ******************************************************************00000800
+           05  :BKFIL:-XXYY           PIC X(4)       VALUE SPACES.      00000900
+           05  :BKFIL:-DESC           PIC X(20)      VALUE SPACES.      00001000
+           05  :BKFIL:-LENG           PIC S9(4) BINARY VALUE ZERO.      00001100
+           05  :BKFIL:-KEY-GROUP      PIC X(20)      VALUE SPACES.      00001200
+           05  :BKFIL:-XXYY-SUB       PIC S9(4) BINARY VALUE ZERO.      00001300
+           05  :BKFIL:-DUPKEYS        PIC S9(9) COMP-3 VALUE ZERO.      00001400
+           05  :BKFIL:-OPER           PIC X(20)      VALUE SPACES.      00001500
+               88  :BKFIL:-OPER-GET-XXYY     VALUE 'GET-XXYY'.          00001600
+               88  :BKFIL:-OPER-RUN-ZAP      VALUE 'RUN-ZAP'.           00001700
+               88  :BKFIL:-OPER-RUN-RESTORE  VALUE 'RUN-RESTORE'.       00001800
+           05  :BKFIL:-REC-AREA.                                        00001900
+               10  :BKFIL:-SAVE-DATA  PIC X(2000)    VALUE SPACES.      00002000
+
+
