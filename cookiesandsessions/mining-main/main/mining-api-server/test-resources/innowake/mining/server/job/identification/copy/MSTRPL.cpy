@@ -0,0 +1,16 @@
+#FIS******************************************************************* 00000001
+#FIS***                   COPYRIGHT 1993-2019                         * 00000002
+#FIS***      Fidelity National Information Services, Inc.             * 00000003
+#FIS***      and/or its subsidiaries - All Rights Reserved worldwide.  * 00000004
+#FIS******************************************************************* 00000005
+      ******************************************************************00000100
+      **  COPYBOOK     MSTRPL                                           00000200
+      **  PURPOSE      Plan-level master record, File1 side.            00000300
+      ******************************************************************00000400
+           05  PL-PLAN-NAME         PIC X(30)      VALUE SPACES.        00000500
+           05  PL-PLAN-TYPE         PIC X(4)       VALUE SPACES.        00000600
+           05  PL-EFFECTIVE-DATE    PIC 9(8)       VALUE ZERO.          00000700
+           05  PL-SPONSOR-NUM       PIC X(10)      VALUE SPACES.        00000800
+           05  FILLER               PIC X(1938)    VALUE SPACES.        00000900
+
+
