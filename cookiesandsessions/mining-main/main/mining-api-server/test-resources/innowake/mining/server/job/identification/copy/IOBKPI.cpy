@@ -0,0 +1,29 @@
+#FIS******************************************************************* 00000001
+#FIS***                   COPYRIGHT 1993-2019                         * 00000002
+#FIS***      Fidelity National Information Services, Inc.             * 00000003
+#FIS***      and/or its subsidiaries - All Rights Reserved worldwide.  * 00000004
+#FIS******************************************************************* 00000005
+      ******************************************************************00000100
+      **  COPYBOOK     IOBKPI                                           00000200
+      **  PURPOSE      Standard IO parameter block for the BABKPI       00000300
+      **               backup-reader subprogram, File1 side.  The       00000400
+      **               OPEN/READ/CLOSE operation literals are passed    00000500
+      **               as separate CALL parameters, not through this    00000600
+      **               block.                                           00000700
+      ******************************************************************00000800
+           05  IO-BKPI-CALLING-PGM    PIC X(8)   VALUE 'PROGRAM'.       00000900
+           05  IO-BKPI-ERROR           PIC X      VALUE 'N'.            00001000
+               88  IO-BKPI-ERROR-YES VALUE 'Y'.                         00001100
+               88  IO-BKPI-ERROR-NO  VALUE 'N'.                         00001200
+           05  IO-BKPI-EOF             PIC X      VALUE 'N'.            00001300
+               88  IO-BKPI-EOF-YES VALUE 'Y'.                           00001400
+               88  IO-BKPI-EOF-NO  VALUE 'N'.                           00001500
+           05  IO-BKPI-FILE-STATUS     PIC XX     VALUE '00'.           00001600
+           05  IO-BKPI-REC-LENG        PIC S9(4) BINARY VALUE ZERO.     00001700
+      *                                                                 00001800
+      *    OPEN/READ/CLOSE operation literals, passed by reference      00001900
+      *    as the CALL parameter immediately following IO-BKPI-PARM.    00002000
+       01  IO-BKPI-OPEN                PIC X(8)   VALUE 'OPEN'.         00002100
+       01  IO-BKPI-READ                PIC X(8)   VALUE 'READ'.         00002200
+       01  IO-BKPI-CLOSE               PIC X(8)   VALUE 'CLOSE'.        00002300
+
