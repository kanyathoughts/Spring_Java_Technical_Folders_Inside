@@ -0,0 +1,239 @@
+#FIS******************************************************************* 00000001
+#FIS***                                                               * 00000002
+#FIS***                   COPYRIGHT 1993-2019                         * 00000003
+#FIS***                                                               * 00000004
+#FIS***      Fidelity National Information Services, Inc.             * 00000005
+#FIS***      and/or its subsidiaries - All Rights Reserved            * 00000006
+#FIS***      worldwide.                                               * 00000007
+#FIS***                                                               * 00000008
+#FIS***      This document is protected under the trade secret        * 00000009
+#FIS***      and copyright laws as the property of Fidelity           * 00000010
+#FIS***      National Information Services, Inc. and/or its           * 00000011
+#FIS***      subsidiaries.                                            * 00000012
+#FIS***                                                               * 00000013
+#FIS***      Copying, reproduction or distribution should be          * 00000014
+#FIS***      limited and only to employees with a "need to know"      * 00000015
+#FIS***      to do their job. Any disclosure of this document to      * 00000016
+#FIS***      third parties is strictly prohibited.                    * 00000017
+#FIS***                                                               * 00000018
+#FIS******************************************************************* 00000019
+700043 IDENTIFICATION DIVISION.                                         00000100
+700043 PROGRAM-ID. 'BABKSEL'.                                           00000200
+700043******************************************************************00000300
+700043**  APPLICATION  SUNGARD EBS OMNIPLUS                             00000400
+700043******************************************************************00000500
+700043**  AUTHOR       W. WHITE, Aug 2026                               00000600
+700043**  PURPOSE      Standalone backup-generation selector, meant to  00000700
+700043**               run as a step ahead of BABKCMP.  Reads a         00000800
+700043**               catalog of available backup generations (one     00000900
+700043**               entry per generation, oldest first) and picks    00001000
+700043**               two of them by relative-generation offset (the   00001100
+700043**               way a GDG relative generation number works --    00001200
+700043**               offset 0 is the newest generation, -1 is the     00001300
+700043**               one before that, and so on), then exports the    00001400
+700043**               two chosen paths as the BKUPIN/BKUPIN2           00001500
+700043**               environment variables BABKCMP's own              00001600
+700043**               A-210-SETUP-BKPI/A-220-SETUP-BKPI2 already read. 00001700
+700043**               Run with no control cards, CYCLE1/CYCLE2 default 00001800
+700043**               to -1/0, i.e. "yesterday vs today".              00001900
+700043******************************************************************00002000
+700043**  REVISIONS:                                                    00002100
+700043******************************************************************00002200
+700043**  Input                                                         00002300
+700043**   . IN110   - Control File (CYCLE1/CYCLE2 cards, both          00002400
+700043**               optional)                                        00002500
+700043**   . GENCAT  - Backup generation catalog, oldest generation     00002600
+700043**               first, one GENCAT-DATE/GENCAT-PATH pair per      00002700
+700043**               available generation                             00002800
+700043******************************************************************00002900
+700043**  Output                                                        00003000
+700043**   . SYSOUT  - Displayed Information                            00003100
+700043**   . BKUPIN, BKUPIN2 environment variables, set to the two      00003200
+700043**     selected generations' GENCAT-PATH values                  00003300
+700043******************************************************************00003400
+700043 ENVIRONMENT DIVISION.                                            00003500
+700043 CONFIGURATION SECTION.                                           00003600
+700043 INPUT-OUTPUT SECTION.                                            00003700
+           SKIP2                                                        00003800
+700043 FILE-CONTROL.                                                    00003900
+700043     SELECT GENCAT-FILE                                           00004000
+700043         ASSIGN TO UT-S-GENCAT                                    00004100
+700043      ORGANIZATION IS LINE SEQUENTIAL                             00004200
+700043         FILE STATUS WGENCAT-FS.                                  00004300
+700043 DATA DIVISION.                                                   00004400
+           SKIP2                                                        00004500
+700043 FILE SECTION.                                                    00004600
+           SKIP1                                                        00004700
+700043 FD  GENCAT-FILE                                                  00004800
+700043     BLOCK CONTAINS 0 RECORDS                                     00004900
+700043     LABEL RECORDS ARE STANDARD.                                  00005000
+           SKIP2                                                        00005100
+700043 01  GENCAT-REC.                                                  00005200
+700043     05  GENCAT-DATE          PIC 9(8).                           00005300
+700043     05  FILLER               PIC X(1).                           00005400
+700043     05  GENCAT-PATH          PIC X(71).                          00005500
+700043 WORKING-STORAGE SECTION.                                         00005600
+700043 77  WQUIT-FLG             PIC X            VALUE 'N'.            00005700
+700043     88  WQUIT-FLG-YES VALUE 'Y'.                                 00005800
+           SKIP2                                                        00005900
+700043 77  SUB-GENCAT            PIC S9(4)    VALUE ZERO.               00006000
+700043 77  WTARGET-SUB1          PIC S9(4)    VALUE ZERO.               00006100
+700043 77  WTARGET-SUB2          PIC S9(4)    VALUE ZERO.               00006200
+700043 01  WGENCAT-FS            PIC XX  VALUE '00'.                    00006300
+700043     88  WGENCAT-FS-OK     VALUE '00'.                            00006400
+700043     88  WGENCAT-FS-EOF    VALUE '10'.                            00006500
+700043 01  WGENCAT-AREA.                                                00006600
+700043     05  WGENCAT-COUNT        PIC S9(4) BINARY VALUE ZERO.        00006700
+700043     05  WGENCAT-MAX-ENTRIES  PIC S9(4) BINARY VALUE 999.         00006800
+700043     05  WGENCAT-ENTRY OCCURS 999 TIMES.                          00006900
+700043         10  WGENCAT-ENTRY-DATE  PIC 9(8) VALUE ZERO.             00007000
+700043         10  WGENCAT-ENTRY-PATH  PIC X(71) VALUE SPACES.          00007100
+           SKIP2                                                        00007200
+700043 01  CTL-REC     PIC X(80)  VALUE SPACES.                         00007300
+700043 01  WCTL-AREA.                                                   00007400
+700043     05  WCTL-CMD                PIC X(20) VALUE SPACES.          00007500
+700043         88  WCTL-CMD-CYCLE1     VALUE 'CYCLE1'.                  00007600
+700043         88  WCTL-CMD-CYCLE2     VALUE 'CYCLE2'.                  00007700
+700043     05  WCTL-VAL                PIC X(20) VALUE SPACES.          00007800
+700043     05  WCTL-CYCLE1             PIC S9(4) VALUE -1.              00007900
+700043     05  WCTL-CYCLE2             PIC S9(4) VALUE ZERO.            00008000
+           SKIP2                                                        00008100
+700043 01  IO-IN110-PARM.                                               00008200
+700043       COPY IOIN110 REPLACING 'PROGRAM' BY 'BABKSEL'.             00008300
+           SKIP3                                                        00008400
+700043     EJECT                                                        00008500
+700043 01  SD-AREA IS GLOBAL. COPY PRMSD.                               00008600
+700043     EJECT                                                        00008700
+700043 PROCEDURE DIVISION.                                              00008800
+           SKIP2                                                        00008900
+700043 A-100-BODY.                                                      00009000
+700043     PERFORM A-105-INIT.                                          00009100
+700043     PERFORM A-200-INIT-OPEN.                                     00009200
+700043     IF  NOT WQUIT-FLG-YES                                        00009300
+700043         PERFORM A-300-LOAD-GENCAT                                00009400
+700043         PERFORM A-400-SELECT-GENS.                               00009500
+700043     PERFORM A-900-FINI-CLOSE.                                    00009600
+700043     GOBACK.                                                      00009700
+           SKIP2                                                        00009800
+700043 A-105-INIT.                                                      00009900
+700043     CALL 'BASDIN' USING SD-AREA.                                 00010000
+           SKIP2                                                        00010100
+700043 A-200-INIT-OPEN.                                                 00010200
+700043     DISPLAY 'BaBkSel-998 Program Starting'.                      00010300
+700043     CALL 'UT110IN'  USING SD-AREA                                00010400
+700043               IO-IN110-PARM                                      00010500
+700043               IO-IN110-OPEN                                      00010600
+700043               CTL-REC.                                           00010700
+700043     IF  IO-IN110-ERROR = 'Y'                                     00010800
+700043          OR IO-IN110-FILE-STATUS NOT = '00'                      00010900
+700043         DISPLAY 'BaBkSel-301 IN110 file failed to open:'         00011000
+700043           IO-IN110-FILE-STATUS                                   00011100
+700043         SET WQUIT-FLG-YES TO TRUE                                00011200
+700043     ELSE                                                         00011300
+700043         PERFORM F-110-READ-IN110                                 00011400
+700043         PERFORM F-100-PROC-CTL                                   00011500
+700043           UNTIL IO-IN110-ERROR-YES.                              00011600
+700043     IF  NOT WQUIT-FLG-YES                                        00011700
+700043         OPEN INPUT GENCAT-FILE                                   00011800
+700043         IF  NOT WGENCAT-FS-OK                                    00011900
+700043             DISPLAY 'BaBkSel-302 GENCAT dd OPEN failed:'         00012000
+700043                 WGENCAT-FS                                       00012100
+700043             SET WQUIT-FLG-YES TO TRUE.                           00012200
+           SKIP2                                                        00012300
+700043 A-900-FINI-CLOSE.                                                00012400
+700043     CALL 'UT110IN'  USING SD-AREA                                00012500
+700043               IO-IN110-PARM                                      00012600
+700043               IO-IN110-CLOSE                                     00012700
+700043               CTL-REC.                                           00012800
+700043     IF  WGENCAT-FS-OK OR WGENCAT-FS-EOF                          00012900
+700043         CLOSE GENCAT-FILE.                                       00013000
+700043     DISPLAY 'BaBkSel-998 Program Ending'.                        00013100
+           SKIP2                                                        00013200
+700043***************************                                       00013300
+700043*** Control card handling                                         00013400
+700043***************************                                       00013500
+700043 F-100-PROC-CTL.                                                  00013600
+700043     IF  CTL-REC (1:1) = '*'                                      00013700
+700043         DISPLAY 'BaBkSel-500 Comment:' CTL-REC (1:50)            00013800
+700043     ELSE                                                         00013900
+700043         PERFORM F-105-CONTINUE.                                  00014000
+700043     PERFORM F-110-READ-IN110.                                    00014100
+           SKIP2                                                        00014200
+700043 F-105-CONTINUE.                                                  00014300
+700043     MOVE SPACES     TO WCTL-CMD WCTL-VAL.                        00014400
+700043     UNSTRING CTL-REC DELIMITED BY SPACE                          00014500
+700043         INTO WCTL-CMD WCTL-VAL.                                  00014600
+700043     DISPLAY 'BaBkSel-500 CtlCard:' CTL-REC (1:50).               00014700
+700043     IF  WCTL-CMD-CYCLE1                                          00014800
+700043         MOVE WCTL-VAL (1:4) TO WCTL-CYCLE1                       00014900
+700043     ELSE IF  WCTL-CMD-CYCLE2                                     00015000
+700043         MOVE WCTL-VAL (1:4) TO WCTL-CYCLE2                       00015100
+700043     ELSE                                                         00015200
+700043         DISPLAY 'BaBkSel-501 Invalid Control Card:'              00015300
+700043             CTL-REC (1:50).                                      00015400
+           SKIP2                                                        00015500
+700043 F-110-READ-IN110.                                                00015600
+700043     CALL 'UT110IN'  USING SD-AREA                                00015700
+700043               IO-IN110-PARM                                      00015800
+700043               IO-IN110-READ                                      00015900
+700043               CTL-REC.                                           00016000
+           SKIP2                                                        00016100
+700043***************************                                       00016200
+700043*** Catalog load                                                  00016300
+700043***************************                                       00016400
+700043 A-300-LOAD-GENCAT.                                               00016500
+700043     PERFORM A-310-READ-GENCAT                                    00016600
+700043       WITH TEST AFTER                                            00016700
+700043         UNTIL WGENCAT-FS-EOF                                     00016800
+700043            OR WGENCAT-COUNT >= WGENCAT-MAX-ENTRIES.              00016900
+700043     IF  NOT WGENCAT-FS-EOF                                       00017000
+700043         AND WGENCAT-COUNT >= WGENCAT-MAX-ENTRIES                 00017100
+700043         DISPLAY 'BaBkSel-303 GENCAT table full, remaining '      00017200
+700043             'generations ignored'.                               00017300
+           SKIP2                                                        00017400
+700043 A-310-READ-GENCAT.                                               00017500
+700043     READ GENCAT-FILE                                             00017600
+700043         AT END NEXT SENTENCE.                                    00017700
+700043     IF  WGENCAT-FS-OK                                            00017800
+700043         ADD 1 TO WGENCAT-COUNT                                   00017900
+700043         MOVE GENCAT-DATE TO WGENCAT-ENTRY-DATE (WGENCAT-COUNT)   00018000
+700043         MOVE GENCAT-PATH TO WGENCAT-ENTRY-PATH (WGENCAT-COUNT).  00018100
+           SKIP2                                                        00018200
+700043***************************                                       00018300
+700043*** Generation selection and export                               00018400
+700043***************************                                       00018500
+700043 A-400-SELECT-GENS.                                               00018600
+700043     IF  WGENCAT-COUNT = ZERO                                     00018700
+700043         DISPLAY 'BaBkSel-304 GENCAT catalog is empty, '          00018800
+700043             'nothing to select'                                  00018900
+700043         MOVE 4 TO RETURN-CODE                                    00019000
+700043     ELSE                                                         00019100
+700043         COMPUTE WTARGET-SUB1 = WGENCAT-COUNT + WCTL-CYCLE1       00019200
+700043         COMPUTE WTARGET-SUB2 = WGENCAT-COUNT + WCTL-CYCLE2       00019300
+700043         IF  WTARGET-SUB1 < 1 OR WTARGET-SUB1 > WGENCAT-COUNT     00019400
+700043             DISPLAY 'BaBkSel-305 CYCLE1 offset has no '          00019500
+700043                 'matching generation:' WCTL-CYCLE1               00019600
+700043             MOVE 8 TO RETURN-CODE                                00019700
+700043         ELSE IF  WTARGET-SUB2 < 1 OR WTARGET-SUB2 > WGENCAT-COUNT00019800
+700043             DISPLAY 'BaBkSel-306 CYCLE2 offset has no '          00019900
+700043                 'matching generation:' WCTL-CYCLE2               00020000
+700043             MOVE 8 TO RETURN-CODE                                00020100
+700043         ELSE                                                     00020200
+700043             PERFORM A-410-EXPORT-BKUPIN                          00020300
+700043             PERFORM A-420-EXPORT-BKUPIN2.                        00020400
+           SKIP2                                                        00020500
+700043 A-410-EXPORT-BKUPIN.                                             00020600
+700043     DISPLAY 'BKUPIN' UPON ENVIRONMENT-NAME.                      00020700
+700043     DISPLAY WGENCAT-ENTRY-PATH (WTARGET-SUB1)                    00020800
+700043         UPON ENVIRONMENT-VALUE.                                  00020900
+700043     DISPLAY 'BaBkSel-410 BKUPIN selected, generation date '      00021000
+700043         WGENCAT-ENTRY-DATE (WTARGET-SUB1) ':'                    00021100
+700043         WGENCAT-ENTRY-PATH (WTARGET-SUB1).                       00021200
+           SKIP2                                                        00021300
+700043 A-420-EXPORT-BKUPIN2.                                            00021400
+700043     DISPLAY 'BKUPIN2' UPON ENVIRONMENT-NAME.                     00021500
+700043     DISPLAY WGENCAT-ENTRY-PATH (WTARGET-SUB2)                    00021600
+700043         UPON ENVIRONMENT-VALUE.                                  00021700
+700043     DISPLAY 'BaBkSel-420 BKUPIN2 selected, generation date '     00021800
+700043         WGENCAT-ENTRY-DATE (WTARGET-SUB2) ':'                    00021900
+700043         WGENCAT-ENTRY-PATH (WTARGET-SUB2).                       00022000
