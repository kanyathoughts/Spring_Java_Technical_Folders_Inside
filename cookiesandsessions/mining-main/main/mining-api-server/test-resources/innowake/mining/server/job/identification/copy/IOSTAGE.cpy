@@ -0,0 +1,22 @@
+#FIS******************************************************************* 00000001
+#FIS***                   COPYRIGHT 1993-2019                         * 00000002
+#FIS***      Fidelity National Information Services, Inc.             * 00000003
+#FIS***      and/or its subsidiaries - All Rights Reserved worldwide.  *00000004
+#FIS******************************************************************* 00000005
+700040******************************************************************00000100
+700040**  COPYBOOK     IOSTAGE                                          00000200
+700040**  PURPOSE      Standard IO parameter block for the BABKPIX      00000300
+700040**               backup-staging subprogram, which copies a        00000400
+700040**               compressed or cloud-staged BKUPIN/BKUPIN2        00000500
+700040**               dataset to a local path before BABKPI/BABKPI2    00000600
+700040**               open it.  The STAGE operation literal is passed  00000700
+700040**               as a separate CALL parameter, not through this   00000800
+700040**               block.                                           00000900
+700040******************************************************************00001000
+700040     05  IO-STAGE-CALLING-PGM   PIC X(8)   VALUE 'PROGRAM'.       00001100
+700040     05  IO-STAGE-ERROR         PIC X      VALUE 'N'.             00001200
+700040     05  IO-STAGE-FILE-STATUS   PIC XX     VALUE '00'.            00001300
+700040     05  IO-STAGE-ENV-NAME      PIC X(8)   VALUE SPACES.          00001400
+700040     05  IO-STAGE-LOCAL-PATH    PIC X(200) VALUE SPACES.          00001500
+700040*                                                                 00001600
+700040 01  IO-STAGE-STAGE              PIC X(8)  VALUE 'STAGE'.         00001700
