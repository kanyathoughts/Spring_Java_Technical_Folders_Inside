@@ -0,0 +1,115 @@
+//BABKCMPJ PROC TRCOPT=NO,                                           00000100
+//             BRSEQOPT=NO,                                          00000200
+//             PLANLO=,                                              00000300
+//             PLANHI=,                                              00000400
+//             IGNDE1=,                                              00000500
+//             IGNDE2=                                               00000600
+//*-------------------------------------------------------------*    00000700
+//* BABKCMPJ - Cataloged procedure for the nightly BABKCMP        *   00000800
+//*            backup compare.                                    *   00000900
+//*                                                                *   00001000
+//* The IN110 control-card deck is assembled on the fly from the  *   00001100
+//* symbolic parameters above instead of being hand-maintained in *   00001200
+//* a dataset, so a scheduled run can turn options on or off just *   00001300
+//* by overriding the symbolics on the EXEC statement, e.g.:      *   00001400
+//*                                                                *   00001500
+//*   // EXEC BABKCMPJ,TRCOPT=YES,PLANLO=000001,PLANHI=050000     *   00001600
+//*                                                                *   00001700
+//* Leave a symbolic at its default (NO or blank) to omit that    *   00001800
+//* control card from the deck entirely; BABKCMP treats a blank   *   00001900
+//* card as an invalid control card, so unused cards are left out *   00002000
+//* rather than passed through blank.                              *   00002100
+//*-------------------------------------------------------------*    00002200
+//*                                                                   00002300
+//* Base control cards that are always part of every run.            00002400
+//*                                                                   00002500
+//BLDBASE  EXEC PGM=IEBGENER                                         00002600
+//SYSPRINT DD   SYSOUT=*                                              00002700
+//SYSIN    DD   DUMMY                                                 00002800
+//SYSUT1   DD   *                                                     00002900
+ALLDES                                                                00003000
+/*                                                                     00003100
+//SYSUT2   DD   DSN=&&CARDS,DISP=(NEW,PASS,DELETE),                   00003200
+//             UNIT=SYSDA,SPACE=(TRK,(1,1),RLSE),                     00003300
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)                      00003400
+//*                                                                   00003500
+//* TRACE, added only when TRCOPT is overridden to YES.               00003600
+//*                                                                   00003700
+//         IF  (&TRCOPT = YES) THEN                                   00003800
+//BLDTRC   EXEC PGM=IEBGENER                                          00003900
+//SYSPRINT DD   SYSOUT=*                                              00004000
+//SYSIN    DD   DUMMY                                                 00004100
+//SYSUT1   DD   *                                                     00004200
+TRACE                                                                 00004300
+/*                                                                     00004400
+//SYSUT2   DD   DSN=&&CARDS,DISP=MOD                                  00004500
+//         ENDIF                                                      00004600
+//*                                                                   00004700
+//* BRSEQ, added only when BRSEQOPT is overridden to YES.             00004800
+//*                                                                   00004900
+//         IF  (&BRSEQOPT = YES) THEN                                 00005000
+//BLDBRS   EXEC PGM=IEBGENER                                          00005100
+//SYSPRINT DD   SYSOUT=*                                              00005200
+//SYSIN    DD   DUMMY                                                 00005300
+//SYSUT1   DD   *                                                     00005400
+BRSEQ                                                                 00005500
+/*                                                                     00005600
+//SYSUT2   DD   DSN=&&CARDS,DISP=MOD                                  00005700
+//         ENDIF                                                      00005800
+//*                                                                   00005900
+//* PLANRANGE, added only when a low end of the range is supplied.    00006000
+//*                                                                   00006100
+//         IF  (&PLANLO NE '') THEN                                   00006200
+//BLDPLAN  EXEC PGM=IEBGENER                                          00006300
+//SYSPRINT DD   SYSOUT=*                                              00006400
+//SYSIN    DD   DUMMY                                                 00006500
+//SYSUT1   DD   DATA,SYMBOLS=JCLONLY                                  00006600
+PLANRANGE &PLANLO-&PLANHI                                             00006700
+/*                                                                     00006800
+//SYSUT2   DD   DSN=&&CARDS,DISP=MOD                                  00006900
+//         ENDIF                                                      00007000
+//*                                                                   00007100
+//* IGNOREDE entries, added only when supplied.  Add more IGNDEn      00007200
+//* symbolics/steps here if a run ever needs more than two.           00007300
+//*                                                                   00007400
+//         IF  (&IGNDE1 NE '') THEN                                   00007500
+//BLDIGN1  EXEC PGM=IEBGENER                                          00007600
+//SYSPRINT DD   SYSOUT=*                                              00007700
+//SYSIN    DD   DUMMY                                                 00007800
+//SYSUT1   DD   DATA,SYMBOLS=JCLONLY                                  00007900
+IGNOREDE &IGNDE1                                                      00008000
+/*                                                                     00008100
+//SYSUT2   DD   DSN=&&CARDS,DISP=MOD                                  00008200
+//         ENDIF                                                      00008300
+//         IF  (&IGNDE2 NE '') THEN                                   00008400
+//BLDIGN2  EXEC PGM=IEBGENER                                          00008500
+//SYSPRINT DD   SYSOUT=*                                              00008600
+//SYSIN    DD   DUMMY                                                 00008700
+//SYSUT1   DD   DATA,SYMBOLS=JCLONLY                                  00008800
+IGNOREDE &IGNDE2                                                      00008900
+/*                                                                     00009000
+//SYSUT2   DD   DSN=&&CARDS,DISP=MOD                                  00009100
+//         ENDIF                                                      00009200
+//*                                                                   00009300
+//* The compare itself, reading the deck assembled above.             00009400
+//*                                                                   00009500
+//CMPSTEP  EXEC PGM=BABKCMP,REGION=0M                                 00009600
+//STEPLIB  DD   DSN=PROD.BABKCMP.LOADLIB,DISP=SHR                     00009700
+//REPORT   DD   SYSOUT=*                                              00009800
+//BKPI     DD   DSN=PROD.BABKCMP.BACKUP.FILE1,DISP=SHR                00009900
+//BKPI2    DD   DSN=PROD.BABKCMP.BACKUP.FILE2,DISP=SHR                00010000
+//BKPI3    DD   DSN=PROD.BABKCMP.BACKUP.GOLDEN,DISP=SHR               00010100
+//OT200    DD   DSN=PROD.BABKCMP.OT200(+1),                           00010200
+//             DISP=(NEW,CATLG,DELETE),UNIT=SYSDA,                    00010300
+//             SPACE=(CYL,(50,50),RLSE),                              00010400
+//             DCB=(RECFM=FB,LRECL=200,BLKSIZE=0)                     00010500
+//EXTRA    DD   DSN=PROD.BABKCMP.EXTRAS(+1),                          00010600
+//             DISP=(NEW,CATLG,DELETE),UNIT=SYSDA,                    00010700
+//             SPACE=(CYL,(10,10),RLSE),                              00010800
+//             DCB=(RECFM=FB,LRECL=200,BLKSIZE=0)                     00010900
+//TREND    DD   DSN=PROD.BABKCMP.TREND(+1),                           00011000
+//             DISP=(NEW,CATLG,DELETE),UNIT=SYSDA,                    00011100
+//             SPACE=(CYL,(5,5),RLSE),                                00011200
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)                      00011300
+//IN110    DD   DSN=&&CARDS,DISP=(OLD,DELETE)                         00011400
+//         PEND                                                       00011500
