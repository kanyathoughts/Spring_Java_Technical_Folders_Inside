@@ -0,0 +1,20 @@
+#FIS******************************************************************* 00000001
+#FIS***                   COPYRIGHT 1993-2019                         * 00000002
+#FIS***      Fidelity National Information Services, Inc.             * 00000003
+#FIS***      and/or its subsidiaries - All Rights Reserved worldwide.  * 00000004
+#FIS******************************************************************* 00000005
+700020******************************************************************00000100
+700020**  COPYBOOK     IOTICKET                                         00000200
+700020**  PURPOSE      Standard IO parameter block for the UTTICKET     00000300
+700020**               ticketing-intake extract writer subprogram.      00000400
+700020**               The OPEN/WRITE/CLOSE operation literals are      00000500
+700020**               passed as separate CALL parameters, not through  00000600
+700020**               this block.                                      00000700
+700020******************************************************************00000800
+700020     05  IO-TICKET-CALLING-PGM  PIC X(8)   VALUE 'PROGRAM'.       00000900
+700020     05  IO-TICKET-ERROR        PIC X      VALUE 'N'.             00001000
+700020     05  IO-TICKET-FILE-STATUS  PIC XX     VALUE '00'.            00001100
+700020*                                                                 00001200
+700020 01  IO-TICKET-OPEN              PIC X(8)  VALUE 'OPEN'.          00001300
+700020 01  IO-TICKET-WRITE             PIC X(8)  VALUE 'WRITE'.         00001400
+700020 01  IO-TICKET-CLOSE             PIC X(8)  VALUE 'CLOSE'.         00001500
