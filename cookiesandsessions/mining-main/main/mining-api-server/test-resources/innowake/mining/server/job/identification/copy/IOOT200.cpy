@@ -0,0 +1,26 @@
+#FIS******************************************************************* 00000001
+#FIS***                   COPYRIGHT 1993-2019                         * 00000002
+#FIS***      Fidelity National Information Services, Inc.             * 00000003
+#FIS***      and/or its subsidiaries - All Rights Reserved worldwide.  * 00000004
+#FIS******************************************************************* 00000005
+      ******************************************************************00000100
+      **  COPYBOOK     IOOT200                                          00000200
+      **  PURPOSE      Standard IO parameter block for the UTO200IO     00000300
+      **               difference-extract writer subprogram.  The       00000400
+      **               OPEN/WRITE/CLOSE operation literals are passed   00000500
+      **               as separate CALL parameters, not through this    00000600
+      **               block.                                           00000700
+      ******************************************************************00000800
+           05  IO-OT200-CALLING-PGM   PIC X(8)   VALUE 'PROGRAM'.       00000900
+           05  IO-OT200-ERROR         PIC X      VALUE 'N'.             00001000
+           05  IO-OT200-FILE-STATUS   PIC XX     VALUE '00'.            00001100
+      *                                                                 00001200
+       01  IO-OT200-OPEN               PIC X(8)  VALUE 'OPEN'.          00001300
+       01  IO-OT200-WRITE              PIC X(8)  VALUE 'WRITE'.         00001400
+       01  IO-OT200-CLOSE              PIC X(8)  VALUE 'CLOSE'.         00001500
+700032*                                                                 00001510
+700032** IO-OT200-OPEN-GZ requests a GZIP-compressed OT200 output       00001520
+700032** instead of the normal flat-text extract, for high-volume       00001530
+700032** DEDETAIL runs.                                                 00001540
+700032 01  IO-OT200-OPEN-GZ            PIC X(8)  VALUE 'OPENGZ'.        00001550
+
