@@ -0,0 +1,27 @@
+#FIS******************************************************************* 00000001
+#FIS***                   COPYRIGHT 1993-2019                         * 00000002
+#FIS***      Fidelity National Information Services, Inc.             * 00000003
+#FIS***      and/or its subsidiaries - All Rights Reserved worldwide.  * 00000004
+#FIS******************************************************************* 00000005
+      ******************************************************************00000100
+      **  COPYBOOK     IOBKPI2                                          00000200
+      **  PURPOSE      Standard IO parameter block for the BABKPI2      00000300
+      **               backup-reader subprogram, File2 side.  The       00000400
+      **               OPEN/READ/CLOSE operation literals are passed    00000500
+      **               as separate CALL parameters, not through this    00000600
+      **               block.                                           00000700
+      ******************************************************************00000800
+           05  IO-BKPI2-CALLING-PGM   PIC X(8)   VALUE 'PROGRAM'.       00000900
+           05  IO-BKPI2-ERROR          PIC X      VALUE 'N'.            00001000
+               88  IO-BKPI2-ERROR-YES VALUE 'Y'.                        00001100
+               88  IO-BKPI2-ERROR-NO  VALUE 'N'.                        00001200
+           05  IO-BKPI2-EOF            PIC X      VALUE 'N'.            00001300
+               88  IO-BKPI2-EOF-YES VALUE 'Y'.                          00001400
+               88  IO-BKPI2-EOF-NO  VALUE 'N'.                          00001500
+           05  IO-BKPI2-FILE-STATUS    PIC XX     VALUE '00'.           00001600
+           05  IO-BKPI2-REC-LENG       PIC S9(4) BINARY VALUE ZERO.     00001700
+      *                                                                 00001800
+       01  IO-BKPI2-OPEN               PIC X(8)   VALUE 'OPEN'.         00001900
+       01  IO-BKPI2-READ               PIC X(8)   VALUE 'READ'.         00002000
+       01  IO-BKPI2-CLOSE              PIC X(8)   VALUE 'CLOSE'.        00002100
+
