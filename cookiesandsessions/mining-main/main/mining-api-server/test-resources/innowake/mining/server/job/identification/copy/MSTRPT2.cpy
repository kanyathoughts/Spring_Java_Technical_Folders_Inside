@@ -0,0 +1,15 @@
+#FIS******************************************************************* 00000001
+#FIS***                   COPYRIGHT 1993-2019                         * 00000002
+#FIS***      Fidelity National Information Services, Inc.             * 00000003
+#FIS***      and/or its subsidiaries - All Rights Reserved worldwide.  * 00000004
+#FIS******************************************************************* 00000005
+      ******************************************************************00000100
+      **  COPYBOOK     MSTRPT2                                          00000200
+      **  PURPOSE      Participant header record, File2 side.           00000300
+      ******************************************************************00000400
+           05  PT2-PARTICIPANT-NUM  PIC X(11)      VALUE SPACES.        00000500
+           05  PT2-PARTICIPANT-NAME PIC X(30)      VALUE SPACES.        00000600
+           05  PT2-STATUS-CODE      PIC X(2)       VALUE SPACES.        00000700
+           05  FILLER               PIC X(1947)    VALUE SPACES.        00000800
+
+
