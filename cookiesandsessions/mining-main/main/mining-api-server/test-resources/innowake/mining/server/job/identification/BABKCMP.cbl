@@ -46,6 +46,38 @@
                ASSIGN TO UT-S-REPORT                                    00002700
 &MFCY          ORGANIZATION IS LINE SEQUENTIAL                          00002800
                FILE STATUS WPRINT-FS.                                   00002900
+700024     SELECT SUMMARY-FILE                                          00002901
+700024         ASSIGN TO UT-S-SUMRPT                                    00002902
+&MFCY          ORGANIZATION IS LINE SEQUENTIAL                          00002903
+700024         FILE STATUS WSUMM-FS.                                    00002904
+700026     SELECT DIGEST-FILE                                           00002905
+700026         ASSIGN TO UT-S-DIGEST                                    00002906
+&MFCY          ORGANIZATION IS LINE SEQUENTIAL                          00002907
+700026         FILE STATUS WDIGEST-FS.                                  00002908
+700029     SELECT AUDIT-FILE                                            00002909
+700029         ASSIGN TO UT-S-AUDIT                                     00002910
+&MFCY          ORGANIZATION IS LINE SEQUENTIAL                          00002911
+700029         FILE STATUS WAUDIT-FS.                                   00002912
+700030     SELECT BASELINE-FILE                                         00002913
+700030         ASSIGN TO UT-S-BASELN                                    00002914
+&MFCY          ORGANIZATION IS LINE SEQUENTIAL                          00002915
+700030         FILE STATUS WBASE-FS.                                    00002916
+700033     SELECT TRACE-FILE                                            00002917
+700033         ASSIGN TO UT-S-TRACE                                     00002918
+&MFCY          ORGANIZATION IS LINE SEQUENTIAL                          00002919
+700033         FILE STATUS WTRACE-FS.                                   00002920
+700037     SELECT HTML-FILE                                             00002921
+700037         ASSIGN TO UT-S-HTMLRPT                                   00002922
+&MFCY          ORGANIZATION IS LINE SEQUENTIAL                          00002923
+700037         FILE STATUS WHTML-FS.                                    00002924
+700039     SELECT TRENDHIST-FILE                                        00002925
+700039         ASSIGN TO UT-S-TRNDHST                                   00002926
+&MFCY          ORGANIZATION IS LINE SEQUENTIAL                          00002927
+700039         FILE STATUS WTRENDHIST-FS.                               00002928
+700045     SELECT IFACE-FILE                                            00002929
+700045         ASSIGN TO UT-S-IFACE                                     00002930
+&MFCY          ORGANIZATION IS LINE SEQUENTIAL                          00002931
+700045         FILE STATUS WIFACE-FS.                                   00002932
        DATA DIVISION.                                                   00003000
            SKIP2                                                        00003100
        FILE SECTION.                                                    00003200
@@ -55,9 +87,171 @@
            LABEL RECORDS ARE STANDARD.                                  00003600
            SKIP2                                                        00003700
        01 PRINT-LINE                PIC X(133).                         00003800
+700024     SKIP2                                                        00003801
+700024 FD  SUMMARY-FILE                                                 00003802
+700024     BLOCK CONTAINS 0 RECORDS                                     00003803
+700024     LABEL RECORDS ARE STANDARD.                                  00003804
+700024     SKIP2                                                        00003805
+700024 01 SUMMARY-LINE              PIC X(133).                         00003806
+700026     SKIP2                                                        00003807
+700026 FD  DIGEST-FILE                                                  00003808
+700026     BLOCK CONTAINS 0 RECORDS                                     00003809
+700026     LABEL RECORDS ARE STANDARD.                                  00003810
+700026     SKIP2                                                        00003811
+700026 01 DIGEST-LINE                PIC X(80).                         00003812
+700029     SKIP2                                                        00003813
+700029 FD  AUDIT-FILE                                                   00003814
+700029     BLOCK CONTAINS 0 RECORDS                                     00003815
+700029     LABEL RECORDS ARE STANDARD.                                  00003816
+700029     SKIP2                                                        00003817
+700029 01  AUDIT-LINE.                                                  00003818
+700029     05  AUDIT-DATE            PIC 99/99/99.                      00003819
+700029     05  FILLER                PIC X      VALUE SPACE.            00003820
+700029     05  AUDIT-TIME            PIC X(11).                         00003821
+700029     05  FILLER                PIC X      VALUE SPACE.            00003822
+700029     05  AUDIT-CARDS           PIC X(60)  VALUE SPACES.           00003823
+700029     05  FILLER                PIC X      VALUE SPACE.            00003824
+700029     05  AUDIT-MATCHED         PIC Z(7)9  VALUE ZERO.             00003825
+700029     05  FILLER                PIC X      VALUE SPACE.            00003826
+700029     05  AUDIT-DIFFERENT       PIC Z(7)9  VALUE ZERO.             00003827
+700029     05  FILLER                PIC X      VALUE SPACE.            00003828
+700029     05  AUDIT-EXTRA1          PIC Z(7)9  VALUE ZERO.             00003829
+700029     05  FILLER                PIC X      VALUE SPACE.            00003830
+700029     05  AUDIT-EXTRA2          PIC Z(7)9  VALUE ZERO.             00003831
+700029     05  FILLER                PIC X      VALUE SPACE.            00003832
+700029     05  AUDIT-BREACH          PIC X(3)   VALUE 'NO'.             00003833
+700030     SKIP2                                                        00003834
+700030*** Prior-run OT200 extract, read in at startup by A-239-SETUP-   00003835
+700030*** BASELINE when the BASELINE control card is present.           00003836
+700030 FD  BASELINE-FILE                                                00003837
+700030     BLOCK CONTAINS 0 RECORDS                                     00003838
+700030     LABEL RECORDS ARE STANDARD.                                  00003839
+700030     SKIP2                                                        00003840
+700030 01  BASELINE-LINE               PIC X(200).                      00003841
+700033     SKIP2                                                        00003842
+700033*** RECTRACE/TRACE diagnostic output, routed here instead of      00003843
+700033*** DISPLAY so it no longer mixes into the SYSOUT that ops scans  00003844
+700033*** for clean job completion.                                     00003845
+700033 FD  TRACE-FILE                                                   00003846
+700033     BLOCK CONTAINS 0 RECORDS                                     00003847
+700033     LABEL RECORDS ARE STANDARD.                                  00003848
+700033     SKIP2                                                        00003849
+700033 01  TRACE-LINE                  PIC X(133).                      00003850
+700037     SKIP2                                                        00003851
+700037*** Side-by-side HTML rendering of the same plan/RecordType/DE/   00003852
+700037*** file1-value/file2-value information Q-220-SHOW-DIFF assembles 00003853
+700037*** into WSHOW-LINE, selected by the HTMLOUT control card for the 00003854
+700037*** on-call analyst to open in a browser.                         00003855
+700037 FD  HTML-FILE                                                    00003856
+700037     BLOCK CONTAINS 0 RECORDS                                     00003857
+700037     LABEL RECORDS ARE STANDARD.                                  00003858
+700037     SKIP2                                                        00003859
+700037 01  HTML-LINE                   PIC X(250).                      00003860
+700039     SKIP2                                                        00003861
+700039*** Prior-run TRENDFILE output, read in at startup by A-239-      00003862
+700039*** SETUP-TRENDHIST when the TRENDHIST control card is present,   00003863
+700039*** so T-215-CHECK-TRENDHIST can tell a brand-new DE difference   00003864
+700039*** from one that's been recurring from month to month.  Same     00003865
+700039*** record shape as WTREND-LINE below, written by T-220-WRITE-    00003866
+700039*** TREND.                                                        00003866
+700039 FD  TRENDHIST-FILE                                               00003867
+700039     BLOCK CONTAINS 0 RECORDS                                     00003868
+700039     LABEL RECORDS ARE STANDARD.                                  00003869
+700039     SKIP2                                                        00003870
+700039 01  TRENDHIST-LINE.                                              00003871
+700039     05  TRENDHIST-YYYYMM       PIC 9(6).                         00003872
+700039     05  FILLER                 PIC X.                            00003873
+700039     05  TRENDHIST-XXYY         PIC X(4).                         00003874
+700039     05  FILLER                 PIC X.                            00003875
+700039     05  TRENDHIST-DENUM        PIC X(3).                         00003876
+700039     05  FILLER                 PIC X(65).                        00003877
+700045     SKIP2                                                        00003878
+700045*** Machine-readable latest-run summary, written fresh each run   00003879
+700045*** an integration job to pick up and surface through the         00003880
+700045*** enterprise REST gateway.  One IFACE-PLAN-LINE per plan with a 00003881
+700045*** data difference, written as each plan finishes in B-100-PROC- 00003882
+700045*** PLAN, followed by a single trailing IFACE-SUMM-LINE written by00003883
+700045*** A-925-WRITE-IFACE once the run totals are final.              00003884
+700045 FD  IFACE-FILE                                                   00003885
+700045     BLOCK CONTAINS 0 RECORDS                                     00003886
+700045     LABEL RECORDS ARE STANDARD.                                  00003887
+700045     SKIP2                                                        00003888
+700045 01  IFACE-LINE                   PIC X(80).                      00003889
+700045 01  IFACE-SUMM-LINE REDEFINES IFACE-LINE.                        00003890
+700045     05  IFACE-SUMM-TYPE        PIC X(4)   VALUE 'SUMM'.          00003891
+700045     05  FILLER                 PIC X      VALUE SPACE.           00003892
+700045     05  IFACE-SUMM-DATE        PIC 99/99/99.                     00003893
+700045     05  FILLER                 PIC X      VALUE SPACE.           00003894
+700045     05  IFACE-SUMM-MATCHED     PIC Z(7)9  VALUE ZERO.            00003895
+700045     05  FILLER                 PIC X      VALUE SPACE.           00003896
+700045     05  IFACE-SUMM-DIFFERENT   PIC Z(7)9  VALUE ZERO.            00003897
+700045     05  FILLER                 PIC X      VALUE SPACE.           00003898
+700045     05  IFACE-SUMM-EXTRA1      PIC Z(7)9  VALUE ZERO.            00003899
+700045     05  FILLER                 PIC X      VALUE SPACE.           00003900
+700045     05  IFACE-SUMM-EXTRA2      PIC Z(7)9  VALUE ZERO.            00003901
+700045     05  FILLER                 PIC X      VALUE SPACE.           00003902
+700045     05  IFACE-SUMM-BREACH      PIC X(3)   VALUE 'NO'.            00003903
+700045 01  IFACE-PLAN-LINE REDEFINES IFACE-LINE.                        00003904
+700045     05  IFACE-PLAN-TYPE        PIC X(4)   VALUE 'PLAN'.          00003905
+700045     05  FILLER                 PIC X      VALUE SPACE.           00003906
+700045     05  IFACE-PLAN-NUM         PIC X(6)   VALUE SPACES.          00003907
+700045     05  FILLER                 PIC X      VALUE SPACE.           00003908
+700045     05  IFACE-PLAN-DIFFER      PIC Z(7)9  VALUE ZERO.            00003909
        WORKING-STORAGE SECTION.                                         00003900
        77  WQUIT-FLG             PIC X            VALUE 'N'.            00004000
            88  WQUIT-FLG-YES VALUE 'Y'.                                 00004100
+700004 77  WSKIP-PLAN-FLG        PIC X            VALUE 'N'.            00004101
+700004     88  WSKIP-PLAN-FLG-YES VALUE 'Y'.                            00004102
+700004 77  WCHKPT-DIVQUOT        PIC 9(8) BINARY   VALUE ZERO.          00004102
+700004 77  WCHKPT-DIVREM         PIC 9(3) BINARY   VALUE ZERO.          00004102
+700007 77  WEXTRA-ROUTE-FLG      PIC X            VALUE 'N'.            00004103
+700007     88  WEXTRA-ROUTE-FLG-YES VALUE 'Y'.                          00004104
+700012 77  SUB-IGNOREDE             PIC S9(4) BINARY VALUE ZERO.        00004105
+700012 77  WDE-IGNORE-FLG           PIC X     VALUE 'N'.                00004106
+700012     88  WDE-IGNORE-FLG-YES VALUE 'Y'.                            00004107
+700016 77  SUB-RECTYPE              PIC S9(4) BINARY VALUE ZERO.        00004108
+700016 77  WRECTYPE-ALLOW-FLG       PIC X     VALUE 'N'.                00004109
+700016     88  WRECTYPE-ALLOW-FLG-YES VALUE 'Y'.                        00004110
+700016     88  WRECTYPE-ALLOW-FLG-NO  VALUE 'N'.                        00004111
+700021 77  SUB-ENVIGNDE             PIC S9(4) BINARY VALUE ZERO.        00004111
+700021 77  WDE-ENVIGNORE-FLG        PIC X     VALUE 'N'.                00004111
+700021     88  WDE-ENVIGNORE-FLG-YES VALUE 'Y'.                         00004111
+700023 77  SUB-QUIETDE              PIC S9(4) BINARY VALUE ZERO.        00004112
+700023 77  WDE-QUIET-FLG            PIC X     VALUE 'N'.                00004112
+700023     88  WDE-QUIET-FLG-YES    VALUE 'Y'.                          00004112
+700027 77  SUB-CALCDE               PIC S9(4) BINARY VALUE ZERO.        00004112
+700027 77  WDE-CALC-FLG             PIC X     VALUE 'N'.                00004112
+700027     88  WDE-CALC-FLG-YES     VALUE 'Y'.                          00004112
+700025 77  SUB-OPENRETRY            PIC S9(4) BINARY VALUE ZERO.        00004113
+700026 77  SUB-DIGEST-TOP           PIC S9(4) BINARY VALUE ZERO.        00004114
+700026 77  SUB-DIGEST-SCAN          PIC S9(4) BINARY VALUE ZERO.        00004119
+700026 77  WDIGEST-BEST-SUB         PIC S9(4) BINARY VALUE ZERO.        00004115
+700026 77  WDIGEST-BEST-DIFFER      PIC S9(9) COMP-3 VALUE ZERO.        00004116
+700026 77  WDIGEST-DUP-FLG          PIC X     VALUE 'N'.                00004117
+700026     88  WDIGEST-DUP-FLG-YES  VALUE 'Y'.                          00004118
+700026 77  WDIGEST-DISP-CTR         PIC Z(4)9 VALUE ZERO.               00004120
+700026 77  WDIGEST-DISP-DIFFER      PIC Z(8)9 VALUE ZERO.               00004121
+700029 77  WAUDIT-PTR               PIC S9(4) BINARY VALUE ZERO.        00004122
+700030 77  SUB-BASE                 PIC S9(4) BINARY VALUE ZERO.        00004123
+700030 77  WDE-BASE-KNOWN-FLG       PIC X     VALUE 'N'.                00004124
+700030     88  WDE-BASE-KNOWN-FLG-YES VALUE 'Y'.                        00004125
+700031 77  SUB-SPONSOR              PIC S9(4) BINARY VALUE ZERO.        00004126
+700031 77  SUB-SPONTOT              PIC S9(4) BINARY VALUE ZERO.        00004127
+700031 77  WSPONTOT-SUB             PIC S9(4) BINARY VALUE ZERO.        00004128
+700031 77  WSPONTOT-CODE-WORK       PIC X(8)  VALUE SPACES.             00004129
+700035 77  SUB-SRCPROC              PIC S9(4) BINARY VALUE ZERO.        00004130
+700046 77  SUB-DECRIT               PIC S9(4) BINARY VALUE ZERO.        00004130
+700036 77  SUB-MISSDEMOD            PIC S9(4) BINARY VALUE ZERO.        00004130
+700038 77  WMAXDE-PRINTED           PIC S9(4) BINARY VALUE ZERO.        00004130
+700038 77  WMAXDE-SUPPRESSED        PIC S9(4) BINARY VALUE ZERO.        00004131
+700038 77  WMAXDE-SUPPRESSED-ED     PIC ZZZ9      VALUE ZERO.           00004132
+700039 77  SUB-TRENDHIST            PIC S9(4) BINARY VALUE ZERO.        00004133
+700039 77  WDE-TRENDHIST-FOUND-FLG  PIC X     VALUE 'N'.                00004134
+700039     88  WDE-TRENDHIST-FOUND-YES VALUE 'Y'.                       00004135
+700042 77  SUB-PLANHIST             PIC S9(4) BINARY VALUE ZERO.        00004136
+700042 77  SUB-TOPN-SLOT            PIC S9(4) BINARY VALUE ZERO.        00004137
+700042 77  WTOPN-BEST-SUB           PIC S9(4) BINARY VALUE ZERO.        00004138
+700042 77  WTOPN-BEST-DIFFER        PIC S9(9) VALUE ZERO.               00004139
            SKIP2                                                        00004200
        77  WK-PGM-NAME           PIC X(8)     VALUE SPACES.             00004300
        77  WK-LAB                PIC XX       VALUE SPACES.             00004400
@@ -74,6 +268,29 @@ WFIX   77  SUB-START             PIC S9(4)    VALUE ZERO.               00004700
        01  WPRINT-AREA.                                                 00005500
            05  WPRINT-FS                 PIC XX  VALUE '00'.            00005600
                88  WPRINT-FS-OK VALUE '00'.                             00005700
+700024     05  WSUMM-FS                  PIC XX  VALUE '00'.            00005701
+700024         88  WSUMM-FS-OK VALUE '00'.                              00005702
+700024     05  WSUM-ACTIVE-FLG           PIC X   VALUE 'N'.             00005703
+700024         88  WSUM-ACTIVE-FLG-YES VALUE 'Y'.                       00005704
+700026     05  WDIGEST-FS                PIC XX  VALUE '00'.            00005705
+700026         88  WDIGEST-FS-OK VALUE '00'.                            00005706
+700026     05  WDIGEST-BREACH-FLG        PIC X   VALUE 'N'.             00005707
+700026         88  WDIGEST-BREACH-FLG-YES VALUE 'Y'.                    00005708
+700029     05  WAUDIT-FS                 PIC XX  VALUE '00'.            00005709
+700029         88  WAUDIT-FS-OK VALUE '00'.                             00005710
+700029     05  WAUDIT-CARDS              PIC X(60) VALUE SPACES.        00005711
+700030     05  WBASE-FS                  PIC XX  VALUE '00'.            00005712
+700030         88  WBASE-FS-OK VALUE '00'.                              00005713
+700033     05  WTRACE-FS                 PIC XX  VALUE '00'.            00005714
+700033         88  WTRACE-FS-OK VALUE '00'.                             00005715
+700037     05  WHTML-FS                  PIC XX  VALUE '00'.            00005716
+700037         88  WHTML-FS-OK VALUE '00'.                              00005717
+700039     05  WTRENDHIST-FS             PIC XX  VALUE '00'.            00005718
+700039         88  WTRENDHIST-FS-OK VALUE '00'.                         00005719
+700045     05  WIFACE-FS                 PIC XX  VALUE '00'.            00005720
+700045         88  WIFACE-FS-OK VALUE '00'.                             00005721
+700045     05  WIFACE-BREACH-FLG         PIC X   VALUE 'N'.             00005722
+700045         88  WIFACE-BREACH-FLG-YES VALUE 'Y'.                     00005723
            05  WPRINT-PAGE               PIC 99999  VALUE ZERO.         00005800
            05  WPRINT-TITLE1             PIC X(133) VALUE SPACES.       00005900
            05  WPRINT-TITLE2             PIC X(133) VALUE SPACES.       00006000
@@ -101,6 +318,15 @@ WFIX   77  SUB-START             PIC S9(4)    VALUE ZERO.               00004700
            05  WCTR-PLANS         PIC 9(5) COMP-3 VALUE ZERO.           00008200
 WFIX       05  WCTR-DIFF-CHARS    PIC 9(5) COMP-3 VALUE ZERO.           00008300
 WFIX       05  WCTR-DEDIFFS       PIC 9(5) COMP-3 VALUE ZERO.           00008400
+700005     05  WRECON-DATA-CTR    PIC 9(9) COMP-3 VALUE ZERO.           00008401
+700009     05  WCTR-CTL-ERRORS    PIC 9(5) COMP-3 VALUE ZERO.           00008402
+700011     05  WCTR-BKPI3         PIC 9(9) COMP-3 VALUE ZERO.           00008403
+700011     05  WCTR-GOLD-DIVERGE  PIC 9(7) COMP-3 VALUE ZERO.           00008404
+700015     05  WCTR-MONEY-MISMATCH PIC 9(5) COMP-3 VALUE ZERO.          00008405
+700027     05  WCTR-CALC-DIFFS     PIC 9(7) COMP-3 VALUE ZERO.          00008406
+700044     05  WCTR-PART-MISMATCH  PIC 9(5) COMP-3 VALUE ZERO.          00008407
+700048     05  WCTR-LENGTH-MISMATCH PIC 9(5) COMP-3 VALUE ZERO.         00008408
+700049     05  WCTR-FUZZY-COLLISION PIC 9(5) COMP-3 VALUE ZERO.         00008409
            SKIP2                                                        00008500
        01  WTEMP-SHOW.                                                  00008600
            05  WTEMP-VAL            PIC X(4) VALUE SPACES.              00008700
@@ -113,10 +339,41 @@ WFIX       05  WCTR-DEDIFFS       PIC 9(5) COMP-3 VALUE ZERO.           00008400
            05  WPREVTX-BKPI2-CYCLE   PIC S9(9) COMP-3 VALUE ZERO.       00009400
            05  WPREVTX-MATCH-CYCLE   PIC S9(9) COMP-3 VALUE ZERO.       00009500
            SKIP2                                                        00009600
+700034*** Positional-match similarity score for a differing TXTX pair,  00009501
+700034*** computed by R-990-SCORE-TXTX when TXTXSIM is active.  A score 00009502
+700034*** at or above WCTL-TXTXSIM-PCT gets reported as "Reworded"      00009503
+700034*** rather than an ordinary "Differs" so a single changed word    00009504
+700034*** doesn't read the same as a wholesale content replacement.     00009505
+700034 01  WTXTXSIM-AREA.                                               00009506
+700034     05  SUB-TXTXCMP           PIC S9(4) BINARY VALUE ZERO.       00009507
+700034     05  WTXTXSIM-MATCHED      PIC S9(8) BINARY VALUE ZERO.       00009508
+700034     05  WTXTXSIM-PCT          PIC S9(3) BINARY VALUE ZERO.       00009509
+700034     05  WTXTXSIM-REWORD       PIC X     VALUE 'N'.               00009510
+700034         88  WTXTXSIM-REWORD-YES VALUE 'Y'.                       00009511
+           SKIP2                                                        00009600
+700008 01  WPREVKEY-AREA.                                               00009601
+700008     05  WPREVKEY-BKPI         PIC X(20) VALUE SPACES.            00009602
+700008     05  WPREVKEY-BKPI2        PIC X(20) VALUE SPACES.            00009603
+700008     SKIP2                                                        00009604
        01  FILLER.                                                      00009700
            05  SUB-DE                PIC S9(4) BINARY VALUE ZERO.       00009800
            05  SUB-SAVE              PIC S9(4) BINARY VALUE ZERO.       00009900
            SKIP2                                                        00010000
+700047*** Historical per-run rates used by A-110-PREVIEW-ESTIMATE to    00010001
+700047*** project elapsed time and OT200 output volume from just the    00010002
+700047*** BKUPHDR/BKUPHDR2 record counts, under the PREVIEW control     00010003
+700047*** card.  The rates themselves are simple constants rather than  00010004
+700047*** a maintained table, the same way WCTL-OPEN-RETRY-SECS and     00010005
+700047*** other tuning values are plain WORKING-STORAGE constants here. 00010006
+700047 01  WPREVIEW-AREA.                                               00010007
+700047     05  WPREVIEW-RECS-PER-SEC    PIC 9(6) VALUE 5000.            00010008
+700047     05  WPREVIEW-DIFF-RATE-PCT   PIC 9(3) VALUE 2.               00010009
+700047     05  WPREVIEW-BYTES-PER-DIFF  PIC 9(6) VALUE 250.             00010010
+700047     05  WPREVIEW-TOTAL-RECS      PIC 9(9) VALUE ZERO.            00010011
+700047     05  WPREVIEW-EST-SECONDS     PIC 9(9) VALUE ZERO.            00010012
+700047     05  WPREVIEW-EST-DIFFS       PIC 9(9) VALUE ZERO.            00010013
+700047     05  WPREVIEW-EST-BYTES       PIC 9(9) VALUE ZERO.            00010014
+           SKIP2                                                        00010000
        01  WSHOW-LINE.                                                  00010100
            05  FILLER          PIC X VALUE SPACES.                      00010200
            05  WSHOW-DE.                                                00010300
@@ -131,7 +388,14 @@ WFIX       05  WCTR-DEDIFFS       PIC 9(5) COMP-3 VALUE ZERO.           00008400
                10  WSHOW-VAL1      PIC X(40)  VALUE SPACES.             00011200
                10  FILLER          PIC X      VALUE SPACES.             00011300
                10  WSHOW-VAL2      PIC X(40)  VALUE SPACES.             00011400
-24828S     05  FILLER          PIC X(91)  VALUE SPACES.                 00011401
+700035*** Expected-source-process label, looked up from the SRCPROC     00011395
+700035*** cross-reference by R-720-CHECK-SRCPROC.  Blank when DE has    00011397
+700035*** no cross-reference entry on file.                             00011399
+700035     05  WSHOW-SRCPROC   PIC X(15)  VALUE SPACES.                 00011400
+700046*** Business-criticality level (HIGH/MEDIUM/LOW), looked up from  00011401
+700046*** the DECRIT table by R-725-CHECK-DECRIT for every differing DE.00011402
+700046     05  WSHOW-CRIT      PIC X(6)   VALUE SPACES.                 00011403
+24828S     05  FILLER          PIC X(70)  VALUE SPACES.                 00011401
        01  FILLER REDEFINES WSHOW-LINE.                                 00011500
 20992S     05  WSHOW-TEXT      PIC X(200).                              00011501
            SKIP2                                                        00011700
@@ -159,11 +423,104 @@ WFIX       05  WCTR-DEDIFFS       PIC 9(5) COMP-3 VALUE ZERO.           00008400
                88  WCTL-CMD-NORUNDATE  VALUE 'NORUNDATE'.               00013900
 W              88  WCTL-CMD-DEDETAIL   VALUE 'DEDETAIL'.                00014000
 W              88  WCTL-CMD-NODEDETAIL VALUE 'NODEDETAIL'.              00014100
+700000         88  WCTL-CMD-SELPLAN    VALUE 'SELPLAN'.                 00014101
+700002         88  WCTL-CMD-SHOWEXDES  VALUE 'SHOWEXDES'.               00014102
+700004         88  WCTL-CMD-RESTART    VALUE 'RESTART'.                 00014103
+700004         88  WCTL-CMD-CHECKPOINT VALUE 'CHECKPOINT'.               00014103
+700006         88  WCTL-CMD-DELIMOT200 VALUE 'DELIMOT200'.              00014104
+700007         88  WCTL-CMD-EXTRASFILE VALUE 'EXTRASFILE'.              00014105
+700008         88  WCTL-CMD-DUPKEYDTL  VALUE 'DUPKEYDTL'.               00014106
+700011         88  WCTL-CMD-GOLDFILE   VALUE 'GOLDFILE'.                00014107
+700012         88  WCTL-CMD-IGNOREDE   VALUE 'IGNOREDE'.                00014108
+700013         88  WCTL-CMD-TRENDFILE  VALUE 'TRENDFILE'.               00014109
+700016         88  WCTL-CMD-RECTYPES   VALUE 'RECTYPES'.                00014110
+700017         88  WCTL-CMD-PLANRANGE  VALUE 'PLANRANGE'.               00014111
+700020         88  WCTL-CMD-TICKETFEED VALUE 'TICKETFEED'.              00014112
+700021         88  WCTL-CMD-ENVDIFF    VALUE 'ENVDIFF'.                 00014113
+700021         88  WCTL-CMD-ENVIGNDE   VALUE 'ENVIGNDE'.                00014114
+700023         88  WCTL-CMD-QUIETDE    VALUE 'QUIETDE'.                 00014115
+700024         88  WCTL-CMD-SUMFIRST   VALUE 'SUMFIRST'.                00014116
+700025         88  WCTL-CMD-OPENRETRY  VALUE 'OPENRETRY'.               00014117
+700026         88  WCTL-CMD-DIGESTFILE VALUE 'DIGESTFILE'.              00014118
+700027         88  WCTL-CMD-CALCDE     VALUE 'CALCDE'.                  00014119
+700028         88  WCTL-CMD-BRSTART    VALUE 'BRSTART'.                 00014120
+700028         88  WCTL-CMD-BREND      VALUE 'BREND'.                   00014121
+700030         88  WCTL-CMD-BASELINE   VALUE 'BASELINE'.                00014122
+700031         88  WCTL-CMD-PLANSPON   VALUE 'PLANSPON'.                00014123
+700032         88  WCTL-CMD-OT200GZIP  VALUE 'OT200GZIP'.               00014124
+700034         88  WCTL-CMD-TXTXSIM    VALUE 'TXTXSIM'.                 00014125
+700035         88  WCTL-CMD-SRCPROC    VALUE 'SRCPROC'.                 00014126
+700037         88  WCTL-CMD-HTMLOUT    VALUE 'HTMLOUT'.                 00014127
+700038         88  WCTL-CMD-MAXDEPERRECORD VALUE 'MAXDEPERRECORD'.      00014128
+700039         88  WCTL-CMD-TRENDHIST  VALUE 'TRENDHIST'.               00014129
+700040         88  WCTL-CMD-STAGEBKPI  VALUE 'STAGEBKPI'.               00014130
+700041         88  WCTL-CMD-RELCHECK   VALUE 'RELCHECK'.                00014131
+700042         88  WCTL-CMD-TOPNPLANS  VALUE 'TOPNPLANS'.               00014132
+700045         88  WCTL-CMD-IFACEFEED  VALUE 'IFACEFEED'.               00014133
+700046         88  WCTL-CMD-DECRIT     VALUE 'DECRIT'.                  00014134
+700047         88  WCTL-CMD-PREVIEW    VALUE 'PREVIEW'.                 00014135
+700049         88  WCTL-CMD-FUZZYKEY   VALUE 'FUZZYKEY'.                00014136
            05  WCTL-VAL                PIC X(20) VALUE SPACES.          00014200
            05  WCTL-SHOW-EXTRA-REC-DES PIC X VALUE SPACES.              00014300
                88  WCTL-SHOW-EXTRA-REC-DES-YES VALUE 'Y' 'y'.           00014400
            05  WCTL-MAX-DIFFS          PIC 9(8) VALUE ZERO.             00014500
            05  WCTL-SEL-PLAN           PIC X(6) VALUE SPACES.           00014600
+700004     05  WCTL-RESTART-PLAN       PIC X(6) VALUE SPACES.           00014601
+700004     05  WCTL-CHECKPOINT-FILE    PIC X    VALUE SPACES.           00014601
+700004         88  WCTL-CHECKPOINT-YES VALUE 'Y' 'y'.                   00014601
+700004     05  WCTL-CHECKPOINT-EVERY   PIC 9(3) VALUE ZERO.             00014601
+700006     05  WCTL-DELIM-OT200        PIC X    VALUE SPACES.           00014602
+700006         88  WCTL-DELIM-OT200-YES VALUE 'Y' 'y'.                  00014603
+700007     05  WCTL-EXTRAS-FILE        PIC X    VALUE SPACES.           00014604
+700007         88  WCTL-EXTRAS-FILE-YES VALUE 'Y' 'y'.                  00014605
+700008     05  WCTL-DUPKEY-DTL         PIC X    VALUE SPACES.           00014606
+700008         88  WCTL-DUPKEY-DTL-YES VALUE 'Y' 'y'.                   00014607
+700011     05  WCTL-GOLDFILE           PIC X    VALUE SPACES.           00014608
+700011         88  WCTL-GOLDFILE-YES   VALUE 'Y' 'y'.                   00014609
+700013     05  WCTL-TREND-FILE         PIC X    VALUE SPACES.           00014610
+700013         88  WCTL-TREND-FILE-YES VALUE 'Y' 'y'.                   00014611
+700017     05  WCTL-PLANRANGE-LOW      PIC X(6) VALUE SPACES.           00014612
+700017     05  WCTL-PLANRANGE-HIGH     PIC X(6) VALUE SPACES.           00014613
+700020     05  WCTL-TICKET-FEED        PIC X    VALUE SPACES.           00014614
+700020         88  WCTL-TICKET-FEED-YES VALUE 'Y' 'y'.                  00014615
+700021     05  WCTL-ENVDIFF            PIC X    VALUE SPACES.           00014616
+700021         88  WCTL-ENVDIFF-YES    VALUE 'Y' 'y'.                   00014617
+700024     05  WCTL-SUMFIRST           PIC X    VALUE SPACES.           00014618
+700024         88  WCTL-SUMFIRST-YES   VALUE 'Y' 'y'.                   00014619
+700025     05  WCTL-OPEN-RETRY-COUNT   PIC 9(3) VALUE ZERO.             00014620
+700025     05  WCTL-OPEN-RETRY-SECS    PIC 9(3) VALUE ZERO.             00014621
+700026     05  WCTL-DIGEST-FILE        PIC X    VALUE SPACES.           00014622
+700026         88  WCTL-DIGEST-FILE-YES VALUE 'Y' 'y'.                  00014623
+700028     05  WCTL-BRSTART-KEY        PIC X(20) VALUE SPACES.          00014624
+700028     05  WCTL-BREND-KEY          PIC X(20) VALUE HIGH-VALUES.     00014625
+700030     05  WCTL-BASELINE-FILE      PIC X    VALUE SPACES.           00014626
+700030         88  WCTL-BASELINE-FILE-YES VALUE 'Y' 'y'.                00014627
+700032     05  WCTL-OT200-GZIP         PIC X    VALUE SPACES.           00014628
+700032         88  WCTL-OT200-GZIP-YES VALUE 'Y' 'y'.                   00014629
+700034     05  WCTL-TXTXSIM-PCT        PIC 9(3) VALUE ZERO.             00014630
+700037     05  WCTL-HTMLOUT            PIC X    VALUE SPACES.           00014631
+700037         88  WCTL-HTMLOUT-YES    VALUE 'Y' 'y'.                   00014632
+700038     05  WCTL-MAXDE-PERREC       PIC 9(3) VALUE ZERO.             00014633
+700039     05  WCTL-TRENDHIST-FILE     PIC X    VALUE SPACES.           00014634
+700039         88  WCTL-TRENDHIST-YES  VALUE 'Y' 'y'.                   00014635
+700040     05  WCTL-STAGE-BKPI         PIC X    VALUE SPACES.           00014636
+700040         88  WCTL-STAGE-BKPI-YES VALUE 'Y' 'y'.                   00014637
+700041     05  WCTL-RELCHECK-FILE      PIC X    VALUE SPACES.           00014638
+700041         88  WCTL-RELCHECK-YES   VALUE 'Y' 'y'.                   00014639
+700041     05  WCTL-RELCHECK-ABEND     PIC X    VALUE SPACES.           00014640
+700041         88  WCTL-RELCHECK-ABEND-YES VALUE 'Y' 'y'.               00014641
+700042     05  WCTL-TOPN-PLANS         PIC 9(3) VALUE ZERO.             00014642
+700045     05  WCTL-IFACE-FILE         PIC X    VALUE SPACES.           00014643
+700045         88  WCTL-IFACE-FILE-YES VALUE 'Y' 'y'.                   00014644
+700047     05  WCTL-PREVIEW            PIC X    VALUE SPACES.           00014645
+700047         88  WCTL-PREVIEW-YES    VALUE 'Y' 'y'.                   00014646
+700049     05  WCTL-FUZZYKEY-LEN       PIC 99   VALUE 20.               00014647
+700025     05  WCTL-NUM-RAW            PIC X(3) VALUE SPACES.           00014648
+700025     05  WCTL-NUM-EDIT           PIC X(3) VALUE SPACES            00014649
+700025                                 JUSTIFIED RIGHT.                 00014650
+700049     05  WCTL-FUZZY-RAW          PIC X(2) VALUE SPACES.           00014651
+700049     05  WCTL-FUZZY-EDIT         PIC X(2) VALUE SPACES            00014652
+700049                                 JUSTIFIED RIGHT.                 00014653
            05  WCTL-REC-TRACE          PIC X    VALUE 'N'.              00014700
                88  WCTL-REC-TRACE-YES VALUE 'Y' 'y'.                    00014800
            05  WCTL-TRACE              PIC X    VALUE 'N'.              00014900
@@ -178,6 +535,137 @@ W          05  WCTL-DEDETAIL           PIC X    VALUE 'Y'.              00015700
 W              88  WCTL-DEDETAIL-YES VALUE 'Y' 'y'.                     00015800
 W2             88  WCTL-DEDETAIL-NO  VALUE 'N' 'n'.                     00015900
            SKIP2                                                        00016000
+700012*** DE numbers listed on IGNOREDE control cards, excluded from   00015901
+700012*** the per-DE diff compare whenever NORUNDATE is also in        00015902
+700012*** effect, so run-dependent DEs the BABKREU blanket RUN-ZAP/    00015903
+700012*** RUN-RESTORE does not cover can still be suppressed one by    00015904
+700012*** one instead of all-or-nothing.                               00015905
+700012 01  WIGNOREDE-AREA.                                              00015906
+700012     05  WIGNOREDE-COUNT       PIC S9(4) BINARY VALUE ZERO.       00015907
+700012     05  WIGNOREDE-MAX-ENTRIES PIC S9(4) BINARY VALUE 50.         00015908
+700012     05  WIGNOREDE-ENTRY OCCURS 50 TIMES                          00015909
+700012                 PIC S9(4) BINARY VALUE ZERO.                     00015910
+           SKIP2                                                        00016000
+700016*** RecordType codes listed on RECTYPES control cards.  When one  00016001
+700016*** or more RECTYPES cards are present, OT200 output is limited   00016002
+700016*** to just those RecordTypes; with none present, every           00016003
+700016*** RecordType is written, same as before RECTYPES existed.       00016004
+700016 01  WRECTYPES-AREA.                                              00016005
+700016     05  WRECTYPES-COUNT       PIC S9(4) BINARY VALUE ZERO.       00016006
+700016     05  WRECTYPES-MAX-ENTRIES PIC S9(4) BINARY VALUE 50.         00016007
+700016     05  WRECTYPES-ENTRY OCCURS 50 TIMES                          00016008
+700016                 PIC X(4) VALUE SPACES.                           00016009
+           SKIP2                                                        00016000
+700021*** DE numbers listed on ENVIGNDE control cards, excluded from the00016010
+700021*** per-DE diff compare whenever ENVDIFF is in effect, independent00016011
+700021*** of the NORUNDATE/IGNOREDE pairing above, so an environment-   00016012
+700021*** refresh validation run can suppress region codes, environment 00016013
+700021*** IDs and similar DEs without having to also zap run-date DEs.  00016014
+700021 01  WENVIGNDE-AREA.                                              00016015
+700021     05  WENVIGNDE-COUNT       PIC S9(4) BINARY VALUE ZERO.       00016016
+700021     05  WENVIGNDE-MAX-ENTRIES PIC S9(4) BINARY VALUE 50.         00016017
+700021     05  WENVIGNDE-ENTRY OCCURS 50 TIMES                          00016018
+700021                 PIC S9(4) BINARY VALUE ZERO.                     00016019
+           SKIP2                                                        00016000
+700023*** RecordType/DE pairs listed on QUIETDE control cards, "expected00016020
+700023*** volatile" DEs that should keep counting toward the statistics 00016021
+700023*** (WCTR-DEDIFFS, STRECS-DIFF-DES, STCO) but not print/write an  00016022
+700023*** OT200 detail line every time they differ.  Card format is     00016023
+700023*** QUIETDE XXYY NNN, e.g. QUIETDE TXTX 123.                      00016024
+700023 01  WQUIETDE-AREA.                                               00016025
+700023     05  WQUIETDE-COUNT        PIC S9(4) BINARY VALUE ZERO.       00016026
+700023     05  WQUIETDE-MAX-ENTRIES  PIC S9(4) BINARY VALUE 50.         00016027
+700023     05  WQUIETDE-ENTRY OCCURS 50 TIMES.                          00016028
+700023         10  WQUIETDE-XXYY     PIC X(4) VALUE SPACES.             00016029
+700023         10  WQUIETDE-DENUM    PIC X(3) VALUE SPACES.             00016030
+           SKIP2                                                        00016000
+700027*** RecordType/DE pairs listed on CALCDE control cards, DEs that  00016031
+700027*** are system-recalculated (derived balances/ages, etc.) rather  00016032
+700027*** than source data, so a difference is counted in WCTR-CALC-    00016033
+700027*** DIFFS instead of STRECS-DIFF-DES/WCTR-DEDIFFS.  Card format   00016034
+700027*** is CALCDE XXYY NNN, e.g. CALCDE TXTX 456.                     00016035
+700027 01  WCALCDE-AREA.                                                00016036
+700027     05  WCALCDE-COUNT         PIC S9(4) BINARY VALUE ZERO.       00016037
+700027     05  WCALCDE-MAX-ENTRIES   PIC S9(4) BINARY VALUE 50.         00016038
+700027     05  WCALCDE-ENTRY OCCURS 50 TIMES.                           00016039
+700027         10  WCALCDE-XXYY      PIC X(4) VALUE SPACES.             00016040
+700027         10  WCALCDE-DENUM     PIC X(3) VALUE SPACES.             00016041
+           SKIP2                                                        00016000
+700035*** RecordType/DE pairs listed on SRCPROC control cards, mapping  00016041
+700035*** a DE to the OmniPlus business process expected to write it, so00016041
+700035*** Q-220-SHOW-DIFF's OT200 line can show "expected source: xxx"  00016041
+700035*** when triaging an unfamiliar DE difference.  Card format is    00016041
+700035*** a single token, XXYY+DENUM+NAME with no embedded spaces, e.g. 00016041
+700035*** SRCPROC TXTX123NIGHTLYVAL for DE 123 of record type TXTX.     00016041
+700035 01  WSRCPROC-AREA.                                               00016041
+700035     05  WSRCPROC-COUNT        PIC S9(4) BINARY VALUE ZERO.       00016041
+700035     05  WSRCPROC-MAX-ENTRIES  PIC S9(4) BINARY VALUE 50.         00016041
+700035     05  WSRCPROC-ENTRY OCCURS 50 TIMES.                          00016041
+700035         10  WSRCPROC-XXYY     PIC X(4) VALUE SPACES.             00016041
+700035         10  WSRCPROC-DENUM    PIC X(3) VALUE SPACES.             00016041
+700035         10  WSRCPROC-NAME     PIC X(13) VALUE SPACES.            00016041
+           SKIP2                                                        00016000
+700046*** RecordType/DE pairs listed on DECRIT control cards, assigning 00016042
+700046*** a business-criticality level consulted by R-725-CHECK-DECRIT  00016043
+700046*** (for the WSHOW-CRIT/OT200 extract) and T-217-CHECK-DECRIT (for00016044
+700046*** the RDDAT1-CRIT column of T-200-REPORT-STCO's by-DE summary). 00016045
+700046*** A DE not listed defaults to MEDIUM.  Card format: XXYY NNN L, 00016046
+700046*** e.g. DECRIT TXTX 123 H for a high-criticality DE 123.         00016047
+700046 01  WDECRIT-AREA.                                                00016048
+700046     05  WDECRIT-COUNT         PIC S9(4) BINARY VALUE ZERO.       00016049
+700046     05  WDECRIT-MAX-ENTRIES   PIC S9(4) BINARY VALUE 50.         00016050
+700046     05  WDECRIT-ENTRY OCCURS 50 TIMES.                           00016051
+700046         10  WDECRIT-XXYY      PIC X(4) VALUE SPACES.             00016052
+700046         10  WDECRIT-DENUM     PIC X(3) VALUE SPACES.             00016053
+700046         10  WDECRIT-LEVEL     PIC X    VALUE SPACES.             00016054
+           SKIP2                                                        00016000
+700036*** Distinct RecordType codes for which R-900-CALL-DEMOD or       00016041
+700036*** S-900-CALL-MOD-DE2 hit the ON EXCEPTION path this run, meaning00016041
+700036*** no DEMOD module is registered for that XXYY.  Tracked here so 00016041
+700036*** A-920-STATS can print one consolidated list instead of it     00016041
+700036*** scrolling past in the job log once per record encountered.    00016041
+700036 01  WMISSDEMOD-AREA.                                             00016041
+700036     05  WMISSDEMOD-COUNT       PIC S9(4) BINARY VALUE ZERO.      00016041
+700036     05  WMISSDEMOD-MAX-ENTRIES PIC S9(4) BINARY VALUE 50.        00016041
+700036     05  WMISSDEMOD-ENTRY OCCURS 50 TIMES                         00016041
+700036                 PIC X(4) VALUE SPACES.                           00016041
+700036     05  WMISSDEMOD-FOUND      PIC X     VALUE 'N'.               00016041
+700036         88  WMISSDEMOD-FOUND-YES VALUE 'Y'.                      00016041
+           SKIP2                                                        00016000
+700030*** Prior-run OT200 extract lines, loaded by A-239-SETUP-BASELINE.00016042
+700030*** There is no natural join key shorter than the full formatted  00016043
+700030*** line (WSHOW-LINE), so R-860-SCAN-BASELINE matches on the whole00016044
+700030*** 200-byte text, same as STRECS-AREA's bounded-table-with-      00016045
+700030*** overflow-guard approach elsewhere in this program.            00016046
+700030 01  WBASE-AREA.                                                  00016047
+700030     05  WBASE-COUNT           PIC S9(4) BINARY VALUE ZERO.       00016048
+700030     05  WBASE-MAX-ENTRIES     PIC S9(4) BINARY VALUE 2000.       00016049
+700030     05  WBASE-ENTRY OCCURS 2000 TIMES                            00016050
+700030                 PIC X(200) VALUE SPACES.                         00016051
+           SKIP2                                                        00016000
+700039*** Prior-run TRENDFILE XXYY/DENUM keys, loaded by A-239-SETUP-   00016052
+700039*** TRENDHIST.  Only the key is kept (not WTRENDHIST-YYYYMM/      00016053
+700039*** DENAME/DIFFERENT), since T-215-CHECK-TRENDHIST only needs to  00016054
+700039*** know whether this DE has ever appeared in TRENDFILE before,   00016055
+700039*** not the history detail, keeping the table small enough for a  00016056
+700039*** higher entry count than WBASE-AREA's full-line table above.   00016057
+700039 01  WTRENDHIST-AREA.                                             00016058
+700039     05  WTRENDHIST-COUNT         PIC S9(4) BINARY VALUE ZERO.    00016059
+700039     05  WTRENDHIST-MAX-ENTRIES   PIC S9(4) BINARY VALUE 20000.   00016060
+700039     05  WTRENDHIST-ENTRY OCCURS 20000 TIMES.                     00016061
+700039         10  WTRENDHIST-KEY-XXYY  PIC X(4) VALUE SPACES.          00016062
+700039         10  WTRENDHIST-KEY-DENUM PIC X(3) VALUE SPACES.          00016063
+           SKIP2                                                        00016000
+700031*** PLANSPON control cards map a plan number to a sponsor/client  00016052
+700031*** code, loaded here by F-130-ADD-PLANSPON and consulted by      00016053
+700031*** R-870-ROLLUP-SPONSOR once per plan from B-100-PROC-PLAN.      00016054
+700031 01  WSPONSOR-AREA.                                               00016055
+700031     05  WSPONSOR-COUNT         PIC S9(4) BINARY VALUE ZERO.      00016056
+700031     05  WSPONSOR-MAX-ENTRIES   PIC S9(4) BINARY VALUE 500.       00016057
+700031     05  WSPONSOR-ENTRY OCCURS 500 TIMES.                         00016058
+700031         10  WSPONSOR-PLAN-NUM  PIC X(6) VALUE SPACES.            00016059
+700031         10  WSPONSOR-CODE      PIC X(8) VALUE SPACES.            00016060
+           SKIP2                                                        00016000
        01  WPLAN-AREA.                                                  00016100
            05  WPLAN-PLAN-NUM    PIC X(6)  VALUE SPACES.                00016200
            05  WPLAN-CTR-AREA.                                          00016300
@@ -190,6 +678,15 @@ W2             88  WCTL-DEDETAIL-NO  VALUE 'N' 'n'.                     00015900
                10  WPLAN-CTR-DIFF-DES    PIC 9(8)  VALUE ZERO.          00017000
                10  WPLAN-CTR-DATA-SAME   PIC 9(8)  VALUE ZERO.          00017100
                10  WPLAN-CTR-DATA-DIFF   PIC 9(8)  VALUE ZERO.          00017200
+700015     05  WPLAN-MONEY-AREA.                                        00017201
+700015         10  WPLAN-MONEY-BKPI  PIC S9(9)V99 COMP-3 VALUE ZERO.    00017202
+700015         10  WPLAN-MONEY-BKPI2 PIC S9(9)V99 COMP-3 VALUE ZERO.    00017203
+700044     05  WPLAN-PART-AREA.                                         00017210
+700044*** Counts of PT (Participant Header) records seen for this plan, 00017211
+700044*** independent of whether each one also matched/differed at the  00017212
+700044*** DE level - see B-460-TRACK-PARTIC.                            00017213
+700044         10  WPLAN-CTR-PART-BKPI   PIC 9(8)  VALUE ZERO.          00017214
+700044         10  WPLAN-CTR-PART-BKPI2  PIC 9(8)  VALUE ZERO.          00017215
            SKIP2                                                        00017300
        01  WRUN-AREA.                                                   00017400
            05  WRUN-CTR-AREA.                                           00017500
@@ -219,6 +716,45 @@ W2             88  WCTL-DEDETAIL-NO  VALUE 'N' 'n'.                     00015900
                10  STRECS-DIFFER      PIC S9(9) COMP-3  VALUE ZERO.     00019900
                10  STRECS-SAME        PIC S9(9) COMP-3  VALUE ZERO.     00020000
                10  STRECS-DIFF-DES    PIC S9(9) COMP-3  VALUE ZERO.     00020100
+           SKIP2                                                        00020101
+700031*** Per-sponsor rollup of the same run totals kept by plan in     00020102
+700031*** WPLAN-CTR-AREA, built as PLANSPON-mapped plans are processed  00020103
+700031*** by R-870-ROLLUP-SPONSOR; unlike STRECS-AREA there is no       00020104
+700031*** external module to compute a sponsor's subscript, so entries  00020105
+700031*** are found-or-added by a linear scan in R-890-FIND-SPONTOT.    00020106
+700031 01  WSPONTOT-AREA.                                               00020107
+700031     05  WSPONTOT-COUNT         PIC S9(4) BINARY VALUE ZERO.      00020108
+700031     05  WSPONTOT-MAX-ENTRIES   PIC S9(4) BINARY VALUE 100.       00020109
+700031     05  WSPONTOT-ENTRY OCCURS 100 TIMES.                         00020110
+700031         10  WSPONTOT-CODE      PIC X(8) VALUE SPACES.            00020111
+700031         10  WSPONTOT-MATCHED   PIC S9(9) COMP-3 VALUE ZERO.      00020112
+700031         10  WSPONTOT-DIFFER    PIC S9(9) COMP-3 VALUE ZERO.      00020113
+700031         10  WSPONTOT-BKPI      PIC S9(9) COMP-3 VALUE ZERO.      00020114
+700031         10  WSPONTOT-EXTRA1    PIC S9(9) COMP-3 VALUE ZERO.      00020115
+700031         10  WSPONTOT-BKPI2     PIC S9(9) COMP-3 VALUE ZERO.      00020116
+700031         10  WSPONTOT-EXTRA2    PIC S9(9) COMP-3 VALUE ZERO.      00020117
+           SKIP2                                                        00020118
+700026*** Top-N record types by difference count, ranked into this      00020110
+700026*** table by F-200-CALC-DIGEST-TOP for the email digest.          00020120
+700026 01  WDIGEST-TOP-AREA.                                            00020130
+700026     05  WDIGEST-TOP-MAX-ENTRIES  PIC S9(4) VALUE 5.              00020140
+700026     05  WDIGEST-TOP-ENTRY OCCURS 5 TIMES.                        00020150
+700026         10  WDIGEST-TOP-XXYY     PIC X(4)  VALUE SPACES.         00020160
+700026         10  WDIGEST-TOP-DIFFER   PIC S9(9) COMP-3 VALUE ZERO.    00020170
+           SKIP2                                                        00020171
+700042*** One entry per plan processed by B-100-PROC-PLAN, tracked only 00020172
+700042*** when TOPNPLANS is coded.  A-970-RPT-TOPN selection-sorts the  00020173
+700042*** top WCTL-TOPN-PLANS of these (by WPLANHIST-DIFFER descending) 00020174
+700042*** into the Top-N Most-Changed Plans mini-report.                00020175
+700042 01  WPLANHIST-AREA.                                              00020176
+700042     05  WPLANHIST-COUNT        PIC S9(4) BINARY VALUE ZERO.      00020177
+700042     05  WPLANHIST-MAX-ENTRIES  PIC S9(4) BINARY VALUE 9999.      00020178
+700042     05  WPLANHIST-FULL-WARNED  PIC X    VALUE 'N'.               00020179
+700042     05  WPLANHIST-ENTRY OCCURS 9999 TIMES.                       00020180
+700042         10  WPLANHIST-PLAN-NUM  PIC X(6) VALUE SPACES.           00020181
+700042         10  WPLANHIST-DIFFER    PIC 9(8) VALUE ZERO.             00020182
+700042         10  WPLANHIST-PRINTED   PIC X    VALUE 'N'.              00020183
+700042             88  WPLANHIST-PRINTED-YES  VALUE 'Y'.                00020184
            EJECT                                                        00020200
 20992S 01  RPTHDR-LINE.                                                 00020201
                05   FILLER     PIC X(02) VALUE                          00020400
@@ -306,6 +842,64 @@ W2             88  WCTL-DEDETAIL-NO  VALUE 'N' 'n'.                     00015900
                05  RTDAT1-BKP2          PIC ZZZZ,ZZZ,ZZ9 VALUE ZERO.    00028600
                05  RTDAT1-EXTRA2        PIC ZZZZ,ZZZ,ZZ9 VALUE ZERO.    00028700
            SKIP3                                                        00028800
+700031 01  RSTITLE1-LINE.                                               00028701
+700031     05   FILLER     PIC X(10) VALUE                              00028702
+700031         '  Sponsor'.                                             00028703
+700031     05   FILLER              PIC X(21) VALUE SPACES.             00028704
+700031     05   FILLER     PIC X(25) VALUE                              00028705
+700031         '    Matched   Different'.                               00028706
+700031     05   FILLER     PIC X(25) VALUE                              00028707
+700031         '...BackupFile1.....'.                                   00028708
+700031     05   FILLER     PIC X(22) VALUE                              00028709
+700031         '...BackupFile2.....'.                                   00028710
+           SKIP2                                                        00028711
+700031 01  RSTITLE2-LINE.                                               00028712
+700031     05   FILLER     PIC X(10) VALUE                              00028713
+700031         '       '.                                               00028714
+700031     05   FILLER              PIC X(21) VALUE SPACES.             00028715
+700031     05   FILLER     PIC X(25) VALUE                              00028716
+700031         '       '.                                               00028717
+700031     05   FILLER     PIC X(25) VALUE                              00028718
+700031         '   Records       Extra'.                                00028719
+700031     05   FILLER     PIC X(25) VALUE                              00028720
+700031         '   Records       Extra'.                                00028721
+           SKIP3                                                        00028722
+700031*** One line per sponsor code accumulated by R-870-ROLLUP-SPONSOR,00028723
+700031*** printed by A-960-RPT-SPONTOT right after the by-type summary. 00028724
+700031 01  RSDAT1-LINE.                                                 00028725
+700031     05   FILLER               PIC X(1) VALUE SPACES.             00028726
+700031     05  RSDAT1-SPONSOR        PIC X(8) VALUE SPACES.             00028727
+700031     05   FILLER               PIC X(1) VALUE SPACES.             00028728
+700031     05  RSDAT1-MATCHED        PIC ZZZZ,ZZZ,ZZ9 VALUE ZERO.       00028729
+700031     05  RSDAT1-DIFFERENT      PIC ZZZZ,ZZZ,ZZ9 VALUE ZERO.       00028730
+700031     05   FILLER               PIC X(1) VALUE SPACES.             00028731
+700031     05  RSDAT1-BKP1           PIC ZZZZ,ZZZ,ZZ9 VALUE ZERO.       00028732
+700031     05  RSDAT1-EXTRA1         PIC ZZZZ,ZZZ,ZZ9 VALUE ZERO.       00028733
+700031     05   FILLER               PIC X(1) VALUE SPACES.             00028734
+700031     05  RSDAT1-BKP2           PIC ZZZZ,ZZZ,ZZ9 VALUE ZERO.       00028735
+700031     05  RSDAT1-EXTRA2         PIC ZZZZ,ZZZ,ZZ9 VALUE ZERO.       00028736
+           SKIP3                                                        00028737
+700042*** Heading and detail line for the Top-N Most-Changed Plans      00028738
+700042*** mini-report (TOPNPLANS control card), printed by A-970-RPT-   00028739
+700042*** TOPN right after the by-sponsor summary.                      00028740
+700042 01  TOPTITLE1-LINE.                                              00028741
+700042     05   FILLER     PIC X(10) VALUE                              00028742
+700042         '  Plan# '.                                              00028743
+700042     05   FILLER     PIC X(15) VALUE                              00028744
+700042         '    Different'.                                         00028745
+           SKIP2                                                        00028746
+700042 01  TOPTITLE2-LINE.                                              00028747
+700042     05   FILLER     PIC X(10) VALUE                              00028748
+700042         '       '.                                               00028749
+700042     05   FILLER     PIC X(15) VALUE                              00028750
+700042         '       '.                                               00028751
+           SKIP3                                                        00028752
+700042 01  TOPDAT1-LINE.                                                00028753
+700042     05   FILLER               PIC X(1) VALUE SPACES.             00028754
+700042     05  TOPDAT1-PLAN-NUM      PIC X(6) VALUE SPACES.             00028755
+700042     05   FILLER               PIC X(3) VALUE SPACES.             00028756
+700042     05  TOPDAT1-DIFFERENT     PIC ZZZZ,ZZZ,ZZ9 VALUE ZERO.       00028757
+           SKIP3                                                        00028737
 20992S 01  RDTITLE1-LINE.                                               00028801
                05   FILLER     PIC X(06) VALUE                          00029000
                  '  Type'.                                              00029100
@@ -314,6 +908,8 @@ W2             88  WCTL-DEDETAIL-NO  VALUE 'N' 'n'.                     00015900
                  '  DE#  Name     '.                                    00029400
                05   FILLER     PIC X(22) VALUE                          00029500
                  '    Count'.                                           00029600
+700039         05   FILLER     PIC X(10) VALUE                          00029601
+700039           '    Trend'.                                           00029602
                                                                         00029700
 20992S 01  RDTITLE2-LINE.                                               00029701
                05   FILLER     PIC X(06) VALUE                          00029900
@@ -325,6 +921,10 @@ W2             88  WCTL-DEDETAIL-NO  VALUE 'N' 'n'.                     00015900
                05  RDDAT1-DENUM         PIC X(5)         VALUE SPACES.  00030500
                05  RDDAT1-DENAME        PIC X(20)        VALUE SPACES.  00030600
                05  RDDAT1-DIFFERENT     PIC ZZZZ,ZZZ,ZZ9 VALUE ZERO.    00030700
+700039         05   FILLER               PIC X(1) VALUE SPACES.         00030701
+700039         05  RDDAT1-TAG           PIC X(9) VALUE SPACES.          00030702
+700046         05   FILLER               PIC X(1) VALUE SPACES.         00030703
+700046         05  RDDAT1-CRIT          PIC X(6) VALUE SPACES.          00030704
                SKIP2                                                    00030800
 20992S 01  HDTITLE1-LINE.                                               00030801
                05   FILLER     PIC X(50) VALUE                          00031000
@@ -345,19 +945,23 @@ W2             88  WCTL-DEDETAIL-NO  VALUE 'N' 'n'.                     00015900
                SKIP2                                                    00032500
        01  BKFIL2-AREA. COPY BKFIL REPLACING ==:BKFIL:== BY ==BKFIL2==. 00032600
            SKIP2                                                        00032700
+700011 01  BKFIL3-AREA. COPY BKFIL REPLACING ==:BKFIL:== BY ==BKFIL3==. 00032701
+           SKIP2                                                        00032702
        01  BWA-REC.  COPY BKUPREC.                                      00032800
              02  TXTX-REC REDEFINES BWA-DATA-REC. COPY MSTTXTX.         00032900
-     ***     02  PL-REC REDEFINES BWA-DATA-REC. COPY MSTRPL.            00033000
-     ***                                                                00033100
-     ***     02  PT-REC REDEFINES BWA-DATA-REC. COPY MSTRPT.            00033200
+700003       02  PL-REC REDEFINES BWA-DATA-REC. COPY MSTRPL.            00033000
+700003                                                                  00033100
+700003       02  PT-REC REDEFINES BWA-DATA-REC. COPY MSTRPT.            00033200
              02  AH-REC REDEFINES BWA-DATA-REC. COPY AHDEF.             00033300
-     ***     02  EK-REC REDEFINES BWA-DATA-REC. COPY EKDEF.             00033400
+700003       02  EK-REC REDEFINES BWA-DATA-REC. COPY EKDEF.             00033400
            SKIP2                                                        00033500
        01  BWA2-REC.  COPY BKUPREC2.                                    00033600
              02  TXTX2-REC REDEFINES BWA2-DATA-REC. COPY MSTTXTX2.      00033700
-     ***     02  PT2-REC REDEFINES BWA2-DATA-REC. COPY MSTRPT2.         00033800
+700003       02  PT2-REC REDEFINES BWA2-DATA-REC. COPY MSTRPT2.         00033800
              02  AH2-REC REDEFINES BWA2-DATA-REC. COPY AHDEF2.          00033900
-     ***     02  EK2-REC REDEFINES BWA2-DATA-REC. COPY EKDEF2.          00034000
+700003       02  EK2-REC REDEFINES BWA2-DATA-REC. COPY EKDEF2.          00034000
+           SKIP2                                                        00034001
+700011 01  BWA3-REC.  COPY BKUPREC3.                                    00034002
            SKIP2                                                        00034100
        01  HDR-REC.  COPY BKUPHDR.                                      00034200
            SKIP2                                                        00034300
@@ -368,6 +972,19 @@ W2             88  WCTL-DEDETAIL-NO  VALUE 'N' 'n'.                     00015900
        01  CTL-REC     PIC X(80)  VALUE SPACES.                         00035000
            SKIP3                                                        00035100
        01  OT200-REC                 PIC X(200)           VALUE SPACES. 00035200
+700007 01  EXTRA-REC                 PIC X(200)           VALUE SPACES. 00035201
+700013 01  TREND-REC                 PIC X(80)            VALUE SPACES. 00035202
+700020 01  TICKET-REC                PIC X(80)            VALUE SPACES. 00035203
+700004*** Plan number plus the cumulative BKPI/BKPI2 record positions   00035203
+700004*** reached at the time of the write; the relative position of    00035203
+700004*** the next un-checkpointed record on a restart.                 00035203
+700004 01  CHKPT-REC.                                                   00035203
+700004     05  CHKPT-PLAN-NUM         PIC X(6)  VALUE SPACES.           00035203
+700004     05  FILLER                 PIC X     VALUE SPACE.            00035203
+700004     05  CHKPT-BKPI-RRN         PIC 9(8)  VALUE ZERO.             00035203
+700004     05  FILLER                 PIC X     VALUE SPACE.            00035203
+700004     05  CHKPT-BKPI2-RRN        PIC 9(8)  VALUE ZERO.             00035203
+700004     05  FILLER                 PIC X(56) VALUE SPACES.           00035203
            SKIP3                                                        00035300
       **   COPY LITCR.                                                  00035400
            SKIP3                                                        00035500
@@ -376,6 +993,9 @@ W2             88  WCTL-DEDETAIL-NO  VALUE 'N' 'n'.                     00015900
            SKIP3                                                        00035800
        01  IO-BKPI2-PARM.                                               00035900
              COPY IOBKPI2 REPLACING 'PROGRAM' BY 'BABKCMP'.             00036000
+           SKIP3                                                        00036001
+700011 01  IO-BKPI3-PARM.                                               00036002
+700011       COPY IOBKPI3 REPLACING 'PROGRAM' BY 'BABKCMP'.             00036003
            SKIP3                                                        00036100
 660014 01  IO-IN110-PARM.                                               00036101
 660014       COPY IOIN110 REPLACING 'PROGRAM' BY 'BABKCMP'.             00036102
@@ -383,6 +1003,21 @@ W2             88  WCTL-DEDETAIL-NO  VALUE 'N' 'n'.                     00015900
        01  IO-OT200-PARM.                                               00036500
              COPY IOOT200 REPLACING 'PROGRAM' BY 'BABKCMP'.             00036600
            SKIP3                                                        00036700
+700007 01  IO-EXTRA-PARM.                                               00036701
+700007       COPY IOEXTRA REPLACING 'PROGRAM' BY 'BABKCMP'.             00036702
+           SKIP3                                                        00036703
+700013 01  IO-TREND-PARM.                                               00036704
+700013       COPY IOTREND REPLACING 'PROGRAM' BY 'BABKCMP'.             00036705
+           SKIP3                                                        00036706
+700020 01  IO-TICKET-PARM.                                              00036707
+700020       COPY IOTICKET REPLACING 'PROGRAM' BY 'BABKCMP'.            00036708
+           SKIP3                                                        00036709
+700004 01  IO-CHKPT-PARM.                                               00036708
+700004       COPY IOCHKPT REPLACING 'PROGRAM' BY 'BABKCMP'.             00036708
+           SKIP3                                                        00036709
+700040 01  IO-STAGE-PARM.                                               00036710
+700040       COPY IOSTAGE REPLACING 'PROGRAM' BY 'BABKCMP'.             00036711
+           SKIP3                                                        00036709
        01  DE-AREA.  COPY PRMDE.                                        00036800
            SKIP3                                                        00036900
        01  DE2-AREA.  COPY PRMDE2.                                      00037000
@@ -407,18 +1042,68 @@ WFIX   01  SD-AREA IS GLOBAL. COPY PRMSD.                               00037200
            05  STDATA-DIFFERENT   PIC S9(9) COMP-3  VALUE ZERO.         00038900
            05  STDATA-EXTRA1      PIC S9(9) COMP-3  VALUE ZERO.         00039000
            05  STDATA-EXTRA2      PIC S9(9) COMP-3  VALUE ZERO.         00039100
+700013*** One line per RecordType/DE that differed this run, tagged     00039101
+700013*** with the run's year-month, for the TRENDFILE output used to   00039102
+700013*** track which DEs keep differing from one month's run to the   00039103
+700013*** next.                                                         00039104
+700013 01  WTREND-LINE.                                                 00039105
+700013     05  WTREND-YYYYMM       PIC 9(6)  VALUE ZERO.                00039106
+700013     05  FILLER              PIC X     VALUE SPACE.               00039107
+700013     05  WTREND-XXYY         PIC X(4)  VALUE SPACES.              00039108
+700013     05  FILLER              PIC X     VALUE SPACE.               00039109
+700013     05  WTREND-DENUM        PIC X(3)  VALUE SPACES.              00039110
+700013     05  FILLER              PIC X     VALUE SPACE.               00039111
+700013     05  WTREND-DENAME       PIC X(20) VALUE SPACES.              00039112
+700013     05  FILLER              PIC X     VALUE SPACE.               00039113
+700013     05  WTREND-DIFFERENT    PIC Z(8)9 VALUE ZERO.                00039114
+700020*** One line per over-threshold differing record, fed to the      00039115
+700020*** ticketing intake job once WRUN-CTR-DATA-DIFF has crossed      00039116
+700020*** WCTL-MAX-DIFFS, for the TICKETFEED output.                    00039117
+700020 01  WTICKET-LINE.                                                00039118
+700020     05  WTICKET-PLAN-NUM    PIC X(6)  VALUE SPACES.              00039119
+700020     05  FILLER              PIC X     VALUE SPACE.               00039120
+700020     05  WTICKET-XXYY        PIC X(4)  VALUE SPACES.              00039121
+700020     05  FILLER              PIC X     VALUE SPACE.               00039122
+700020     05  WTICKET-DE-DIFFS    PIC Z(8)9 VALUE ZERO.                00039123
        PROCEDURE DIVISION.                                              00039200
            SKIP2                                                        00039300
        A-100-BODY.                                                      00039400
 661010     PERFORM A-105-INIT.                                          00039401
            PERFORM A-200-INIT-OPEN.                                     00039500
-           PERFORM B-100-PROC-PLAN                                      00039600
-             UNTIL WQUIT-FLG-YES                                        00039700
-               OR (IO-BKPI-ERROR-YES                                    00039800
-                 AND IO-BKPI2-ERROR-YES).                               00039900
+700047     IF  WCTL-PREVIEW-YES                                         00039501
+700047         PERFORM A-110-PREVIEW-ESTIMATE                           00039502
+700047     ELSE                                                         00039503
+700047         PERFORM B-100-PROC-PLAN                                  00039600
+700047           UNTIL WQUIT-FLG-YES                                    00039700
+700047             OR (IO-BKPI-ERROR-YES                                00039800
+700047               AND IO-BKPI2-ERROR-YES)                            00039900
+700047     END-IF.                                                      00039901
            PERFORM A-900-FINI-CLOSE.                                    00040000
            GOBACK.                                                      00040100
 661010                                                                  00040101
+700047*** PREVIEW estimate: the header records are already read by     00040102
+700047*** A-200-INIT-OPEN/A-210-SETUP-BKPI/A-220-SETUP-BKPI2, so the    00040103
+700047*** full plan-by-plan DE compare is skipped entirely -- just the  00040104
+700047*** record-count-driven projection below, using the historical    00040105
+700047*** rates in WPREVIEW-AREA.                                       00040106
+700047 A-110-PREVIEW-ESTIMATE.                                          00040107
+700047     ADD HDR-REC-COUNT HDR2-REC-COUNT                             00040108
+700047         GIVING WPREVIEW-TOTAL-RECS.                              00040109
+700047     DIVIDE WPREVIEW-TOTAL-RECS BY WPREVIEW-RECS-PER-SEC          00040110
+700047         GIVING WPREVIEW-EST-SECONDS.                             00040111
+700047     MULTIPLY WPREVIEW-TOTAL-RECS BY WPREVIEW-DIFF-RATE-PCT       00040112
+700047         GIVING WPREVIEW-EST-DIFFS.                               00040113
+700047     DIVIDE WPREVIEW-EST-DIFFS BY 100                             00040114
+700047         GIVING WPREVIEW-EST-DIFFS.                               00040115
+700047     MULTIPLY WPREVIEW-EST-DIFFS BY WPREVIEW-BYTES-PER-DIFF       00040116
+700047         GIVING WPREVIEW-EST-BYTES.                               00040117
+700047     DISPLAY 'BaBkCmp-501 PREVIEW File1 Records:' HDR-REC-COUNT   00040118
+700047         ' File2 Records:' HDR2-REC-COUNT.                        00040119
+700047     DISPLAY 'BaBkCmp-502 PREVIEW Estimated Elapsed Seconds:'     00040120
+700047         WPREVIEW-EST-SECONDS.                                    00040121
+700047     DISPLAY 'BaBkCmp-503 PREVIEW Estimated OT200 Differences:'   00040122
+700047         WPREVIEW-EST-DIFFS                                       00040123
+700047         ' Bytes:' WPREVIEW-EST-BYTES.                            00040124
 661010 A-105-INIT.                                                      00040102
 661010     CALL 'BASDIN' USING SD-AREA.                                 00040103
            SKIP2                                                        00040200
@@ -433,6 +1118,7 @@ WFIX   01  SD-AREA IS GLOBAL. COPY PRMSD.                               00037200
                DISPLAY 'BaBkCmp-53 PRINT dd OPEN failed:'               00041100
                    WPRINT-FS                                            00041200
                STOP RUN.                                                00041300
+700029     PERFORM A-201-SETUP-AUDIT.                                   00041301
            MOVE ' Environment Definition'                               00041400
              TO RPTHDR-SUBTITLE.                                        00041500
            PERFORM V-300-RPT-BREAK.                                     00041600
@@ -450,11 +1136,30 @@ WFIX   01  SD-AREA IS GLOBAL. COPY PRMSD.                               00037200
            PERFORM V-100-PRINT-LINE.                                    00042700
            PERFORM F-100-PROC-CTL                                       00042800
 660014       UNTIL IO-IN110-ERROR-YES.                                  00042801
+700009     IF  WCTR-CTL-ERRORS GREATER THAN ZERO                        00042901
+700009         DISPLAY 'BABKCMP-060 Control Card Validation Failed, '   00042902
+700009             WCTR-CTL-ERRORS ' Error(s) Found - Run Terminated'   00042903
+700009         MOVE 16 TO RETURN-CODE                                   00042904
+700009         GOBACK.                                                  00042905
            MOVE HDTITLE1-LINE  TO WPRINT-LINE.                          00043000
            PERFORM V-100-PRINT-LINE.                                    00043100
+700040     PERFORM A-205-STAGE-BKPI.                                    00043150
            PERFORM A-210-SETUP-BKPI.                                    00043200
            PERFORM A-220-SETUP-BKPI2.                                   00043300
+700041     PERFORM A-223-CHECK-RELEASE.                                 00043302
+700011     PERFORM A-225-SETUP-BKPI3.                                   00043301
            PERFORM A-230-SETUP-OT200.                                   00043400
+700007     PERFORM A-235-SETUP-EXTRA.                                   00043401
+700013     PERFORM A-237-SETUP-TREND.                                   00043402
+700020     PERFORM A-238-SETUP-TICKET.                                  00043403
+700024     PERFORM A-239-SETUP-SUMMARY.                                 00043404
+700026     PERFORM A-239-SETUP-DIGEST.                                  00043405
+700030     PERFORM A-239-SETUP-BASELINE.                                00043406
+700033     PERFORM A-239-SETUP-TRACE.                                   00043407
+700037     PERFORM A-239-SETUP-HTML.                                    00043408
+700039     PERFORM A-239-SETUP-TRENDHIST.                               00043409
+700045     PERFORM A-239-SETUP-IFACE.                                   00043410
+700004     PERFORM A-239-SETUP-CHECKPOINT.                              00043411
 W          IF  WCTL-DEDETAIL-YES                                        00043500
                PERFORM T-800-SETUP-STCO.                                00043600
            MOVE RPTITLE1-LINE  TO WPRINT-TITLE1.                        00043700
@@ -466,11 +1171,55 @@ W          IF  WCTL-DEDETAIL-YES                                        00043500
        A-205-INIT-STRECS.                                               00044300
 654920     MOVE STRECS-ENTRY (1)       TO STRECS-ENTRY (SUB-STRECS).    00044301
            SKIP2                                                        00044500
+700029*** Opens the persistent cross-run audit-trail file for append.   00044501
+700029*** OPEN EXTEND fails with a non-zero status the first time the   00044502
+700029*** file does not yet exist, so OPEN OUTPUT is tried as a         00044503
+700029*** fallback to create it.  Failing both leaves WAUDIT-FS-OK      00044504
+700029*** false, which just skips the end-of-run audit write -- the    00044505
+700029*** audit trail is diagnostic and must not block a compare run.  00044506
+700029 A-201-SETUP-AUDIT.                                               00044507
+700029     OPEN EXTEND AUDIT-FILE.                                      00044508
+700029     IF  NOT WAUDIT-FS-OK                                         00044509
+700029         OPEN OUTPUT AUDIT-FILE.                                  00044510
+700029     IF  NOT WAUDIT-FS-OK                                         00044511
+700029         DISPLAY 'BABKCMP-310 AUDIT dd OPEN failed, skipped:'     00044512
+700029             WAUDIT-FS.                                           00044513
+           SKIP2                                                        00044500
+700040*** STAGEBKPI restages BKUPIN/BKUPIN2 through the BABKPIX helper  00044550
+700040*** before BABKPI/BABKPI2 open them, for backups that have moved  00044551
+700040*** off-platform to a compressed or cloud-staged archive.  BABKPIX00044552
+700040*** resets the BKUPIN/BKUPIN2 environment value to the restaged   00044553
+700040*** local path, so A-210-SETUP-BKPI/A-220-SETUP-BKPI2 and BABKPI/ 00044554
+700040*** BABKPI2 themselves need no changes.  A failed restage stops   00044555
+700040*** the run the same as a failed BKPI open does below.            00044556
+700040 A-205-STAGE-BKPI.                                                00044557
+700040     IF  WCTL-STAGE-BKPI-YES                                      00044558
+700040         MOVE 'BKUPIN'  TO IO-STAGE-ENV-NAME                      00044559
+700040         CALL 'BABKPIX' USING SD-AREA                             00044560
+700040                              IO-STAGE-PARM                       00044561
+700040                              IO-STAGE-STAGE                      00044562
+700040         IF  IO-STAGE-ERROR = 'Y'                                 00044563
+700040              OR IO-STAGE-FILE-STATUS NOT = '00'                  00044564
+700040             DISPLAY 'BABKCMP-318 STAGEBKPI failed for BKUPIN:'   00044565
+700040                 IO-STAGE-FILE-STATUS                             00044566
+700040             GOBACK.                                              00044567
+700040     IF  WCTL-STAGE-BKPI-YES                                      00044568
+700040         MOVE 'BKUPIN2' TO IO-STAGE-ENV-NAME                      00044569
+700040         CALL 'BABKPIX' USING SD-AREA                             00044570
+700040                              IO-STAGE-PARM                       00044571
+700040                              IO-STAGE-STAGE                      00044572
+700040         IF  IO-STAGE-ERROR = 'Y'                                 00044573
+700040              OR IO-STAGE-FILE-STATUS NOT = '00'                  00044574
+700040             DISPLAY 'BABKCMP-319 STAGEBKPI failed for BKUPIN2:'  00044575
+700040                 IO-STAGE-FILE-STATUS                             00044576
+700040             GOBACK.                                              00044577
+           SKIP2                                                        00044500
        A-210-SETUP-BKPI.                                                00044600
-           CALL 'BABKPI' USING SD-AREA                                  00044700
-                                 IO-BKPI-PARM                           00044800
-                                 IO-BKPI-OPEN                           00044900
-                                 BWA-REC.                               00045000
+700025     MOVE ZERO TO SUB-OPENRETRY                                   00044601
+700025     PERFORM A-211-OPEN-BKPI                                      00044602
+700025         WITH TEST AFTER                                          00044603
+700025         UNTIL NOT IO-BKPI-ERROR-YES                              00044604
+700025             OR SUB-OPENRETRY > WCTL-OPEN-RETRY-COUNT.            00044605
            IF  IO-BKPI-ERROR-YES                                        00045100
                DISPLAY 'BABKCMP-102 BKPI file failed to open:'          00045200
                  IO-BKPI-FILE-STATUS                                    00045300
@@ -503,11 +1252,27 @@ W          MOVE '1'            TO HDDAT1-FILE-NUM.                      00046500
      ***      ', Path:' HDDAT1-PATH.                                    00048000
            PERFORM N1-100-READ-BKPI.                                    00048100
            SKIP2                                                        00048200
+700025*** Backup files are sometimes still being flushed by the         00048210
+700025*** upstream extract job when this program starts, so the open   00048220
+700025*** is retried a configurable number of times (OPENRETRY control 00048230
+700025*** card) before being treated as a hard failure.                 00048240
+700025 A-211-OPEN-BKPI.                                                 00048250
+700025     IF  SUB-OPENRETRY > ZERO                                     00048260
+700025         DISPLAY 'BABKCMP-107 Retrying BKPI open, attempt:'       00048270
+700025           SUB-OPENRETRY                                          00048280
+700025         CALL 'C$SLEEP' USING WCTL-OPEN-RETRY-SECS.               00048290
+700025     CALL 'BABKPI' USING SD-AREA                                  00048300
+700025                           IO-BKPI-PARM                           00048310
+700025                           IO-BKPI-OPEN                           00048320
+700025                           BWA-REC.                               00048330
+700025     ADD 1 TO SUB-OPENRETRY.                                      00048340
+           SKIP2                                                        00048350
        A-220-SETUP-BKPI2.                                               00048300
-           CALL 'BABKPI2' USING SD-AREA                                 00048400
-                                 IO-BKPI2-PARM                          00048500
-                                 IO-BKPI2-OPEN                          00048600
-                                 BWA2-REC.                              00048700
+700025     MOVE ZERO TO SUB-OPENRETRY                                   00048401
+700025     PERFORM A-221-OPEN-BKPI2                                     00048402
+700025         WITH TEST AFTER                                          00048403
+700025         UNTIL NOT IO-BKPI2-ERROR-YES                             00048404
+700025             OR SUB-OPENRETRY > WCTL-OPEN-RETRY-COUNT.            00048405
            IF  IO-BKPI2-ERROR-YES                                       00048800
                DISPLAY 'BABKCMP-202 BKPI2 file failed to open:'         00048900
                  IO-BKPI2-FILE-STATUS                                   00049000
@@ -539,29 +1304,330 @@ W          MOVE '2'            TO HDDAT1-FILE-NUM.                      00050200
      ***      ', Time:' HDR2-TIME                                       00051600
      ***      ', Path:' HDDAT1-PATH.                                    00051700
            PERFORM N2-100-READ-BKPI2.                                   00051800
+           SKIP2                                                        00051850
+700025*** See A-211-OPEN-BKPI above for why this retry exists.          00051860
+700025 A-221-OPEN-BKPI2.                                                00051870
+700025     IF  SUB-OPENRETRY > ZERO                                     00051880
+700025         DISPLAY 'BABKCMP-207 Retrying BKPI2 open, attempt:'      00051881
+700025           SUB-OPENRETRY                                          00051882
+700025         CALL 'C$SLEEP' USING WCTL-OPEN-RETRY-SECS.               00051883
+700025     CALL 'BABKPI2' USING SD-AREA                                 00051884
+700025                           IO-BKPI2-PARM                          00051885
+700025                           IO-BKPI2-OPEN                          00051886
+700025                           BWA2-REC.                              00051887
+700025     ADD 1 TO SUB-OPENRETRY.                                      00051888
            SKIP2                                                        00051900
+700041*** Both backup headers are in hand by this point.  A mismatched  00051891
+700041*** HDR-SYSTEM-RELEASE / HDR2-SYSTEM-RELEASE means the two backups00051892
+700041*** span an OmniPlus release boundary, which can make the DE-level00051893
+700041*** compare flag a flood of layout-driven differences that have   00051894
+700041*** nothing to do with actual plan data changes.  RELCHECK just   00051895
+700041*** warns unless coded RELCHECK ABORT, since some shops run       00051896
+700041*** deliberate cross-release compares as part of an upgrade test. 00051897
+700041 A-223-CHECK-RELEASE.                                             00051898
+700041     IF  WCTL-RELCHECK-YES                                        00051899
+700041         AND HDR-SYSTEM-RELEASE NOT = HDR2-SYSTEM-RELEASE         00051900
+700041         DISPLAY 'BABKCMP-320 System Release Mismatch - File1:'   00051901
+700041             HDR-SYSTEM-RELEASE ' File2:' HDR2-SYSTEM-RELEASE     00051902
+700041         IF  WCTL-RELCHECK-ABEND-YES                              00051903
+700041             MOVE 16 TO RETURN-CODE                               00051904
+700041             GOBACK.                                              00051905
+           SKIP2                                                        00051900
+700011*** Third, optional input file used only when comparing File1/   00051901
+700011*** File2 against a Golden baseline, gated by the GOLDFILE       00051902
+700011*** control card since File1/File2 are mandatory but this is not.00051903
+700011 A-225-SETUP-BKPI3.                                               00051904
+700011     IF  WCTL-GOLDFILE-YES                                        00051905
+700011         CALL 'BABKPI3' USING SD-AREA                             00051906
+700011                               IO-BKPI3-PARM                      00051907
+700011                               IO-BKPI3-OPEN                      00051908
+700011                               BWA3-REC                           00051909
+700011         IF  IO-BKPI3-ERROR-YES                                   00051910
+700011             DISPLAY 'BABKCMP-402 BKPI3 file failed to open:'     00051911
+700011               IO-BKPI3-FILE-STATUS                               00051912
+700011             GOBACK                                               00051913
+700011         END-IF                                                   00051914
+700011         PERFORM N3-100-READ-BKPI3                                00051915
+700011         IF  IO-BKPI3-ERROR-YES                                   00051916
+700011             DISPLAY 'BABKCMP-403 BKPI3 file initial Read Failed:'00051917
+700011               IO-BKPI3-FILE-STATUS                               00051918
+700011             GOBACK                                               00051919
+700011         END-IF                                                   00051920
+700011         IF  NOT BWA3-TYPE-HDR-REC                                00051921
+700011             DISPLAY 'BABKCMP-404 BKPI3 file missing BkupHeader:' 00051922
+700011               IO-BKPI3-FILE-STATUS                               00051923
+700011             GOBACK                                               00051924
+700011         END-IF                                                   00051925
+700011         PERFORM N3-100-READ-BKPI3.                               00051926
+           SKIP2                                                        00051999
        A-230-SETUP-OT200.                                               00052000
-           CALL 'UTO200IO' USING SD-AREA                                00052100
-                                 IO-OT200-PARM                          00052200
-                                 IO-OT200-OPEN                          00052300
-                                 OT200-REC.                             00052400
+700025     MOVE ZERO TO SUB-OPENRETRY                                   00052001
+700025     PERFORM A-231-OPEN-OT200                                     00052002
+700025         WITH TEST AFTER                                          00052003
+700025         UNTIL IO-OT200-ERROR NOT = 'Y'                           00052004
+700025             OR SUB-OPENRETRY > WCTL-OPEN-RETRY-COUNT.            00052005
            IF  IO-OT200-ERROR = 'Y'                                     00052500
                 OR IO-OT200-FILE-STATUS NOT = '00'                      00052600
                DISPLAY 'BABKCMP-301 OT200 file failed to open:'         00052700
                  IO-OT200-FILE-STATUS                                   00052800
                  GOBACK.                                                00052900
+           SKIP2                                                        00052950
+700025*** See A-211-OPEN-BKPI above for why this retry exists.          00052960
+700025 A-231-OPEN-OT200.                                                00052970
+700025     IF  SUB-OPENRETRY > ZERO                                     00052980
+700025         DISPLAY 'BABKCMP-307 Retrying OT200 open, attempt:'      00052981
+700025           SUB-OPENRETRY                                          00052982
+700025         CALL 'C$SLEEP' USING WCTL-OPEN-RETRY-SECS.               00052983
+700032     IF  WCTL-OT200-GZIP-YES                                      00052989
+700032         CALL 'UTO200IO' USING SD-AREA                            00052990
+700032                               IO-OT200-PARM                      00052991
+700032                               IO-OT200-OPEN-GZ                   00052992
+700032                               OT200-REC                          00052993
+700032     ELSE                                                         00052994
+700025         CALL 'UTO200IO' USING SD-AREA                            00052984
+700025                           IO-OT200-PARM                          00052985
+700025                           IO-OT200-OPEN                          00052986
+700025                           OT200-REC.                             00052987
+700025     ADD 1 TO SUB-OPENRETRY.                                      00052988
            SKIP2                                                        00053000
+700007*** Separate output file for "extra" (one-side-only) records,     00053001
+700007*** opened only when the EXTRASFILE control card is present.      00053002
+700007 A-235-SETUP-EXTRA.                                               00053003
+700007     IF  WCTL-EXTRAS-FILE-YES                                     00053004
+700007         CALL 'UTEXTRA' USING SD-AREA                             00053005
+700007                               IO-EXTRA-PARM                      00053006
+700007                               IO-EXTRA-OPEN                      00053007
+700007                               EXTRA-REC                          00053008
+700007         IF  IO-EXTRA-ERROR = 'Y'                                 00053009
+700007              OR IO-EXTRA-FILE-STATUS NOT = '00'                  00053010
+700007             DISPLAY 'BABKCMP-303 EXTRAS file failed to open:'    00053011
+700007               IO-EXTRA-FILE-STATUS                               00053012
+700007             GOBACK.                                              00053013
+700007     SKIP2                                                        00053014
+700013*** DE trend-history output, opened only when the TRENDFILE       00053015
+700013*** control card is present, fed from the STCO diff summary at    00053016
+700013*** T-210-REPORT-STCO-ENTRY.                                      00053017
+700013 A-237-SETUP-TREND.                                               00053018
+700013     IF  WCTL-TREND-FILE-YES                                      00053019
+700013         CALL 'UTTREND' USING SD-AREA                             00053020
+700013                               IO-TREND-PARM                      00053021
+700013                               IO-TREND-OPEN                      00053022
+700013                               TREND-REC                          00053023
+700013         IF  IO-TREND-ERROR = 'Y'                                 00053024
+700013              OR IO-TREND-FILE-STATUS NOT = '00'                  00053025
+700013             DISPLAY 'BABKCMP-304 TREND file failed to open:'     00053026
+700013               IO-TREND-FILE-STATUS                               00053027
+700013             GOBACK.                                              00053028
+700013     SKIP2                                                        00053029
+700020*** Compact over-threshold diff feed for the ticketing intake job,00053030
+700020*** opened only when the TICKETFEED control card is present.  See 00053031
+700020*** Q-930-WRITE-TICKET for the gating on WCTL-MAX-DIFFS.          00053032
+700020 A-238-SETUP-TICKET.                                              00053033
+700020     IF  WCTL-TICKET-FEED-YES                                     00053034
+700020         CALL 'UTTICKET' USING SD-AREA                            00053035
+700020                               IO-TICKET-PARM                     00053036
+700020                               IO-TICKET-OPEN                     00053037
+700020                               TICKET-REC                         00053038
+700020         IF  IO-TICKET-ERROR = 'Y'                                00053039
+700020              OR IO-TICKET-FILE-STATUS NOT = '00'                 00053040
+700020             DISPLAY 'BABKCMP-305 TICKET file failed to open:'    00053041
+700020               IO-TICKET-FILE-STATUS                              00053042
+700020             GOBACK.                                              00053043
+700020     SKIP2                                                        00053044
+700024*** SUMFIRST routes the by-type and DE-difference summary sections00053045
+700024*** (see A-920-STATS/T-200-REPORT-STCO) to their own compact print00053046
+700024*** file, in addition to the main report, so they can be reviewed 00053047
+700024*** without paging through the by-plan detail section first.      00053048
+700024 A-239-SETUP-SUMMARY.                                             00053049
+700024     IF  WCTL-SUMFIRST-YES                                        00053050
+700024         OPEN OUTPUT SUMMARY-FILE                                 00053051
+700024         IF  NOT WSUMM-FS-OK                                      00053052
+700024             DISPLAY 'BABKCMP-306 SUMMARY dd OPEN failed:'        00053053
+700024               WSUMM-FS                                           00053054
+700024             GOBACK.                                              00053055
+700024     SKIP2                                                        00053056
+700026*** DIGESTFILE writes a short plain-text summary (plan count,     00053057
+700026*** matched/different/extra totals, top record types by diff      00053058
+700026*** count, threshold breach flag) suitable for a scheduler email  00053059
+700026*** step, separate from the full REPORT/SUMMARY print output.     00053060
+700026 A-239-SETUP-DIGEST.                                              00053061
+700026     IF  WCTL-DIGEST-FILE-YES                                     00053062
+700026         OPEN OUTPUT DIGEST-FILE                                  00053063
+700026         IF  NOT WDIGEST-FS-OK                                    00053064
+700026             DISPLAY 'BABKCMP-309 DIGEST dd OPEN failed:'         00053065
+700026               WDIGEST-FS                                         00053066
+700026             GOBACK.                                              00053067
+700026     SKIP2                                                        00053068
+700030*** BASELINE loads the immediately prior run's OT200 extract into 00053069
+700030*** WBASE-AREA so Q-220-SHOW-DIFF can skip re-reporting a DE      00053070
+700030*** difference it already knows about.  A missing or unreadable   00053071
+700030*** BASELINE-FILE just disables the suppression for this run -- a 00053072
+700030*** first-time run with no prior extract is normal, not an error  00053073
+700030*** that should stop the compare, same reasoning as A-201-SETUP-  00053074
+700030*** AUDIT above.                                                  00053075
+700030 A-239-SETUP-BASELINE.                                            00053076
+700030     IF  WCTL-BASELINE-FILE-YES                                   00053077
+700030         OPEN INPUT BASELINE-FILE                                 00053078
+700030         IF  NOT WBASE-FS-OK                                      00053079
+700030             DISPLAY 'BABKCMP-312 BASELINE OPEN failed, skipped:' 00053080
+700030                 WBASE-FS                                         00053081
+700030             MOVE 'N' TO WCTL-BASELINE-FILE                       00053082
+700030         ELSE                                                     00053083
+700030             PERFORM A-241-READ-BASELINE                          00053084
+700030               WITH TEST AFTER                                    00053085
+700030               UNTIL WBASE-FS NOT = '00'                          00053086
+700030                 OR WBASE-COUNT >= WBASE-MAX-ENTRIES              00053087
+700030             CLOSE BASELINE-FILE                                  00053088
+700030             IF  WBASE-FS = '00'                                  00053089
+700030                 DISPLAY 'BABKCMP-313 BASELINE table full, '      00053090
+700030                     'truncated at:' WBASE-COUNT.                 00053091
+700030     SKIP2                                                        00053092
+700030*** Loads one line of the prior run's OT200 extract into the      00053093
+700030*** in-memory suppression table; reaching end-of-file just stops  00053094
+700030*** the load, same as any other flat-file read in this program.   00053095
+700030 A-241-READ-BASELINE.                                             00053096
+700030     READ BASELINE-FILE INTO BASELINE-LINE                        00053097
+700030         AT END                                                   00053098
+700030             NEXT SENTENCE.                                       00053099
+700030     IF  WBASE-FS-OK                                              00053100
+700030         ADD 1 TO WBASE-COUNT                                     00053101
+700030         MOVE BASELINE-LINE TO WBASE-ENTRY (WBASE-COUNT).         00053102
+700030     SKIP2                                                        00053068
+700033*** TRACE-FILE is only opened when RECTRACE or TRACE is present;  00053103
+700033*** with neither, N1-105-SETUP-REC/N2-105-SETUP-REC/B-100-PROC-   00053104
+700033*** PLAN never WRITE to it.  Open failure stops the run           00053105
+700033*** the same as SUMMARY-FILE/DIGEST-FILE, since a trace explicitly00053106
+700033*** requested that can't be written is a setup problem worth      00053107
+700033*** catching, not silently skipping.                              00053108
+700033 A-239-SETUP-TRACE.                                               00053109
+700033     IF  WCTL-REC-TRACE-YES OR WCTL-TRACE-YES                     00053110
+700033         OPEN OUTPUT TRACE-FILE                                   00053111
+700033         IF  NOT WTRACE-FS-OK                                     00053112
+700033             DISPLAY 'BABKCMP-314 TRACE dd OPEN failed:'          00053113
+700033               WTRACE-FS                                          00053114
+700033             GOBACK.                                              00053115
+           SKIP2                                                        00053068
+700037*** HTML-FILE is only opened when HTMLOUT is present; with it     00053068
+700037*** absent Q-900-WRITE-WSHOW never WRITEs to it.  Open failure    00053068
+700037*** stops the run the same as TRACE-FILE above.                   00053068
+700037 A-239-SETUP-HTML.                                                00053068
+700037     IF  WCTL-HTMLOUT-YES                                         00053068
+700037         OPEN OUTPUT HTML-FILE                                    00053068
+700037         IF  NOT WHTML-FS-OK                                      00053068
+700037             DISPLAY 'BABKCMP-315 HTMLOUT dd OPEN failed:'        00053068
+700037               WHTML-FS                                           00053068
+700037             GOBACK.                                              00053068
+700037         MOVE '<!DOCTYPE html>' TO HTML-LINE                      00053068
+700037         WRITE HTML-LINE                                          00053068
+700037         MOVE '<html><head><title>BaBkCmp Differences</title>'    00053068
+700037             TO HTML-LINE                                         00053068
+700037         WRITE HTML-LINE                                          00053068
+700037         MOVE '<style>table{border-collapse:collapse}'            00053068
+700037             TO HTML-LINE                                         00053068
+700037         WRITE HTML-LINE                                          00053068
+700037         MOVE 'td,th{border:1px solid #999;padding:2px 6px;'      00053068
+700037             TO HTML-LINE                                         00053068
+700037         WRITE HTML-LINE                                          00053068
+700037         MOVE 'font-family:monospace}</style></head><body>'       00053068
+700037             TO HTML-LINE                                         00053068
+700037         WRITE HTML-LINE                                          00053068
+700037         MOVE '<table><tr><th>Plan</th><th>RecordType</th>'       00053068
+700037             TO HTML-LINE                                         00053068
+700037         WRITE HTML-LINE                                          00053068
+700037         MOVE '<th>DE</th><th>DE Name</th><th>File1 Value</th>'   00053068
+700037             TO HTML-LINE                                         00053068
+700037         WRITE HTML-LINE                                          00053068
+700037         MOVE '<th>File2 Value</th></tr>' TO HTML-LINE            00053068
+700037         WRITE HTML-LINE.                                         00053068
+           SKIP2                                                        00053068
+700039*** TRENDHIST loads the immediately prior TRENDFILE output into   00053069
+700039*** WTRENDHIST-AREA so T-215-CHECK-TRENDHIST can tell a brand-new 00053070
+700039*** DE difference from one that's been recurring, same reasoning  00053071
+700039*** as A-239-SETUP-BASELINE above -- a missing or unreadable      00053072
+700039*** TRENDHIST-FILE just disables the NEW/RECURRING tag for this   00053073
+700039*** run rather than stopping the compare.                         00053074
+700039 A-239-SETUP-TRENDHIST.                                           00053075
+700039     IF  WCTL-TRENDHIST-YES                                       00053076
+700039         OPEN INPUT TRENDHIST-FILE                                00053077
+700039         IF  NOT WTRENDHIST-FS-OK                                 00053078
+700039             DISPLAY 'BABKCMP-316 TRENDHIST OPEN failed, skipped:'00053079
+700039                 WTRENDHIST-FS                                    00053080
+700039             MOVE 'N' TO WCTL-TRENDHIST-FILE                      00053081
+700039         ELSE                                                     00053082
+700039             PERFORM A-241-READ-TRENDHIST                         00053083
+700039               WITH TEST AFTER                                    00053084
+700039               UNTIL WTRENDHIST-FS NOT = '00'                     00053085
+700039                 OR WTRENDHIST-COUNT >= WTRENDHIST-MAX-ENTRIES    00053086
+700039             CLOSE TRENDHIST-FILE                                 00053087
+700039             IF  WTRENDHIST-FS = '00'                             00053088
+700039                 DISPLAY 'BABKCMP-317 TRENDHIST table full, '     00053089
+700039                     'truncated at:' WTRENDHIST-COUNT.            00053090
+           SKIP2                                                        00053068
+700039*** Loads one line of the prior TRENDFILE output into the         00053091
+700039*** in-memory key table; reaching end-of-file just stops the load.00053092
+700039 A-241-READ-TRENDHIST.                                            00053093
+700039     READ TRENDHIST-FILE INTO TRENDHIST-LINE                      00053094
+700039         AT END                                                   00053095
+700039             NEXT SENTENCE.                                       00053096
+700039     IF  WTRENDHIST-FS-OK                                         00053097
+700039         ADD 1 TO WTRENDHIST-COUNT                                00053098
+700039         MOVE TRENDHIST-XXYY                                      00053099
+700039             TO WTRENDHIST-KEY-XXYY (WTRENDHIST-COUNT)            00053100
+700039         MOVE TRENDHIST-DENUM                                     00053101
+700039             TO WTRENDHIST-KEY-DENUM (WTRENDHIST-COUNT).          00053102
+           SKIP2                                                        00053068
+700045*** IFACEFEED writes the end-of-run summary (and one row per      00053103
+700045*** plan with a data difference) to IFACE-FILE in a fixed layout  00053104
+700045*** for the integration team to pick up and expose through the    00053105
+700045*** enterprise REST gateway -- see B-960-WRITE-IFACE-PLAN and     00053106
+700045*** A-925-WRITE-IFACE.                                            00053107
+700045 A-239-SETUP-IFACE.                                               00053108
+700045     IF  WCTL-IFACE-FILE-YES                                      00053109
+700045         OPEN OUTPUT IFACE-FILE                                   00053110
+700045         IF  NOT WIFACE-FS-OK                                     00053111
+700045             DISPLAY 'BABKCMP-323 IFACE dd OPEN failed:'          00053112
+700045               WIFACE-FS                                          00053113
+700045             GOBACK.                                              00053114
+           SKIP2                                                        00053068
+700004*** Periodic checkpoint-record output, opened only when the      00053069
+700004*** CHECKPOINT control card is present.  See B-100-PROC-PLAN's   00053070
+700004*** PERFORM B-955-WRITE-CHECKPOINT for the every-N-plans write.   00053071
+700004 A-239-SETUP-CHECKPOINT.                                          00053072
+700004     IF  WCTL-CHECKPOINT-YES                                      00053073
+700004         CALL 'UTCHKPT' USING SD-AREA                             00053074
+700004                               IO-CHKPT-PARM                      00053075
+700004                               IO-CHKPT-OPEN                      00053076
+700004                               CHKPT-REC                          00053077
+700004         IF  IO-CHKPT-ERROR = 'Y'                                 00053078
+700004              OR IO-CHKPT-FILE-STATUS NOT = '00'                  00053079
+700004             DISPLAY 'BABKCMP-324 CHECKPOINT dd OPEN failed:'     00053080
+700004               IO-CHKPT-FILE-STATUS                               00053081
+700004             GOBACK.                                              00053082
+           SKIP2                                                        00053083
 660014 A-240-SETUP-IN110.                                               00053001
-659652     CALL 'UT110IN'  USING SD-AREA                                00053002
-660014               IO-IN110-PARM                                      00053003
-660014               IO-IN110-OPEN                                      00053004
-                     CTL-REC.                                           00053500
+700025     MOVE ZERO TO SUB-OPENRETRY                                   00053005
+700025     PERFORM A-241-OPEN-IN110                                     00053006
+700025         WITH TEST AFTER                                          00053007
+700025         UNTIL IO-IN110-ERROR NOT = 'Y'                           00053008
+700025             OR SUB-OPENRETRY > WCTL-OPEN-RETRY-COUNT.            00053009
 660014     IF  IO-IN110-ERROR = 'Y'                                     00053501
 660014          OR IO-IN110-FILE-STATUS NOT = '00'                      00053502
 660014         DISPLAY 'BABKCMP-302 IN110 file failed to open:'         00053503
 660014           IO-IN110-FILE-STATUS                                   00053504
                  GOBACK.                                                00054000
 660014     PERFORM F-110-READ-IN110.                                    00054001
+           SKIP2                                                        00054150
+700025*** See A-211-OPEN-BKPI above for why this retry exists.          00054160
+700025 A-241-OPEN-IN110.                                                00054170
+700025     IF  SUB-OPENRETRY > ZERO                                     00054180
+700025         DISPLAY 'BABKCMP-308 Retrying IN110 open, attempt:'      00054181
+700025           SUB-OPENRETRY                                          00054182
+700025         CALL 'C$SLEEP' USING WCTL-OPEN-RETRY-SECS.               00054183
+700025     CALL 'UT110IN'  USING SD-AREA                                00054184
+700025                           IO-IN110-PARM                          00054185
+700025                           IO-IN110-OPEN                          00054186
+700025                           CTL-REC.                               00054187
+700025     ADD 1 TO SUB-OPENRETRY.                                      00054188
            SKIP2                                                        00054200
        A-900-FINI-CLOSE.                                                00054300
            DISPLAY ' '.                                                 00054400
@@ -582,7 +1648,72 @@ W          MOVE '2'            TO HDDAT1-FILE-NUM.                      00050200
                                  IO-OT200-PARM                          00055900
                                  IO-OT200-CLOSE                         00056000
                                  OT200-REC.                             00056100
+700007     IF  WCTL-EXTRAS-FILE-YES                                     00056101
+700007         CALL 'UTEXTRA' USING SD-AREA                             00056102
+700007                               IO-EXTRA-PARM                      00056103
+700007                               IO-EXTRA-CLOSE                     00056104
+700007                               EXTRA-REC.                         00056105
+700011     IF  WCTL-GOLDFILE-YES                                        00056106
+700011         CALL 'BABKPI3' USING SD-AREA                             00056107
+700011                               IO-BKPI3-PARM                      00056108
+700011                               IO-BKPI3-CLOSE                     00056109
+700011                               BWA3-REC                           00056110
+700011         DISPLAY 'BaBkCmp-195 Golden Baseline Divergences:'       00056111
+700011             WCTR-GOLD-DIVERGE.                                   00056112
+700013     IF  WCTL-TREND-FILE-YES                                      00056113
+700013         CALL 'UTTREND' USING SD-AREA                             00056114
+700013                               IO-TREND-PARM                      00056115
+700013                               IO-TREND-CLOSE                     00056116
+700013                               TREND-REC.                         00056117
+700020     IF  WCTL-TICKET-FEED-YES                                     00056117
+700020         CALL 'UTTICKET' USING SD-AREA                            00056117
+700020                               IO-TICKET-PARM                     00056117
+700020                               IO-TICKET-CLOSE                    00056117
+700020                               TICKET-REC.                        00056117
+700004     IF  WCTL-CHECKPOINT-YES                                      00056117
+700004         CALL 'UTCHKPT' USING SD-AREA                             00056117
+700004                               IO-CHKPT-PARM                      00056117
+700004                               IO-CHKPT-CLOSE                     00056117
+700004                               CHKPT-REC.                         00056117
+700015     DISPLAY 'BaBkCmp-196 Plans With Adj-History Total Mismatch:' 00056118
+700015         WCTR-MONEY-MISMATCH.                                     00056119
+700044     DISPLAY 'BaBkCmp-450 Plans With Participant Headcount '      00056119
+700044         'Mismatch:' WCTR-PART-MISMATCH.                          00056120
+700027     DISPLAY 'BaBkCmp-197 Calculated-DE Diffs (not Different):'   00056119
+700027         WCTR-CALC-DIFFS.                                         00056119
+700048     DISPLAY 'BaBkCmp-209 Records With Length Mismatch:'          00056121
+700048         WCTR-LENGTH-MISMATCH.                                    00056122
+700049     DISPLAY 'BaBkCmp-211 Fuzzy Key Collisions:'                  00056123
+700049         WCTR-FUZZY-COLLISION.                                    00056124
            PERFORM A-920-STATS.                                         00056200
+700024     IF  WCTL-SUMFIRST-YES                                        00056117
+700024         CLOSE SUMMARY-FILE.                                      00056117
+700001     IF  WCTL-MAX-DIFFS GREATER THAN ZERO                         00056201
+700001         AND  WRUN-CTR-DATA-DIFF GREATER THAN WCTL-MAX-DIFFS      00056202
+700001         DISPLAY 'BaBkCmp-947 Diff Count ' WRUN-CTR-DATA-DIFF     00056203
+700001             ' Exceeds Max-Diffs ' WCTL-MAX-DIFFS                 00056204
+700001         IF  RETURN-CODE < 4                                      00056204
+700001             MOVE 4 TO RETURN-CODE                                00056205
+700001         END-IF                                                   00056205
+700026         SET WDIGEST-BREACH-FLG-YES TO TRUE                       00056206
+700029         MOVE 'YES' TO AUDIT-BREACH                               00056206
+700045         SET WIFACE-BREACH-FLG-YES TO TRUE                        00056206
+700001     END-IF                                                       00056206
+700029     IF  WAUDIT-FS-OK                                             00056206
+700029         PERFORM A-930-WRITE-AUDIT                                00056206
+700029         CLOSE AUDIT-FILE.                                        00056206
+700045     IF  WCTL-IFACE-FILE-YES                                      00056206
+700045         PERFORM A-925-WRITE-IFACE                                00056206
+700045         CLOSE IFACE-FILE.                                        00056206
+700026     IF  WCTL-DIGEST-FILE-YES                                     00056207
+700026         PERFORM A-925-WRITE-DIGEST                               00056208
+700026         CLOSE DIGEST-FILE.                                       00056209
+700033     IF  WCTL-REC-TRACE-YES OR WCTL-TRACE-YES                     00056210
+700033         CLOSE TRACE-FILE.                                        00056211
+700037     IF  WCTL-HTMLOUT-YES                                         00056212
+700037         MOVE '</table></body></html>' TO HTML-LINE               00056213
+700037         WRITE HTML-LINE                                          00056214
+700037         CLOSE HTML-FILE.                                         00056215
 W          DISPLAY 'BaBkCmp-946 Print File Lines:' WPRINT-TOT-LINES.    00056300
            CLOSE PRINT-FILE.                                            00056400
            DISPLAY ' '.                                                 00056500
@@ -623,6 +1754,8 @@ W          DISPLAY 'BaBkCmp-946 Print File Lines:' WPRINT-TOT-LINES.    00056300
                DISPLAY 'BaBkCmp-194 DupBrKeys'                          00060000
                     ' File1:' WDISP-1                                   00060100
                     ' File2:' WDISP-2.                                  00060200
+700024     IF  WCTL-SUMFIRST-YES                                        00060201
+700024         SET WSUM-ACTIVE-FLG-YES TO TRUE.                         00060202
            MOVE RTTITLE1-LINE  TO WPRINT-TITLE1.                        00060300
            MOVE RTTITLE2-LINE  TO WPRINT-TITLE2.                        00060400
            MOVE ' Summary of Record Compares by Type'                   00060500
@@ -636,6 +1769,32 @@ W          DISPLAY 'BaBkCmp-946 Print File Lines:' WPRINT-TOT-LINES.    00056300
                UNTIL SUB-STRECS > STRECS-MAX-ENTRIES.                   00061300
 W          IF  WCTL-DEDETAIL-YES                                        00061400
                PERFORM T-200-REPORT-STCO.                               00061500
+700031     IF  WSPONSOR-COUNT > ZERO                                    00061501
+700031         MOVE RSTITLE1-LINE  TO WPRINT-TITLE1                     00061502
+700031         MOVE RSTITLE2-LINE  TO WPRINT-TITLE2                     00061503
+700031         MOVE ' Summary of Record Compares by Sponsor'            00061504
+700031           TO RPTHDR-SUBTITLE                                     00061505
+700031         PERFORM V-300-RPT-BREAK                                  00061506
+700031         PERFORM A-960-RPT-SPONTOT                                00061507
+700031           VARYING SUB-SPONTOT FROM 1 BY 1                        00061508
+700031             UNTIL SUB-SPONTOT > WSPONTOT-COUNT.                  00061509
+700042     IF  WCTL-TOPN-PLANS > ZERO AND WPLANHIST-COUNT > ZERO        00061510
+700042         MOVE TOPTITLE1-LINE  TO WPRINT-TITLE1                    00061511
+700042         MOVE TOPTITLE2-LINE  TO WPRINT-TITLE2                    00061512
+700042         MOVE ' Top Plans by Difference Count'                    00061513
+700042           TO RPTHDR-SUBTITLE                                     00061514
+700042         PERFORM V-300-RPT-BREAK                                  00061515
+700042         PERFORM A-970-RPT-TOPN                                   00061516
+700042           VARYING SUB-TOPN-SLOT FROM 1 BY 1                      00061517
+700042             UNTIL SUB-TOPN-SLOT > WCTL-TOPN-PLANS                00061518
+700042                OR SUB-TOPN-SLOT > WPLANHIST-COUNT.               00061519
+700036     IF  WMISSDEMOD-COUNT > ZERO                                  00061509
+700036         DISPLAY ' '                                              00061509
+700036         DISPLAY 'BaBkCmp-207 RecordTypes with no DE module'      00061509
+700036             ' registered:'                                       00061509
+700036         PERFORM A-965-RPT-MISSDEMOD                              00061509
+700036           VARYING SUB-MISSDEMOD FROM 1 BY 1                      00061509
+700036             UNTIL SUB-MISSDEMOD > WMISSDEMOD-COUNT.              00061509
            SKIP2                                                        00061600
        A-950-RPT-STRECS.                                                00061700
            IF  STRECS-XXYY (SUB-STRECS) NOT = SPACES                    00061800
@@ -675,6 +1834,183 @@ W          MOVE STRECS-DESC (SUB-STRECS)     TO RTDAT1-REC-NAME.        00064500
            MOVE RTDAT1-LINE   TO WPRINT-LINE.                           00065200
            PERFORM V-100-PRINT-LINE.                                    00065300
            SKIP2                                                        00065400
+700031*** Prints one line per sponsor code accumulated by R-870-ROLLUP- 00065350
+700031*** SPONSOR, right after the by-plan/by-type summaries above.     00065360
+700031 A-960-RPT-SPONTOT.                                               00065370
+700031     MOVE WSPONTOT-CODE (SUB-SPONTOT)     TO RSDAT1-SPONSOR.      00065380
+700031     MOVE WSPONTOT-MATCHED (SUB-SPONTOT)  TO RSDAT1-MATCHED.      00065390
+700031     MOVE WSPONTOT-DIFFER (SUB-SPONTOT)   TO RSDAT1-DIFFERENT.    00065395
+700031     MOVE WSPONTOT-BKPI (SUB-SPONTOT)      TO RSDAT1-BKP1.        00065396
+700031     MOVE WSPONTOT-EXTRA1 (SUB-SPONTOT)   TO RSDAT1-EXTRA1.       00065397
+700031     MOVE WSPONTOT-BKPI2 (SUB-SPONTOT)     TO RSDAT1-BKP2.        00065398
+700031     MOVE WSPONTOT-EXTRA2 (SUB-SPONTOT)   TO RSDAT1-EXTRA2.       00065399
+700031     MOVE RSDAT1-LINE   TO WPRINT-LINE.                           00065401
+700031     PERFORM V-100-PRINT-LINE.                                    00065402
+           SKIP2                                                        00065403
+700036*** Prints one line per RecordType accumulated by R-940-TRACK-    00065403
+700036*** MISSDEMOD, so a module gap is reported once here instead of   00065403
+700036*** once per record that hit the ON EXCEPTION path in the job log.00065403
+700036 A-965-RPT-MISSDEMOD.                                             00065403
+700036     DISPLAY '      ' WMISSDEMOD-ENTRY (SUB-MISSDEMOD).           00065403
+           SKIP2                                                        00065403
+700042*** Selection-sorts one slot of the Top-N Most-Changed Plans      00065404
+700042*** mini-report: finds the highest WPLANHIST-DIFFER not already   00065405
+700042*** printed for an earlier slot and prints it.                    00065406
+700042 A-970-RPT-TOPN.                                                  00065407
+700042     MOVE -1 TO WTOPN-BEST-DIFFER                                 00065408
+700042     MOVE ZERO TO WTOPN-BEST-SUB                                  00065409
+700042     PERFORM A-974-SCAN-TOPN                                      00065410
+700042         VARYING SUB-PLANHIST FROM 1 BY 1                         00065411
+700042             UNTIL SUB-PLANHIST > WPLANHIST-COUNT.                00065412
+700042     IF  WTOPN-BEST-SUB > ZERO                                    00065413
+700042         SET WPLANHIST-PRINTED-YES (WTOPN-BEST-SUB) TO TRUE       00065414
+700042         MOVE WPLANHIST-PLAN-NUM (WTOPN-BEST-SUB)                 00065415
+700042             TO TOPDAT1-PLAN-NUM                                  00065416
+700042         MOVE WPLANHIST-DIFFER (WTOPN-BEST-SUB)                   00065417
+700042             TO TOPDAT1-DIFFERENT                                 00065418
+700042         MOVE TOPDAT1-LINE TO WPRINT-LINE                         00065419
+700042         PERFORM V-100-PRINT-LINE.                                00065420
+           SKIP2                                                        00065421
+700042 A-974-SCAN-TOPN.                                                 00065422
+700042     IF  NOT WPLANHIST-PRINTED-YES (SUB-PLANHIST)                 00065423
+700042         AND WPLANHIST-DIFFER (SUB-PLANHIST) > WTOPN-BEST-DIFFER  00065424
+700042         MOVE WPLANHIST-DIFFER (SUB-PLANHIST) TO WTOPN-BEST-DIFFER00065425
+700042         MOVE SUB-PLANHIST TO WTOPN-BEST-SUB.                     00065426
+           SKIP2                                                        00065403
+700026*** Builds the plain-text email digest: run totals, the top       00065401
+700026*** record types by difference count, and the threshold breach    00065402
+700026*** flag set earlier by the MAX-DIFFS check in A-900-FINI-CLOSE.  00065403
+700026 A-925-WRITE-DIGEST.                                              00065404
+700026     PERFORM F-200-CALC-DIGEST-TOP                                00065405
+700026         VARYING SUB-DIGEST-TOP FROM 1 BY 1                       00065406
+700026             UNTIL SUB-DIGEST-TOP > WDIGEST-TOP-MAX-ENTRIES.      00065407
+700026     MOVE WCTR-PLANS TO WDIGEST-DISP-CTR                          00065407
+700026     STRING 'Plans:' WDIGEST-DISP-CTR                             00065408
+700026            ' Matched:' WRUN-CTR-MATCHED                          00065409
+700026            ' Different:' WRUN-CTR-DATA-DIFF                      00065410
+700026            ' Extra1:' WRUN-CTR-EXTRA-BKPI                        00065411
+700026            ' Extra2:' WRUN-CTR-EXTRA-BKPI2                       00065412
+700026        DELIMITED BY SIZE INTO DIGEST-LINE.                       00065413
+700026     WRITE DIGEST-LINE AFTER ADVANCING 1 LINE.                    00065414
+700026     PERFORM F-220-WRITE-DIGEST-TOP                               00065415
+700026         VARYING SUB-DIGEST-TOP FROM 1 BY 1                       00065416
+700026             UNTIL SUB-DIGEST-TOP > WDIGEST-TOP-MAX-ENTRIES.      00065417
+700026     IF  WDIGEST-BREACH-FLG-YES                                   00065418
+700026         STRING 'Threshold Breach: YES, Diffs:' WRUN-CTR-DATA-DIFF00065419
+700026                ' MaxDiffs:' WCTL-MAX-DIFFS                       00065420
+700026            DELIMITED BY SIZE INTO DIGEST-LINE                    00065421
+700026     ELSE                                                         00065422
+700026         MOVE 'Threshold Breach: NO'  TO DIGEST-LINE.             00065423
+700026     WRITE DIGEST-LINE AFTER ADVANCING 1 LINE.                    00065424
+           SKIP2                                                        00065425
+700026*** Selection-sort one slot of the top-N record-type table: scan  00065426
+700026*** every STRECS entry not already picked for an earlier slot and 00065427
+700026*** keep the one with the highest difference count.               00065428
+700026 F-200-CALC-DIGEST-TOP.                                           00065429
+700026     MOVE -1 TO WDIGEST-BEST-DIFFER                               00065430
+700026     MOVE ZERO TO WDIGEST-BEST-SUB                                00065431
+700026     PERFORM F-210-SCAN-DIGEST-TOP                                00065432
+700026         VARYING SUB-STRECS FROM 1 BY 1                           00065433
+700026             UNTIL SUB-STRECS > STRECS-MAX-ENTRIES.               00065434
+700026     IF  WDIGEST-BEST-SUB > ZERO                                  00065435
+700026         MOVE STRECS-XXYY (WDIGEST-BEST-SUB)                      00065436
+700026           TO WDIGEST-TOP-XXYY (SUB-DIGEST-TOP)                   00065437
+700026         MOVE WDIGEST-BEST-DIFFER                                 00065438
+700026           TO WDIGEST-TOP-DIFFER (SUB-DIGEST-TOP).                00065439
+           SKIP2                                                        00065440
+700026 F-210-SCAN-DIGEST-TOP.                                           00065441
+700026     IF  STRECS-XXYY (SUB-STRECS) NOT = SPACES                    00065442
+700026         AND STRECS-DIFFER (SUB-STRECS) > WDIGEST-BEST-DIFFER     00065443
+700026         PERFORM R-100-CHECK-DIGEST-DUP                           00065444
+700026         IF  WDIGEST-DUP-FLG-YES                                  00065445
+700026             NEXT SENTENCE                                        00065446
+700026         ELSE                                                     00065447
+700026             MOVE STRECS-DIFFER (SUB-STRECS)                      00065448
+700026               TO WDIGEST-BEST-DIFFER                             00065449
+700026             MOVE SUB-STRECS TO WDIGEST-BEST-SUB.                 00065450
+           SKIP2                                                        00065450
+700026*** Skip a STRECS entry already placed in an earlier top-N slot.  00065451
+700026 R-100-CHECK-DIGEST-DUP.                                          00065452
+700026     MOVE 'N' TO WDIGEST-DUP-FLG                                  00065453
+700026     PERFORM R-110-SCAN-DIGEST-DUP                                00065454
+700026         VARYING SUB-DIGEST-SCAN FROM 1 BY 1                      00065455
+700026             UNTIL SUB-DIGEST-SCAN >= SUB-DIGEST-TOP              00065456
+700026             OR WDIGEST-DUP-FLG-YES.                              00065457
+           SKIP2                                                        00065460
+700026 R-110-SCAN-DIGEST-DUP.                                           00065461
+700026     IF  WDIGEST-TOP-XXYY (SUB-DIGEST-SCAN)                       00065462
+700026             = STRECS-XXYY (SUB-STRECS)                           00065463
+700026         SET WDIGEST-DUP-FLG-YES TO TRUE.                         00065464
+           SKIP2                                                        00065470
+700026*** Writes one print line per populated top-N slot; unused slots  00065471
+700026*** (fewer than 5 record types had any differences) are skipped.  00065472
+700026 F-220-WRITE-DIGEST-TOP.                                          00065473
+700026     IF  WDIGEST-TOP-XXYY (SUB-DIGEST-TOP) NOT = SPACES           00065474
+700026         MOVE WDIGEST-TOP-DIFFER (SUB-DIGEST-TOP)                 00065475
+700026           TO WDIGEST-DISP-DIFFER                                 00065476
+700026         STRING '  RecType ' WDIGEST-TOP-XXYY (SUB-DIGEST-TOP)    00065477
+700026                ' Diffs:' WDIGEST-DISP-DIFFER                     00065478
+700026            DELIMITED BY SIZE INTO DIGEST-LINE                    00065479
+700026         WRITE DIGEST-LINE AFTER ADVANCING 1 LINE.                00065480
+           SKIP2                                                        00065480
+700029*** Appends one row to the persistent AUDIT-FILE trail: the run   00065481
+700029*** date/time captured at A-200-INIT-OPEN, the control cards in   00065482
+700029*** effect (from R-900-BUILD-AUDIT-CARDS), the final run totals,  00065483
+700029*** and the MAX-DIFFS threshold breach flag.                      00065484
+700029 A-930-WRITE-AUDIT.                                               00065485
+700029     PERFORM R-900-BUILD-AUDIT-CARDS.                             00065486
+700029     MOVE RPTHDR-DATE         TO AUDIT-DATE.                      00065487
+700029     MOVE WDISP-TIME          TO AUDIT-TIME.                      00065488
+700029     MOVE WAUDIT-CARDS        TO AUDIT-CARDS.                     00065489
+700029     MOVE WRUN-CTR-MATCHED    TO AUDIT-MATCHED.                   00065490
+700029     MOVE WRUN-CTR-DATA-DIFF  TO AUDIT-DIFFERENT.                 00065491
+700029     MOVE WRUN-CTR-EXTRA-BKPI TO AUDIT-EXTRA1.                    00065492
+700029     MOVE WRUN-CTR-EXTRA-BKPI2 TO AUDIT-EXTRA2.                   00065493
+700029     WRITE AUDIT-LINE.                                            00065494
+           SKIP2                                                        00065495
+700029*** Space-separated list of the control cards that actually       00065496
+700029*** change run behavior, for the AUDIT-FILE trail row.            00065497
+700029 R-900-BUILD-AUDIT-CARDS.                                         00065498
+700029     MOVE SPACES TO WAUDIT-CARDS.                                 00065499
+700029     MOVE 1 TO WAUDIT-PTR.                                        00065500
+700029     IF  WCTL-REC-TRACE-YES                                       00065501
+700029         STRING 'RECTRACE ' DELIMITED BY SIZE                     00065502
+700029             INTO WAUDIT-CARDS WITH POINTER WAUDIT-PTR.           00065503
+700029     IF  WCTL-TRACE-YES                                           00065504
+700029         STRING 'TRACE ' DELIMITED BY SIZE                        00065505
+700029             INTO WAUDIT-CARDS WITH POINTER WAUDIT-PTR.           00065506
+700029     IF  WCTL-BRSEQ-YES                                           00065507
+700029         STRING 'BRSEQ ' DELIMITED BY SIZE                        00065508
+700029             INTO WAUDIT-CARDS WITH POINTER WAUDIT-PTR.           00065509
+700029     IF  WCTL-ALLDES-YES                                          00065510
+700029         STRING 'ALLDES ' DELIMITED BY SIZE                       00065511
+700029             INTO WAUDIT-CARDS WITH POINTER WAUDIT-PTR.           00065512
+700029     IF  WCTL-NORUNDATE-YES                                       00065513
+700029         STRING 'NORUNDATE ' DELIMITED BY SIZE                    00065514
+700029             INTO WAUDIT-CARDS WITH POINTER WAUDIT-PTR.           00065515
+700029     IF  WCTL-DEDETAIL-YES                                        00065516
+700029         STRING 'DEDETAIL ' DELIMITED BY SIZE                     00065517
+700029             INTO WAUDIT-CARDS WITH POINTER WAUDIT-PTR            00065518
+700029     ELSE                                                         00065519
+700029         STRING 'NODEDETAIL ' DELIMITED BY SIZE                   00065520
+700029             INTO WAUDIT-CARDS WITH POINTER WAUDIT-PTR.           00065521
+           SKIP2                                                        00065480
+700045*** Writes the single trailing IFACE-SUMM-LINE row once the run   00065522
+700045*** totals are final -- the per-plan IFACE-PLAN-LINE rows were    00065523
+700045*** already written as each plan finished, by                     00065524
+700045*** B-960-WRITE-IFACE-PLAN.                                       00065525
+700045 A-925-WRITE-IFACE.                                               00065526
+700045     MOVE RPTHDR-DATE          TO IFACE-SUMM-DATE.                00065527
+700045     MOVE WRUN-CTR-MATCHED     TO IFACE-SUMM-MATCHED.             00065528
+700045     MOVE WRUN-CTR-DATA-DIFF   TO IFACE-SUMM-DIFFERENT.           00065529
+700045     MOVE WRUN-CTR-EXTRA-BKPI  TO IFACE-SUMM-EXTRA1.              00065530
+700045     MOVE WRUN-CTR-EXTRA-BKPI2 TO IFACE-SUMM-EXTRA2.              00065531
+700045     IF  WIFACE-BREACH-FLG-YES                                    00065532
+700045         MOVE 'YES' TO IFACE-SUMM-BREACH                          00065533
+700045     ELSE                                                         00065534
+700045         MOVE 'NO'  TO IFACE-SUMM-BREACH.                         00065535
+700045     WRITE IFACE-LINE FROM IFACE-SUMM-LINE.                       00065536
+           SKIP2                                                        00065480
      *** Code to process each plan                                      00065500
        B-100-PROC-PLAN.                                                 00065600
            ADD 1 TO WCTR-PLANS.                                         00065700
@@ -683,23 +2019,64 @@ W          MOVE STRECS-DESC (SUB-STRECS)     TO RTDAT1-REC-NAME.        00064500
                MOVE BWA-PLAN-NUM  TO WPLAN-PLAN-NUM                     00066000
            ELSE                                                         00066100
                MOVE BWA2-PLAN-NUM  TO WPLAN-PLAN-NUM.                   00066200
-           IF  WCTL-TRACE-YES                                           00066300
-               DISPLAY 'BaBkCmp-444 Starting Plan: ' WPLAN-PLAN-NUM.    00066400
+700033     IF  WCTL-TRACE-YES                                           00066300
+700033         STRING 'BaBkCmp-444 Starting Plan: ' WPLAN-PLAN-NUM      00066401
+700033             DELIMITED BY SIZE INTO TRACE-LINE                    00066402
+700033         WRITE TRACE-LINE.                                        00066403
+700004     MOVE 'N' TO WSKIP-PLAN-FLG                                   00066410
+700017     IF  WCTL-PLANRANGE-HIGH NOT = SPACES                         00066411
+700017         AND WPLAN-PLAN-NUM > WCTL-PLANRANGE-HIGH                 00066412
+700017         SET WQUIT-FLG-YES TO TRUE                                00066413
+700017         SET WSKIP-PLAN-FLG-YES TO TRUE                           00066414
+700017     ELSE IF  (WCTL-RESTART-PLAN NOT = SPACES                     00066420
+700017         AND WPLAN-PLAN-NUM < WCTL-RESTART-PLAN)                  00066430
+700017         OR (WCTL-PLANRANGE-LOW NOT = SPACES                      00066431
+700017         AND WPLAN-PLAN-NUM < WCTL-PLANRANGE-LOW)                 00066432
+700004         SET WSKIP-PLAN-FLG-YES TO TRUE                           00066440
+700004         PERFORM B-105-SKIP-PLAN                                  00066450
+700004           UNTIL WQUIT-FLG-YES                                    00066460
+700004             OR ((IO-BKPI-ERROR-YES                               00066470
+700004                OR BWA-PLAN-NUM NOT = WPLAN-PLAN-NUM)             00066480
+700004               AND (IO-BKPI2-ERROR-YES                            00066485
+700004                OR BWA2-PLAN-NUM NOT = WPLAN-PLAN-NUM))           00066490
+700004     ELSE                                                         00066495
            PERFORM B-110-PROC-RECS                                      00066500
              UNTIL WQUIT-FLG-YES                                        00066600
                OR ((IO-BKPI-ERROR-YES                                   00066700
                   OR BWA-PLAN-NUM NOT = WPLAN-PLAN-NUM)                 00066800
                  AND (IO-BKPI2-ERROR-YES                                00066900
                   OR BWA2-PLAN-NUM NOT = WPLAN-PLAN-NUM)).              00067000
-           MOVE WPLAN-PLAN-NUM      TO RPDAT1-PLAN-NUM.                 00067100
-           MOVE WPLAN-CTR-MATCHED   TO RPDAT1-MATCHED.                  00067200
-           MOVE WPLAN-CTR-DATA-DIFF TO RPDAT1-DIFFERENT.                00067300
-           MOVE WPLAN-CTR-BKPI      TO RPDAT1-BKP1.                     00067400
-           MOVE WPLAN-CTR-EXTRA-BKPI TO RPDAT1-EXTRA1.                  00067500
-           MOVE WPLAN-CTR-BKPI2     TO RPDAT1-BKP2.                     00067600
-           MOVE WPLAN-CTR-EXTRA-BKPI2 TO RPDAT1-EXTRA2.                 00067700
-           MOVE RPDAT1-LINE   TO WPRINT-LINE.                           00067800
-           PERFORM V-100-PRINT-LINE.                                    00067900
+700004     IF  WSKIP-PLAN-FLG-YES                                       00067010
+700017         IF  WQUIT-FLG-YES                                        00067011
+700017             DISPLAY 'BaBkCmp-447 Plan Range End, Stopping at: '  00067012
+700017                 WPLAN-PLAN-NUM                                   00067013
+700017         ELSE                                                     00067014
+700004             DISPLAY 'BaBkCmp-446 Restart Skip Plan: '            00067018
+700004                 WPLAN-PLAN-NUM                                   00067019
+700004         END-IF                                                   00067020
+700004     ELSE                                                         00067030
+           MOVE WPLAN-PLAN-NUM      TO RPDAT1-PLAN-NUM                  00067100
+           MOVE WPLAN-CTR-MATCHED   TO RPDAT1-MATCHED                   00067200
+           MOVE WPLAN-CTR-DATA-DIFF TO RPDAT1-DIFFERENT                 00067300
+           MOVE WPLAN-CTR-BKPI      TO RPDAT1-BKP1                      00067400
+           MOVE WPLAN-CTR-EXTRA-BKPI TO RPDAT1-EXTRA1                   00067500
+           MOVE WPLAN-CTR-BKPI2     TO RPDAT1-BKP2                      00067600
+           MOVE WPLAN-CTR-EXTRA-BKPI2 TO RPDAT1-EXTRA2                  00067700
+700015     IF  WPLAN-MONEY-BKPI NOT = WPLAN-MONEY-BKPI2                 00067701
+700015         DISPLAY 'BaBkCmp-449 Plan ' WPLAN-PLAN-NUM               00067702
+700015           ' Adj-History Total Mismatch, File1:' WPLAN-MONEY-BKPI 00067703
+700015           ' File2:' WPLAN-MONEY-BKPI2                            00067704
+700015         ADD 1 TO WCTR-MONEY-MISMATCH                             00067705
+700004     END-IF                                                       00067705
+700044     IF  WPLAN-CTR-PART-BKPI NOT = WPLAN-CTR-PART-BKPI2           00067706
+700044         DISPLAY 'BABKCMP-322 Plan ' WPLAN-PLAN-NUM               00067707
+700044           ' Participant Headcount Mismatch, File1:'              00067708
+700044           WPLAN-CTR-PART-BKPI ' File2:' WPLAN-CTR-PART-BKPI2     00067709
+700044         ADD 1 TO WCTR-PART-MISMATCH                              00067710
+700004     END-IF                                                       00067710
+           MOVE RPDAT1-LINE   TO WPRINT-LINE                            00067800
+           PERFORM V-100-PRINT-LINE                                     00067900
+700004     END-IF.                                                      00067901
      ***                                                                00068000
      ***   DISPLAY ' '.                                                 00068100
      ***   DISPLAY 'BaBkCmp-444 Plan: ' WPLAN-PLAN-NUM                  00068200
@@ -718,23 +2095,110 @@ W          MOVE STRECS-DESC (SUB-STRECS)     TO RTDAT1-REC-NAME.        00064500
            ADD WPLAN-CTR-DIFF-DES   TO WRUN-CTR-DIFF-DES.               00069500
            ADD WPLAN-CTR-DATA-SAME  TO WRUN-CTR-DATA-SAME.              00069600
            ADD WPLAN-CTR-DATA-DIFF  TO WRUN-CTR-DATA-DIFF.              00069700
+700031     IF  WSPONSOR-COUNT > ZERO                                    00069701
+700031         PERFORM R-870-ROLLUP-SPONSOR.                            00069702
+700042     IF  WCTL-TOPN-PLANS > ZERO                                   00069703
+700042         PERFORM B-950-TRACK-PLANHIST.                            00069704
+700004     IF  WCTL-CHECKPOINT-YES                                      00069705
+700004         AND WCTR-PLANS > ZERO                                    00069706
+700004         DIVIDE WCTR-PLANS BY WCTL-CHECKPOINT-EVERY               00069707
+700004             GIVING WCHKPT-DIVQUOT                                00069708
+700004             REMAINDER WCHKPT-DIVREM                              00069709
+700004         IF  WCHKPT-DIVREM = ZERO                                 00069710
+700004             PERFORM B-955-WRITE-CHECKPOINT.                      00069711
+700045     IF  WCTL-IFACE-FILE-YES                                      00069705
+700045         AND WPLAN-CTR-DATA-DIFF > ZERO                           00069706
+700045         PERFORM B-960-WRITE-IFACE-PLAN.                          00069707
            SKIP2                                                        00069800
+700004*** Code to fast-forward past a plan already processed by a prior00069801
+700004*** run being resumed via the RESTART control card.              00069802
+700004 B-105-SKIP-PLAN.                                                 00069803
+700004     IF  BKFIL-KEY-GROUP < BKFIL2-KEY-GROUP                       00069804
+700004         OR  IO-BKPI2-ERROR-YES                                   00069805
+700004         OR  BWA2-PLAN-NUM NOT = WPLAN-PLAN-NUM                   00069806
+700004         PERFORM N1-100-READ-BKPI                                 00069807
+700004     ELSE IF  BKFIL2-KEY-GROUP < BKFIL-KEY-GROUP                  00069808
+700004         OR  IO-BKPI-ERROR-YES                                    00069809
+700004         OR  BWA-PLAN-NUM NOT = WPLAN-PLAN-NUM                    00069810
+700004         PERFORM N2-100-READ-BKPI2                                00069811
+700004     ELSE                                                         00069812
+700004         PERFORM N1-100-READ-BKPI                                 00069813
+700004         PERFORM N2-100-READ-BKPI2.                               00069814
+           SKIP2                                                        00069815
+700042*** Records this plan's difference count into WPLANHIST-AREA for  00069816
+700042*** the end-of-run Top-N Most-Changed Plans mini-report.          00069817
+700042 B-950-TRACK-PLANHIST.                                            00069818
+700042     IF  WPLANHIST-COUNT < WPLANHIST-MAX-ENTRIES                  00069819
+700042         ADD 1 TO WPLANHIST-COUNT                                 00069820
+700042         MOVE WPLAN-PLAN-NUM                                      00069821
+700042             TO WPLANHIST-PLAN-NUM (WPLANHIST-COUNT)              00069822
+700042         MOVE WPLAN-CTR-DATA-DIFF                                 00069822
+700042             TO WPLANHIST-DIFFER (WPLANHIST-COUNT)                00069823
+700042     ELSE IF  WPLANHIST-FULL-WARNED = 'N'                         00069824
+700042         DISPLAY 'BABKCMP-321 TOPNPLANS table full, remaining '   00069825
+700042             'plans excluded from Top-N report'                   00069826
+700042         MOVE 'Y' TO WPLANHIST-FULL-WARNED.                       00069827
+           SKIP2                                                        00069815
+700045*** Writes one IFACE-PLAN-LINE row for a plan with a data         00069828
+700045*** difference, for the integration team's REST gateway feed --   00069829
+700045*** see A-925-WRITE-IFACE for the single trailing summary row.    00069830
+700045 B-960-WRITE-IFACE-PLAN.                                          00069831
+700045     MOVE WPLAN-PLAN-NUM      TO IFACE-PLAN-NUM.                  00069832
+700045     MOVE WPLAN-CTR-DATA-DIFF TO IFACE-PLAN-DIFFER.               00069833
+700045     WRITE IFACE-LINE FROM IFACE-PLAN-LINE.                       00069834
+           SKIP2                                                        00069815
+700004*** Writes one CHKPT-REC (plan number, cumulative BKPI/BKPI2      00069835
+700004*** record counts) every WCTL-CHECKPOINT-EVERY plans, so a        00069836
+700004*** RESTART on a later re-run has a recent plan number and file   00069837
+700004*** position to resume from without replaying the whole batch.    00069838
+700004 B-955-WRITE-CHECKPOINT.                                          00069839
+700004     MOVE WPLAN-PLAN-NUM  TO CHKPT-PLAN-NUM.                      00069840
+700004     MOVE WRUN-CTR-BKPI   TO CHKPT-BKPI-RRN.                      00069841
+700004     MOVE WRUN-CTR-BKPI2  TO CHKPT-BKPI2-RRN.                     00069842
+700004     CALL 'UTCHKPT' USING SD-AREA                                 00069843
+700004                           IO-CHKPT-PARM                          00069844
+700004                           IO-CHKPT-WRITE                         00069845
+700004                           CHKPT-REC.                             00069846
+           SKIP2                                                        00069815
        B-110-PROC-RECS.                                                 00069900
-           IF  BKFIL-KEY-GROUP < BKFIL2-KEY-GROUP                       00070000
+700049     IF  BKFIL-KEY-GROUP (1:WCTL-FUZZYKEY-LEN)                    00069950
+700049           < BKFIL2-KEY-GROUP (1:WCTL-FUZZYKEY-LEN)               00069960
                OR  IO-BKPI2-ERROR-YES                                   00070100
                OR  BWA2-PLAN-NUM NOT = WPLAN-PLAN-NUM                   00070200
                PERFORM B-200-EXTRA-BKPI                                 00070300
-           ELSE IF  BKFIL2-KEY-GROUP < BKFIL-KEY-GROUP                  00070400
+700049     ELSE IF  BKFIL2-KEY-GROUP (1:WCTL-FUZZYKEY-LEN)              00070450
+700049           < BKFIL-KEY-GROUP (1:WCTL-FUZZYKEY-LEN)                00070460
                OR  IO-BKPI-ERROR-YES                                    00070500
                OR  BWA-PLAN-NUM NOT = WPLAN-PLAN-NUM                    00070600
                PERFORM B-300-EXTRA-BKPI2                                00070700
            ELSE                                                         00070800
+700049         IF  WCTL-FUZZYKEY-LEN < 20                               00070810
+700049             AND BKFIL-KEY-GROUP NOT = BKFIL2-KEY-GROUP           00070820
+700049             PERFORM B-115-FLAG-FUZZY-COLLISION                   00070830
+700049         END-IF                                                   00070840
                PERFORM B-400-REC-KEYS-MATCH                             00070900
            END-IF.                                                      00071000
            ADD 1 TO WCTR-CYCLE.                                         00071100
            SKIP2                                                        00071200
+700049*** A truncated-key match under FUZZYKEY that is not also a       00071210
+700049*** full-key match is a possible collision -- two genuinely       00071220
+700049*** different keys sharing the same leading bytes -- rather       00071230
+700049*** than the slightly-shifted key the card is meant to tolerate.  00071240
+700049*** The pairing still proceeds (that is the point of the card),   00071250
+700049*** but the run is flagged the same way BaBkCmp-196/197 already   00071260
+700049*** flag a true duplicate key, so a maintainer can judge whether  00071270
+700049*** the diffs coming out of this pair are trustworthy.            00071280
+700049 B-115-FLAG-FUZZY-COLLISION.                                      00071290
+700049     ADD 1 TO WCTR-FUZZY-COLLISION.                               00071300
+700049     DISPLAY 'BaBkCmp-210 Fuzzy Key Collision, File1:'            00071310
+700049         BKFIL-KEY-GROUP ' File2:' BKFIL2-KEY-GROUP.              00071320
+           SKIP2                                                        00071200
        B-200-EXTRA-BKPI.                                                00071300
            ADD 1  TO STRECS-EXTRA1 (BKFIL-XXYY-SUB).                    00071400
+700015     IF  BKFIL-XXYY = 'AH  '                                      00071401
+700015         ADD AH-ADJ-AMOUNT TO WPLAN-MONEY-BKPI.                   00071402
+700044     IF  BKFIL-XXYY = 'PT  '                                      00071403
+700044         ADD 1 TO WPLAN-CTR-PART-BKPI.                            00071404
            PERFORM N1-500-RUN-RESTORE.                                  00071500
            IF  BKFIL-XXYY = 'TXTX'                                      00071600
                AND WPREVTX-BKPI-CYCLE = (WCTR-CYCLE - 1)                00071700
@@ -751,15 +2215,23 @@ W          MOVE STRECS-DESC (SUB-STRECS)     TO RTDAT1-REC-NAME.        00064500
            PERFORM N1-100-READ-BKPI.                                    00072800
            SKIP2                                                        00072900
        B-210-DUMP-REC.                                                  00073000
+700007     IF  WCTL-EXTRAS-FILE-YES                                     00072901
+700007         SET WEXTRA-ROUTE-FLG-YES TO TRUE.                        00072902
            MOVE  BKFIL-XXYY           TO WRECHDR-XXYY.                  00073100
            MOVE 'on File1 only'       TO WRECHDR-MSG.                   00073200
            MOVE WCTR-BKPI             TO WRECHDR-RECNUM.                00073300
            PERFORM Q-905-WRITE-RECHDR.                                  00073400
            SET WDUMP-FLG-REC TO TRUE.                                   00073500
-           PERFORM Q-100-DUMP-REC.                                      00073600
+700002     IF  WCTL-SHOW-EXTRA-REC-DES-YES                              00073501
+               PERFORM Q-100-DUMP-REC.                                  00073600
+700007     MOVE 'N' TO WEXTRA-ROUTE-FLG.                                00073601
            SKIP2                                                        00073700
        B-300-EXTRA-BKPI2.                                               00073800
            ADD 1  TO STRECS-EXTRA2 (BKFIL2-XXYY-SUB).                   00073900
+700015     IF  BKFIL2-XXYY = 'AH  '                                     00073901
+700015         ADD AH2-ADJ-AMOUNT TO WPLAN-MONEY-BKPI2.                 00073902
+700044     IF  BKFIL2-XXYY = 'PT  '                                     00073903
+700044         ADD 1 TO WPLAN-CTR-PART-BKPI2.                           00073904
            PERFORM N2-500-RUN-RESTORE.                                  00074000
            IF  BKFIL-XXYY = 'TXTX'                                      00074100
                AND WPREVTX-BKPI2-CYCLE = (WCTR-CYCLE - 1)               00074200
@@ -775,29 +2247,97 @@ W          MOVE STRECS-DESC (SUB-STRECS)     TO RTDAT1-REC-NAME.        00064500
            PERFORM N2-100-READ-BKPI2.                                   00075200
            SKIP2                                                        00075300
        B-310-DUMP-REC.                                                  00075400
+700007     IF  WCTL-EXTRAS-FILE-YES                                     00075401
+700007         SET WEXTRA-ROUTE-FLG-YES TO TRUE.                        00075402
            MOVE  BKFIL2-XXYY           TO WRECHDR-XXYY.                 00075500
            MOVE 'on File2 only' TO WRECHDR-MSG.                         00075600
            MOVE WCTR-BKPI2             TO WRECHDR-RECNUM2.              00075700
            PERFORM Q-905-WRITE-RECHDR.                                  00075800
            SET WDUMP-FLG-REC2 TO TRUE.                                  00075900
-           PERFORM Q-100-DUMP-REC.                                      00076000
+700002     IF  WCTL-SHOW-EXTRA-REC-DES-YES                              00075901
+               PERFORM Q-100-DUMP-REC.                                  00076000
+700007     MOVE 'N' TO WEXTRA-ROUTE-FLG.                                00076001
            SKIP2                                                        00076100
        B-400-REC-KEYS-MATCH.                                            00076200
            ADD 1  TO STRECS-MATCHED (BKFIL-XXYY-SUB).                   00076300
            ADD 1 TO WPLAN-CTR-MATCHED.                                  00076400
+700015     IF  BKFIL-XXYY = 'AH  '                                      00076401
+700015         ADD AH-ADJ-AMOUNT  TO WPLAN-MONEY-BKPI                   00076402
+700015         ADD AH2-ADJ-AMOUNT TO WPLAN-MONEY-BKPI2.                 00076403
+700044     IF  BKFIL-XXYY = 'PT  '                                      00076404
+700044         ADD 1 TO WPLAN-CTR-PART-BKPI                             00076405
+700044         ADD 1 TO WPLAN-CTR-PART-BKPI2.                           00076406
+700048     IF  BKFIL-LENG NOT = BKFIL2-LENG                             00076420
+700048         PERFORM B-406-RPT-LENGTH-CHANGE                          00076430
+700048     ELSE                                                         00076440
            IF  BWA-REC (1:BKFIL-LENG)                                   00076500
                  = BWA2-REC (1:BKFIL2-LENG)                             00076600
                ADD 1 TO WPLAN-CTR-DATA-SAME                             00076700
                ADD 1  TO STRECS-SAME (BKFIL-XXYY-SUB)                   00076800
            ELSE                                                         00076900
-               PERFORM B-410-DATA-IS-DIFF.                              00077000
+700048         PERFORM B-410-DATA-IS-DIFF                               00076950
+700048     END-IF.                                                      00076990
+700011     IF  WCTL-GOLDFILE-YES                                        00077001
+700011         PERFORM B-420-GOLD-COMPARE.                              00077002
            PERFORM N1-100-READ-BKPI.                                    00077100
            PERFORM N2-100-READ-BKPI2.                                   00077200
            SKIP2                                                        00077300
+700048*** A RecordType whose declared length differs between the two    00077310
+700048*** backups cannot be meaningfully byte-compared up to the        00077320
+700048*** shorter length -- that would just silently drop the extra     00077330
+700048*** trailing bytes on the longer side.  Report it as its own      00077340
+700048*** distinct condition instead of an ordinary DE-level Differs.   00077350
+700048 B-406-RPT-LENGTH-CHANGE.                                         00077360
+700048     ADD 1 TO WCTR-LENGTH-MISMATCH.                               00077370
+700048     ADD 1 TO WPLAN-CTR-DATA-DIFF.                                00077380
+700048     ADD 1 TO STRECS-DIFFER (BKFIL-XXYY-SUB).                     00077381
+700048     DISPLAY 'BaBkCmp-208 Record Length Changed, Type:' BKFIL-XXYY00077390
+700048         ' File1 Length:' BKFIL-LENG ' File2 Length:' BKFIL2-LENG.00077400
+700048     MOVE BKFIL-XXYY            TO WRECHDR-XXYY.                  00077410
+700048     MOVE 'Length Changed' TO WRECHDR-MSG.                        00077420
+700048     MOVE 'File1 Len:' TO WRECHDR-HDG1.                           00077430
+700048     MOVE BKFIL-LENG            TO WRECHDR-RECNUM.                00077440
+700048     MOVE 'File2 Len:  ' TO WRECHDR-HDG2.                         00077450
+700048     MOVE BKFIL2-LENG           TO WRECHDR-RECNUM2.               00077460
+700048     PERFORM Q-905-WRITE-RECHDR.                                  00077470
+           SKIP2                                                        00077480
+700011*** With File1/File2 keys matched, advance the Golden baseline    00077301
+700011*** stream up to that same key (it may be ahead if a key was      00077302
+700011*** dropped from File1/File2, or simply absent) and compare both  00077303
+700011*** sides against it.                                             00077304
+700011 B-420-GOLD-COMPARE.                                              00077305
+700011     PERFORM B-425-SKIP-GOLD                                      00077306
+700011       UNTIL IO-BKPI3-ERROR-YES                                   00077307
+700011         OR BKFIL3-KEY-GROUP NOT LESS THAN BKFIL-KEY-GROUP.       00077308
+700011     IF  IO-BKPI3-ERROR-YES                                       00077309
+700011         OR BKFIL3-KEY-GROUP NOT = BKFIL-KEY-GROUP                00077310
+700011         DISPLAY 'BaBkCmp-198 No Golden Baseline Record, Key:'    00077311
+700011             BKFIL-KEY-GROUP                                      00077312
+700011     ELSE                                                         00077313
+700011         IF  BWA-REC (1:BKFIL-LENG)                               00077314
+700011               NOT = BWA3-REC (1:BKFIL3-LENG)                     00077315
+700011             DISPLAY 'BaBkCmp-199 File1 Differs From Golden, Key:'00077316
+700011                 BKFIL-KEY-GROUP                                  00077317
+700011             ADD 1 TO WCTR-GOLD-DIVERGE                           00077318
+700011         END-IF                                                   00077319
+700011         IF  BWA2-REC (1:BKFIL2-LENG)                             00077320
+700011               NOT = BWA3-REC (1:BKFIL3-LENG)                     00077321
+700011             DISPLAY 'BaBkCmp-200 File2 Differs From Golden, Key:'00077322
+700011                 BKFIL-KEY-GROUP                                  00077323
+700011             ADD 1 TO WCTR-GOLD-DIVERGE                           00077324
+700011         END-IF.                                                  00077325
+           SKIP2                                                        00077326
+700011 B-425-SKIP-GOLD.                                                 00077327
+700011     PERFORM N3-100-READ-BKPI3.                                   00077328
+           SKIP2                                                        00077329
        B-410-DATA-IS-DIFF.                                              00077400
            ADD 1  TO STRECS-DIFFER (BKFIL-XXYY-SUB).                    00077500
            PERFORM N1-500-RUN-RESTORE.                                  00077600
            PERFORM N2-500-RUN-RESTORE.                                  00077700
+700034     MOVE 'N' TO WTXTXSIM-REWORD.                                 00077701
+700034     IF  BKFIL-XXYY = 'TXTX'                                      00077702
+700034         AND WCTL-TXTXSIM-PCT > ZERO                              00077703
+700034         PERFORM R-990-SCORE-TXTX.                                00077704
            IF  BKFIL-XXYY = 'TXTX'                                      00077800
                AND WPREVTX-MATCH-CYCLE = (WCTR-CYCLE - 1)               00077900
                AND WPREVTX-FILE-NAME = TXTX-FILE-NAME                   00078000
@@ -815,13 +2355,20 @@ W          MOVE STRECS-DESC (SUB-STRECS)     TO RTDAT1-REC-NAME.        00064500
            SKIP2                                                        00079200
        B-410-RPT-DIFFS.                                                 00079300
            MOVE  BKFIL-XXYY           TO WRECHDR-XXYY.                  00079400
-           MOVE 'Differs'    TO WRECHDR-MSG.                            00079500
+700034     IF  WTXTXSIM-REWORD-YES                                      00079401
+700034         MOVE 'Reworded' TO WRECHDR-MSG                           00079402
+700034     ELSE                                                         00079403
+700034         MOVE 'Differs'    TO WRECHDR-MSG.                        00079404
            MOVE 'File1     ' TO WRECHDR-HDG1.                           00079600
            MOVE 'File2     ' TO WRECHDR-HDG2.                           00079700
            MOVE WCTR-BKPI             TO WRECHDR-RECNUM.                00079800
            MOVE WCTR-BKPI2            TO WRECHDR-RECNUM2.               00079900
            PERFORM Q-905-WRITE-RECHDR.                                  00080000
            PERFORM Q-200-DEDIFF.                                        00080100
+700020     IF  WCTL-TICKET-FEED-YES                                     00080110
+700020          AND WCTL-MAX-DIFFS GREATER THAN ZERO                    00080120
+700020          AND WRUN-CTR-DATA-DIFF GREATER THAN WCTL-MAX-DIFFS      00080130
+700020         PERFORM Q-930-WRITE-TICKET.                              00080140
            SKIP2                                                        00080200
        F-100-PROC-CTL.                                                  00080300
            MOVE CTL-REC  TO WPRINT-LINE (4:).                           00080400
@@ -832,7 +2379,9 @@ W          MOVE STRECS-DESC (SUB-STRECS)     TO RTDAT1-REC-NAME.        00064500
            PERFORM V-100-PRINT-LINE.                                    00080900
 660014     PERFORM F-110-READ-IN110.                                    00080901
        F-105-CONTINUE.                                                  00081100
-           MOVE CTL-REC    TO WCTL-CMD.                                 00081200
+700000     MOVE SPACES     TO WCTL-CMD WCTL-VAL.                        00081101
+700000     UNSTRING CTL-REC DELIMITED BY SPACE                          00081102
+700000         INTO WCTL-CMD WCTL-VAL.                                  00081103
            DISPLAY 'BaBkCmp-500 CtlCard:' CTL-REC (1:50).               00081300
            IF  WCTL-CMD-RECTRACE                                        00081400
                SET WCTL-REC-TRACE-YES TO TRUE                           00081500
@@ -848,10 +2397,109 @@ W          ELSE IF  WCTL-CMD-DEDETAIL                                   00082400
 W              SET WCTL-DEDETAIL-YES TO TRUE                            00082500
 W          ELSE IF  WCTL-CMD-NODEDETAIL                                 00082600
 W              SET WCTL-DEDETAIL-NO  TO TRUE                            00082700
+700000     ELSE IF  WCTL-CMD-SELPLAN                                    00082701
+700000         MOVE WCTL-VAL (1:6) TO WCTL-SEL-PLAN                     00082702
+700000         DISPLAY ' Run restricted to Plan: ' WCTL-SEL-PLAN        00082703
+700002     ELSE IF  WCTL-CMD-SHOWEXDES                                  00082704
+700002         SET WCTL-SHOW-EXTRA-REC-DES-YES TO TRUE                  00082705
+700004     ELSE IF  WCTL-CMD-RESTART                                    00082706
+700004         MOVE WCTL-VAL (1:6) TO WCTL-RESTART-PLAN                 00082707
+700004         DISPLAY ' Run restarting at Plan: ' WCTL-RESTART-PLAN    00082708
+700004     ELSE IF  WCTL-CMD-CHECKPOINT                                 00082708
+700004         PERFORM F-165-SET-CHECKPOINT                             00082708
+700006     ELSE IF  WCTL-CMD-DELIMOT200                                 00082709
+700006         SET WCTL-DELIM-OT200-YES TO TRUE                         00082710
+700007     ELSE IF  WCTL-CMD-EXTRASFILE                                 00082711
+700007         SET WCTL-EXTRAS-FILE-YES TO TRUE                         00082712
+700008     ELSE IF  WCTL-CMD-DUPKEYDTL                                  00082713
+700008         SET WCTL-DUPKEY-DTL-YES TO TRUE                          00082714
+700011     ELSE IF  WCTL-CMD-GOLDFILE                                   00082715
+700011         SET WCTL-GOLDFILE-YES TO TRUE                            00082716
+700011         DISPLAY ' Run comparing against Golden Baseline File3'   00082717
+700012     ELSE IF  WCTL-CMD-IGNOREDE                                   00082718
+700012         PERFORM F-115-ADD-IGNOREDE                               00082719
+700013     ELSE IF  WCTL-CMD-TRENDFILE                                  00082720
+700013         SET WCTL-TREND-FILE-YES TO TRUE                          00082721
+700016     ELSE IF  WCTL-CMD-RECTYPES                                   00082722
+700016         PERFORM F-117-ADD-RECTYPE                                00082723
+700017     ELSE IF  WCTL-CMD-PLANRANGE                                  00082724
+700017         PERFORM F-119-SET-PLANRANGE                              00082725
+700020     ELSE IF  WCTL-CMD-TICKETFEED                                 00082726
+700020         SET WCTL-TICKET-FEED-YES TO TRUE                         00082727
+700021     ELSE IF  WCTL-CMD-ENVDIFF                                    00082728
+700021         SET WCTL-ENVDIFF-YES TO TRUE                             00082729
+700021         DISPLAY ' Run comparing across environments (ENVDIFF)'   00082730
+700021     ELSE IF  WCTL-CMD-ENVIGNDE                                   00082731
+700021         PERFORM F-121-ADD-ENVIGNDE                               00082732
+700023     ELSE IF  WCTL-CMD-QUIETDE                                    00082733
+700023         PERFORM F-122-ADD-QUIETDE                                00082734
+700024     ELSE IF  WCTL-CMD-SUMFIRST                                   00082735
+700024         SET WCTL-SUMFIRST-YES TO TRUE                            00082736
+700024         DISPLAY ' By-Type/DE-Diff Summary routed to SUMMARY-FILE'00082737
+700025     ELSE IF  WCTL-CMD-OPENRETRY                                  00082738
+700025         PERFORM F-124-SET-OPENRETRY                              00082739
+700026     ELSE IF  WCTL-CMD-DIGESTFILE                                 00082740
+700026         SET WCTL-DIGEST-FILE-YES TO TRUE                         00082741
+700026         DISPLAY ' Email digest routed to DIGEST-FILE'            00082742
+700027     ELSE IF  WCTL-CMD-CALCDE                                     00082743
+700027         PERFORM F-125-ADD-CALCDE                                 00082744
+700028     ELSE IF  WCTL-CMD-BRSTART                                    00082745
+700028         MOVE WCTL-VAL TO WCTL-BRSTART-KEY                        00082746
+700028         DISPLAY ' BRSEQ range start key:' WCTL-BRSTART-KEY       00082747
+700028     ELSE IF  WCTL-CMD-BREND                                      00082748
+700028         MOVE WCTL-VAL TO WCTL-BREND-KEY                          00082749
+700028         DISPLAY ' BRSEQ range end key:' WCTL-BREND-KEY           00082750
+700030     ELSE IF  WCTL-CMD-BASELINE                                   00082751
+700030         SET WCTL-BASELINE-FILE-YES TO TRUE                       00082752
+700030         DISPLAY ' Diffs suppressed against prior-run BASELINE'   00082753
+700031     ELSE IF  WCTL-CMD-PLANSPON                                   00082754
+700031         PERFORM F-130-ADD-PLANSPON                               00082755
+700032     ELSE IF  WCTL-CMD-OT200GZIP                                  00082756
+700032         SET WCTL-OT200-GZIP-YES TO TRUE                          00082757
+700032         DISPLAY ' OT200 extract will be written compressed'      00082758
+700034     ELSE IF  WCTL-CMD-TXTXSIM                                    00082759
+700034         MOVE WCTL-VAL (1:3) TO WCTL-NUM-RAW                      00082759
+700034         PERFORM F-160-EDIT-CTL-NUM3                              00082759
+700034         MOVE WCTL-NUM-EDIT TO WCTL-TXTXSIM-PCT                   00082760
+700034         DISPLAY ' TXTX reworded-text threshold:' WCTL-TXTXSIM-PCT00082761
+700034             '%'                                                  00082762
+700035     ELSE IF  WCTL-CMD-SRCPROC                                    00082763
+700035         PERFORM F-135-ADD-SRCPROC                                00082764
+700037     ELSE IF  WCTL-CMD-HTMLOUT                                    00082765
+700037         SET WCTL-HTMLOUT-YES TO TRUE                             00082766
+700037         DISPLAY ' Differences also rendered to HTML-FILE'        00082767
+700038     ELSE IF  WCTL-CMD-MAXDEPERRECORD                             00082768
+700038         MOVE WCTL-VAL (1:3) TO WCTL-NUM-RAW                      00082768
+700038         PERFORM F-160-EDIT-CTL-NUM3                              00082768
+700038         MOVE WCTL-NUM-EDIT TO WCTL-MAXDE-PERREC                  00082769
+700038         DISPLAY ' Max DE detail lines per record:'               00082770
+700038             WCTL-MAXDE-PERREC                                    00082771
+700039     ELSE IF  WCTL-CMD-TRENDHIST                                  00082772
+700039         SET WCTL-TRENDHIST-YES TO TRUE                           00082773
+700039         DISPLAY ' DE differences tagged NEW/RECURRING against '  00082774
+700039             'prior-run TRENDHIST'                                00082775
+700040     ELSE IF  WCTL-CMD-STAGEBKPI                                  00082776
+700040         SET WCTL-STAGE-BKPI-YES TO TRUE                          00082777
+700040         DISPLAY ' BKUPIN/BKUPIN2 will be restaged via BABKPIX'   00082778
+700041     ELSE IF  WCTL-CMD-RELCHECK                                   00082779
+700041         PERFORM F-140-SET-RELCHECK                               00082780
+700042     ELSE IF  WCTL-CMD-TOPNPLANS                                  00082787
+700042         PERFORM F-145-SET-TOPNPLANS                              00082788
+700045     ELSE IF  WCTL-CMD-IFACEFEED                                  00082789
+700045         SET WCTL-IFACE-FILE-YES TO TRUE                          00082790
+700045         DISPLAY ' Run summary routed to IFACE-FILE'              00082791
+700046     ELSE IF  WCTL-CMD-DECRIT                                     00082792
+700046         PERFORM F-150-ADD-DECRIT                                 00082793
+700047     ELSE IF  WCTL-CMD-PREVIEW                                    00082794
+700047         SET WCTL-PREVIEW-YES TO TRUE                             00082795
+700047         DISPLAY ' PREVIEW mode -- estimate only, no full compare'00082796
+700049     ELSE IF  WCTL-CMD-FUZZYKEY                                   00082797
+700049         PERFORM F-155-SET-FUZZYKEY                               00082798
            ELSE                                                         00082800
                MOVE '!Error, Invalid Control Card'                      00082900
                        TO WPRINT-LINE (30:)                             00083000
-               DISPLAY ' Invalid Control Card:' CTL-REC (1:50).         00083100
+               DISPLAY ' Invalid Control Card:' CTL-REC (1:50)          00083100
+700009         ADD 1 TO WCTR-CTL-ERRORS.                                00083101
            SKIP2                                                        00083200
 660014 F-110-READ-IN110.                                                00083201
 659652     CALL 'UT110IN'  USING SD-AREA                                00083202
@@ -859,6 +2507,207 @@ W              SET WCTL-DEDETAIL-NO  TO TRUE                            00082700
 660014               IO-IN110-READ                                      00083204
                      CTL-REC.                                           00083700
            SKIP2                                                        00083800
+700012 F-115-ADD-IGNOREDE.                                              00083801
+700012     IF  WIGNOREDE-COUNT >= WIGNOREDE-MAX-ENTRIES                 00083802
+700012         DISPLAY 'BaBkCmp-198 IGNOREDE table full, ignoring:'     00083803
+700012             WCTL-VAL                                             00083804
+700012     ELSE                                                         00083805
+700012         ADD 1 TO WIGNOREDE-COUNT                                 00083806
+700012         MOVE WCTL-VAL (1:4) TO WIGNOREDE-ENTRY (WIGNOREDE-COUNT) 00083807
+700012         DISPLAY ' DE Added to Ignore List:' WCTL-VAL (1:4).      00083808
+           SKIP2                                                        00083800
+700021*** ENVIGNDE control cards build the environment-specific DE list 00083809
+700021*** consulted only when ENVDIFF is in effect; one card per DE,    00083810
+700021*** same as the IGNOREDE card format above.                       00083811
+700021 F-121-ADD-ENVIGNDE.                                              00083812
+700021     IF  WENVIGNDE-COUNT >= WENVIGNDE-MAX-ENTRIES                 00083813
+700021         DISPLAY 'BaBkCmp-200 ENVIGNDE table full, ignoring:'     00083814
+700021             WCTL-VAL                                             00083815
+700021     ELSE                                                         00083816
+700021         ADD 1 TO WENVIGNDE-COUNT                                 00083817
+700021         MOVE WCTL-VAL (1:4) TO WENVIGNDE-ENTRY (WENVIGNDE-COUNT) 00083818
+700021         DISPLAY ' DE Added to Env-Ignore List:' WCTL-VAL (1:4).  00083819
+           SKIP2                                                        00083800
+700023*** QUIETDE XXYY NNN control cards build the expected-volatile DE 00083820
+700023*** list consulted by Q-220-SHOW-DIFF.                            00083821
+700023 F-122-ADD-QUIETDE.                                               00083822
+700023     IF  WQUIETDE-COUNT >= WQUIETDE-MAX-ENTRIES                   00083823
+700023         DISPLAY 'BaBkCmp-201 QUIETDE table full, ignoring:'      00083824
+700023             WCTL-VAL                                             00083825
+700023     ELSE                                                         00083826
+700023         ADD 1 TO WQUIETDE-COUNT                                  00083827
+700023         MOVE WCTL-VAL (1:4) TO WQUIETDE-XXYY  (WQUIETDE-COUNT)   00083828
+700023         MOVE WCTL-VAL (6:3) TO WQUIETDE-DENUM (WQUIETDE-COUNT)   00083829
+700023         DISPLAY ' Added to Quiet List:' WCTL-VAL (1:8).          00083830
+           SKIP2                                                        00083800
+700025*** OPENRETRY nnn sss sets a bounded wait-and-retry around the    00083831
+700025*** BKPI/BKPI2/OT200/IN110 open calls: nnn extra attempts, sss    00083832
+700025*** seconds apart, before the program gives up on an open.        00083833
+700025 F-124-SET-OPENRETRY.                                             00083834
+700025     MOVE WCTL-VAL (1:3) TO WCTL-NUM-RAW                          00083834
+700025     PERFORM F-160-EDIT-CTL-NUM3                                  00083834
+700025     MOVE WCTL-NUM-EDIT TO WCTL-OPEN-RETRY-COUNT                  00083835
+700025     MOVE WCTL-VAL (5:3) TO WCTL-NUM-RAW                          00083835
+700025     PERFORM F-160-EDIT-CTL-NUM3                                  00083835
+700025     MOVE WCTL-NUM-EDIT TO WCTL-OPEN-RETRY-SECS                   00083836
+700025     DISPLAY ' Open retry: ' WCTL-OPEN-RETRY-COUNT                00083837
+700025         ' attempt(s), ' WCTL-OPEN-RETRY-SECS ' sec apart'.       00083838
+           SKIP2                                                        00083800
+700025*** Right-justifies and zero-fills a 3-digit numeric control-card 00083838
+700025*** slice before it is stored into a PIC 9(3) item.  WCTL-VAL is  00083838
+700025*** left-justified and space-padded by the UNSTRING in F-105-     00083838
+700025*** CONTINUE, so a short value (e.g. "5" in a 3-byte slice) would 00083838
+700025*** otherwise move into the numeric field byte-for-byte instead   00083838
+700025*** of digit-aligned, leaving a space in the low-order position.  00083838
+700025 F-160-EDIT-CTL-NUM3.                                             00083838
+700025     MOVE SPACES TO WCTL-NUM-EDIT.                                00083838
+700025     IF  WCTL-NUM-RAW (3:1) NOT = SPACE                           00083838
+700025         MOVE WCTL-NUM-RAW TO WCTL-NUM-EDIT                       00083838
+700025     ELSE IF  WCTL-NUM-RAW (2:1) NOT = SPACE                      00083838
+700025         MOVE WCTL-NUM-RAW (1:2) TO WCTL-NUM-EDIT                 00083838
+700025     ELSE IF  WCTL-NUM-RAW (1:1) NOT = SPACE                      00083838
+700025         MOVE WCTL-NUM-RAW (1:1) TO WCTL-NUM-EDIT                 00083838
+700025     ELSE                                                         00083838
+700025         MOVE ZERO TO WCTL-NUM-EDIT.                              00083838
+700025     INSPECT WCTL-NUM-EDIT REPLACING LEADING SPACE BY '0'.        00083838
+           SKIP2                                                        00083800
+700027 F-125-ADD-CALCDE.                                                00083839
+700027     IF  WCALCDE-COUNT >= WCALCDE-MAX-ENTRIES                     00083840
+700027         DISPLAY 'BaBkCmp-202 CALCDE table full, ignoring:'       00083841
+700027             WCTL-VAL                                             00083842
+700027     ELSE                                                         00083843
+700027         ADD 1 TO WCALCDE-COUNT                                   00083844
+700027         MOVE WCTL-VAL (1:4) TO WCALCDE-XXYY  (WCALCDE-COUNT)     00083845
+700027         MOVE WCTL-VAL (6:3) TO WCALCDE-DENUM (WCALCDE-COUNT)     00083846
+700027         DISPLAY ' Added to Calculated-DE List:' WCTL-VAL (1:8).  00083847
+           SKIP2                                                        00083800
+700031*** PLANSPON planno sponsor maps a 6-char plan number to an 8-char00083848
+700031*** sponsor/client code, consulted once per plan by R-870-ROLLUP- 00083849
+700031*** SPONSOR so A-920-STATS can print a by-sponsor rollup above the00083850
+700031*** by-plan and by-type summaries already there.                  00083851
+700031 F-130-ADD-PLANSPON.                                              00083852
+700031     IF  WSPONSOR-COUNT >= WSPONSOR-MAX-ENTRIES                   00083853
+700031         DISPLAY 'BaBkCmp-205 PLANSPON table full, ignoring:'     00083854
+700031             WCTL-VAL                                             00083855
+700031     ELSE                                                         00083856
+700031         ADD 1 TO WSPONSOR-COUNT                                  00083857
+700031         MOVE WCTL-VAL (1:6) TO WSPONSOR-PLAN-NUM (WSPONSOR-COUNT)00083858
+700031         MOVE WCTL-VAL (8:8) TO WSPONSOR-CODE (WSPONSOR-COUNT)    00083859
+700031         DISPLAY ' Added to Plan-Sponsor Map:' WCTL-VAL (1:15).   00083860
+           SKIP2                                                        00083800
+700035*** Card is a single token, no embedded spaces: XXYY (4), DE      00083861
+700035*** number (3), then the source-process label (remainder).        00083862
+700035 F-135-ADD-SRCPROC.                                               00083863
+700035     IF  WSRCPROC-COUNT >= WSRCPROC-MAX-ENTRIES                   00083864
+700035         DISPLAY 'BaBkCmp-206 SRCPROC table full, ignoring:'      00083865
+700035             WCTL-VAL                                             00083866
+700035     ELSE                                                         00083867
+700035         ADD 1 TO WSRCPROC-COUNT                                  00083868
+700035         MOVE WCTL-VAL (1:4) TO WSRCPROC-XXYY  (WSRCPROC-COUNT)   00083869
+700035         MOVE WCTL-VAL (5:3) TO WSRCPROC-DENUM (WSRCPROC-COUNT)   00083870
+700035         MOVE WCTL-VAL (8:13) TO WSRCPROC-NAME (WSRCPROC-COUNT)   00083871
+700035         DISPLAY ' Added to Source-Process Map:' WCTL-VAL (1:20). 00083872
+           SKIP2                                                        00083800
+700041*** RELCHECK turns on the A-223-CHECK-RELEASE comparison of       00083873
+700041*** HDR-SYSTEM-RELEASE against HDR2-SYSTEM-RELEASE.  With no ABORT00083874
+700041*** argument a mismatch is only warned about; RELCHECK ABORT stops00083875
+700041*** the run the same way a failed BKPI open does.                 00083876
+700041 F-140-SET-RELCHECK.                                              00083877
+700041     SET WCTL-RELCHECK-YES TO TRUE.                               00083878
+700041     IF  WCTL-VAL (1:5) = 'ABORT'                                 00083879
+700041         SET WCTL-RELCHECK-ABEND-YES TO TRUE                      00083880
+700041         DISPLAY ' Run will ABORT on HDR-SYSTEM-RELEASE mismatch' 00083881
+700041     ELSE                                                         00083882
+700041         DISPLAY ' Run will warn only on HDR-SYSTEM-RELEASE '     00083883
+700041             'mismatch'.                                          00083884
+           SKIP2                                                        00083800
+700042*** TOPNPLANS nnn enables the end-of-run Top-N Most-Changed Plans 00083885
+700042*** mini-report; a blank/zero value defaults to the top 20.       00083886
+700042 F-145-SET-TOPNPLANS.                                             00083887
+700042     MOVE WCTL-VAL (1:3) TO WCTL-NUM-RAW.                         00083888
+700042     PERFORM F-160-EDIT-CTL-NUM3.                                 00083888
+700042     MOVE WCTL-NUM-EDIT TO WCTL-TOPN-PLANS.                       00083888
+700042     IF  WCTL-TOPN-PLANS = ZERO                                   00083889
+700042         MOVE 20 TO WCTL-TOPN-PLANS.                              00083890
+700042     DISPLAY ' Top ' WCTL-TOPN-PLANS                              00083891
+700042         ' plans by difference count will be reported'.           00083892
+           SKIP2                                                        00083800
+700046*** DECRIT XXYY NNN L assigns a business-criticality level (H/M/L)00083893
+700046*** to one RecordType/DE pair; a DE not listed defaults to MEDIUM 00083894
+700046*** wherever R-725-CHECK-DECRIT/T-217-CHECK-DECRIT look it up.    00083895
+700046 F-150-ADD-DECRIT.                                                00083896
+700046     IF  WDECRIT-COUNT >= WDECRIT-MAX-ENTRIES                     00083897
+700046         DISPLAY 'BaBkCmp-207 DECRIT table full, ignoring:'       00083898
+700046             WCTL-VAL                                             00083899
+700046     ELSE                                                         00083900
+700046         ADD 1 TO WDECRIT-COUNT                                   00083901
+700046         MOVE WCTL-VAL (1:4)  TO WDECRIT-XXYY  (WDECRIT-COUNT)    00083902
+700046         MOVE WCTL-VAL (6:3)  TO WDECRIT-DENUM (WDECRIT-COUNT)    00083903
+700046         MOVE WCTL-VAL (10:1) TO WDECRIT-LEVEL (WDECRIT-COUNT)    00083904
+700046         DISPLAY ' Added to DE-Criticality Map:' WCTL-VAL (1:10). 00083905
+           SKIP2                                                        00083800
+700049*** FUZZYKEY nn shortens the BKFIL-KEY-GROUP/BKFIL2-KEY-GROUP     00083906
+700049*** compare B-110-PROC-RECS uses to pair up File1/File2 records   00083907
+700049*** down to the leftmost nn bytes, so a record whose key shifted  00083908
+700049*** slightly (a renumbering, a padding change) still matches and  00083909
+700049*** gets DE-diffed instead of showing up as an extra on each      00083910
+700049*** side.  With no card on file the full 20-byte key is used,     00083911
+700049*** same as before this card existed.                             00083912
+700049 F-155-SET-FUZZYKEY.                                              00083913
+700049     MOVE WCTL-VAL (1:2) TO WCTL-FUZZY-RAW.                       00083914
+700049     MOVE SPACES TO WCTL-FUZZY-EDIT.                              00083914
+700049     IF  WCTL-FUZZY-RAW (2:1) NOT = SPACE                         00083914
+700049         MOVE WCTL-FUZZY-RAW TO WCTL-FUZZY-EDIT                   00083914
+700049     ELSE IF  WCTL-FUZZY-RAW (1:1) NOT = SPACE                    00083914
+700049         MOVE WCTL-FUZZY-RAW (1:1) TO WCTL-FUZZY-EDIT             00083914
+700049     ELSE                                                         00083914
+700049         MOVE ZERO TO WCTL-FUZZY-EDIT.                            00083914
+700049     INSPECT WCTL-FUZZY-EDIT REPLACING LEADING SPACE BY '0'.      00083914
+700049     MOVE WCTL-FUZZY-EDIT TO WCTL-FUZZYKEY-LEN.                   00083914
+700049     IF  WCTL-FUZZYKEY-LEN = ZERO                                 00083915
+700049         OR WCTL-FUZZYKEY-LEN > 20                                00083916
+700049         MOVE 20 TO WCTL-FUZZYKEY-LEN.                            00083917
+700049     DISPLAY ' Secondary key compare limited to first '           00083918
+700049         WCTL-FUZZYKEY-LEN ' byte(s) of the record key'.          00083919
+           SKIP2                                                        00083800
+700004*** CHECKPOINT nnn enables the checkpoint-record writer and sets  00083920
+700004*** how many plans are processed between writes; the write       00083921
+700004*** itself is done by B-100-PROC-PLAN's periodic PERFORM         00083922
+700004*** B-955-WRITE-CHECKPOINT, opened in A-239-SETUP-CHECKPOINT.     00083923
+700004*** The RESTART card supplies the plan number for a later        00083924
+700004*** re-run; operators read the last CHKPT-REC written to get     00083925
+700004*** that plan number.                                            00083926
+700004 F-165-SET-CHECKPOINT.                                            00083925
+700004     MOVE WCTL-VAL (1:3) TO WCTL-NUM-RAW.                         00083926
+700004     PERFORM F-160-EDIT-CTL-NUM3.                                 00083927
+700004     MOVE WCTL-NUM-EDIT TO WCTL-CHECKPOINT-EVERY.                 00083928
+700004     IF  WCTL-CHECKPOINT-EVERY = ZERO                             00083929
+700004         MOVE 25 TO WCTL-CHECKPOINT-EVERY.                        00083930
+700004     SET WCTL-CHECKPOINT-YES TO TRUE.                             00083931
+700004     DISPLAY ' Checkpoint record written every '                  00083932
+700004         WCTL-CHECKPOINT-EVERY ' plan(s)'.                        00083933
+           SKIP2                                                        00083800
+700016*** RECTYPES control cards restrict OT200 output to a short list  00083901
+700016*** of RecordTypes; with none on file every RecordType is still   00083902
+700016*** written, same as before this card existed.                    00083903
+700016 F-117-ADD-RECTYPE.                                               00083904
+700016     IF  WRECTYPES-COUNT >= WRECTYPES-MAX-ENTRIES                 00083905
+700016         DISPLAY 'BaBkCmp-199 RECTYPES table full, ignoring:'     00083906
+700016             WCTL-VAL                                             00083907
+700016     ELSE                                                         00083908
+700016         ADD 1 TO WRECTYPES-COUNT                                 00083909
+700016         MOVE WCTL-VAL (1:4) TO WRECTYPES-ENTRY (WRECTYPES-COUNT) 00083910
+700016         DISPLAY ' RecordType Added to RECTYPES:' WCTL-VAL (1:4). 00083911
+           SKIP2                                                        00083800
+700017*** PLANRANGE nnnnnn-nnnnnn limits this execution to one slice of 00083912
+700017*** the plan population, letting several BABKCMP runs split the   00083913
+700017*** full population across concurrent executions.                 00083914
+700017 F-119-SET-PLANRANGE.                                             00083915
+700017     MOVE WCTL-VAL (1:6)  TO WCTL-PLANRANGE-LOW                   00083916
+700017     MOVE WCTL-VAL (8:6)  TO WCTL-PLANRANGE-HIGH                  00083917
+700017     DISPLAY ' Run restricted to Plan Range: ' WCTL-PLANRANGE-LOW 00083918
+700017         ' - ' WCTL-PLANRANGE-HIGH.                               00083919
+           SKIP2                                                        00083800
      ** Various BKPI file/rec dependant routines                        00083900
        N1-100-READ-BKPI.                                                00084000
            INITIALIZE BKFIL-REC-AREA.                                   00084100
@@ -876,15 +2725,31 @@ W              SET WCTL-DEDETAIL-NO  TO TRUE                            00082700
        N1-105-SETUP-REC.                                                00085300
            MOVE IO-BKPI-REC-LENG  TO BKFIL-LENG                         00085400
            PERFORM N1-130-GET-XXYY.                                     00085500
+700008     IF  WCTL-BRSEQ-YES                                           00085501
+700008         AND WCTL-DUPKEY-DTL-YES                                  00085502
+700008         AND BKFIL-KEY-GROUP NOT = SPACES                         00085503
+700008         AND BKFIL-KEY-GROUP = WPREVKEY-BKPI                      00085504
+700008         DISPLAY 'BaBkCmp-196 Duplicate Key File1: '              00085505
+700008             BKFIL-KEY-GROUP ' Type:' BKFIL-XXYY                  00085506
+700008         MOVE SPACES TO WPRINT-LINE                               00085506
+700008         STRING 'BaBkCmp-196 Duplicate Key File1: '               00085506
+700008             BKFIL-KEY-GROUP ' Type:' BKFIL-XXYY                  00085506
+700008             DELIMITED BY SIZE INTO WPRINT-LINE                   00085506
+700008         PERFORM V-100-PRINT-LINE                                 00085506
+700008     END-IF.                                                      00085506
+700008     MOVE BKFIL-KEY-GROUP  TO WPREVKEY-BKPI.                      00085507
            IF  WCTL-NORUNDATE-YES                                       00085600
                SET BKFIL-OPER-RUN-ZAP TO TRUE                           00085700
                CALL 'BABKREU' USING BKFIL-AREA                          00085800
                                     BWA-REC.                            00085900
-           IF  WCTL-REC-TRACE-YES                                       00086000
-               DISPLAY 'BaBkCmp File1: Type:' BWA-TYPE-CODE             00086100
-                  ', Id:' BKFIL-XXYY                                    00086200
-                  ', Leng:' BKFIL-LENG                                  00086300
-                  ', Desc:' BKFIL-DESC.                                 00086400
+700033     IF  WCTL-REC-TRACE-YES                                       00086000
+700033         MOVE BKFIL-LENG TO WDISP-1                               00086005
+700033         STRING 'BaBkCmp File1: Type:' BWA-TYPE-CODE              00086101
+700033                ', Id:' BKFIL-XXYY                                00086200
+700033                ', Leng:' WDISP-1                                 00086300
+700033                ', Desc:' BKFIL-DESC                              00086400
+700033             DELIMITED BY SIZE INTO TRACE-LINE                    00086401
+700033         WRITE TRACE-LINE.                                        00086402
            IF  BWA-TYPE-TLR-REC                                         00086500
                PERFORM N1-800-PROC-TLR.                                 00086600
            ADD 1 TO WPLAN-CTR-BKPI                                      00086700
@@ -896,11 +2761,26 @@ WW                      WCTR-BKPI.                                      00086800
                                  IO-BKPI-READ                           00087300
                                  BWA-REC.                               00087400
            SKIP2                                                        00087500
-WP     N1-120-READ-PIS.                                                 00087600
-WP         CALL 'BABKPIS' USING SD-AREA                                 00087700
-WP                               IO-BKPI-PARM                           00087800
-WP                               BKFIL-AREA                             00087900
-WP                               BWA-REC.                               00088000
+700028*** BRSTART/BREND control cards bound the keys BRSEQ mode will    00087601
+700028*** process; N1-121-READ-PIS-REC is looped to skip ahead to       00087602
+700028*** BRSTART without resequencing keys below it, and the range     00087603
+700028*** is closed out as EOF once a key past BREND is reached.        00087604
+700028 N1-120-READ-PIS.                                                 00087600
+700028     PERFORM N1-121-READ-PIS-REC                                  00087610
+700028       WITH TEST AFTER                                            00087620
+700028       UNTIL IO-BKPI-ERROR-YES                                    00087630
+700028           OR IO-BKPI-EOF-YES                                     00087640
+700028           OR BKFIL-KEY-GROUP NOT < WCTL-BRSTART-KEY.             00087650
+700028     IF  IO-BKPI-ERROR-NO                                         00087660
+700028         AND IO-BKPI-EOF-NO                                       00087670
+700028         AND BKFIL-KEY-GROUP > WCTL-BREND-KEY                     00087680
+700028         SET IO-BKPI-EOF-YES TO TRUE.                             00087690
+           SKIP2                                                        00088100
+700028 N1-121-READ-PIS-REC.                                             00087700
+700028     CALL 'BABKPIS' USING SD-AREA                                 00087710
+700028                           IO-BKPI-PARM                           00087720
+700028                           BKFIL-AREA                             00087730
+700028                           BWA-REC.                               00087740
            SKIP2                                                        00088100
        N1-130-GET-XXYY.                                                 00088200
            SET BKFIL-OPER-GET-XXYY TO TRUE                              00088300
@@ -929,6 +2809,14 @@ W          ELSE                                                         00089100
            SET IO-BKPI-ERROR-YES                                        00090600
                IO-BKPI-EOF-YES                                          00090700
                  TO TRUE.                                               00090800
+700005     COMPUTE WRECON-DATA-CTR = WCTR-BKPI - 1.                     00090801
+700005     IF  WRECON-DATA-CTR NOT = HDR-REC-COUNT                      00090802
+700005         OR  WRECON-DATA-CTR NOT = TLR-REC-COUNT                  00090803
+700005         DISPLAY 'BaBkCmp-996 File1 Rec Count Mismatch, Header:'  00090804
+700005             HDR-REC-COUNT ' Trailer:' TLR-REC-COUNT              00090805
+700005             ' Actual:' WRECON-DATA-CTR                           00090806
+700005         MOVE 8 TO RETURN-CODE                                    00090807
+700005     END-IF.                                                      00090808
            SKIP2                                                        00090900
      ** Various BKPI2 file/rec dependant routines                       00091000
        N2-100-READ-BKPI2.                                               00091100
@@ -948,15 +2836,31 @@ W          ELSE                                                         00089100
            MOVE IO-BKPI2-REC-LENG TO BKFIL2-LENG                        00092500
            IF  BKFIL2-XXYY = SPACES                                     00092600
                PERFORM N2-130-GET-XXYY.                                 00092700
+700008     IF  WCTL-BRSEQ-YES                                           00092701
+700008         AND WCTL-DUPKEY-DTL-YES                                  00092702
+700008         AND BKFIL2-KEY-GROUP NOT = SPACES                        00092703
+700008         AND BKFIL2-KEY-GROUP = WPREVKEY-BKPI2                    00092704
+700008         DISPLAY 'BaBkCmp-197 Duplicate Key File2: '              00092705
+700008             BKFIL2-KEY-GROUP ' Type:' BKFIL2-XXYY                00092706
+700008         MOVE SPACES TO WPRINT-LINE                               00092706
+700008         STRING 'BaBkCmp-197 Duplicate Key File2: '               00092706
+700008             BKFIL2-KEY-GROUP ' Type:' BKFIL2-XXYY                00092706
+700008             DELIMITED BY SIZE INTO WPRINT-LINE                   00092706
+700008         PERFORM V-100-PRINT-LINE                                 00092706
+700008     END-IF.                                                      00092706
+700008     MOVE BKFIL2-KEY-GROUP  TO WPREVKEY-BKPI2.                    00092707
            IF  WCTL-NORUNDATE-YES                                       00092800
                SET BKFIL2-OPER-RUN-ZAP TO TRUE                          00092900
                CALL 'BABKREU' USING BKFIL2-AREA                         00093000
                                     BWA2-REC.                           00093100
-           IF  WCTL-REC-TRACE-YES                                       00093200
-               DISPLAY 'BaBkCmp File1: Type:' BWA2-TYPE-CODE            00093300
-                  ', Id:' BKFIL2-XXYY                                   00093400
-                  ', Leng:' BKFIL2-LENG                                 00093500
-                  ', Desc:' BKFIL2-DESC.                                00093600
+700033     IF  WCTL-REC-TRACE-YES                                       00093200
+700033         MOVE BKFIL2-LENG TO WDISP-1                              00093205
+700033         STRING 'BaBkCmp File2: Type:' BWA2-TYPE-CODE             00093301
+700033                ', Id:' BKFIL2-XXYY                               00093400
+700033                ', Leng:' WDISP-1                                 00093500
+700033                ', Desc:' BKFIL2-DESC                             00093600
+700033             DELIMITED BY SIZE INTO TRACE-LINE                    00093601
+700033         WRITE TRACE-LINE.                                        00093602
            IF  BWA2-TYPE-TLR-REC                                        00093700
                PERFORM N2-800-PROC-TLR.                                 00093800
            ADD 1 TO WPLAN-CTR-BKPI2                                     00093900
@@ -968,11 +2872,24 @@ WW                      WCTR-BKPI2.                                     00094000
                                  IO-BKPI2-READ                          00094500
                                  BWA2-REC.                              00094600
            SKIP2                                                        00094700
-WP     N2-120-READ-PIS.                                                 00094800
-WP         CALL 'BABKPIS2' USING SD-AREA                                00094900
-WP                               IO-BKPI2-PARM                          00095000
-WP                               BKFIL2-AREA                            00095100
-WP                               BWA2-REC.                              00095200
+700028*** Same BRSTART/BREND skip-ahead/early-EOF handling as           00094801
+700028*** N1-120-READ-PIS, applied to the File2 side.                   00094802
+700028 N2-120-READ-PIS.                                                 00094800
+700028     PERFORM N2-121-READ-PIS-REC                                  00094810
+700028       WITH TEST AFTER                                            00094820
+700028       UNTIL IO-BKPI2-ERROR-YES                                   00094830
+700028           OR IO-BKPI2-EOF-YES                                    00094840
+700028           OR BKFIL2-KEY-GROUP NOT < WCTL-BRSTART-KEY.            00094850
+700028     IF  IO-BKPI2-ERROR-NO                                        00094860
+700028         AND IO-BKPI2-EOF-NO                                      00094870
+700028         AND BKFIL2-KEY-GROUP > WCTL-BREND-KEY                    00094880
+700028         SET IO-BKPI2-EOF-YES TO TRUE.                            00094890
+           SKIP2                                                        00095300
+700028 N2-121-READ-PIS-REC.                                             00094900
+700028     CALL 'BABKPIS2' USING SD-AREA                                00094910
+700028                           IO-BKPI2-PARM                          00094920
+700028                           BKFIL2-AREA                            00094930
+700028                           BWA2-REC.                              00094940
            SKIP2                                                        00095300
        N2-130-GET-XXYY.                                                 00095400
            SET BKFIL2-OPER-GET-XXYY TO TRUE                             00095500
@@ -1001,14 +2918,64 @@ W          ELSE                                                         00096300
            SET IO-BKPI2-ERROR-YES                                       00097800
                IO-BKPI2-EOF-YES                                         00097900
                  TO TRUE.                                               00098000
+700005     COMPUTE WRECON-DATA-CTR = WCTR-BKPI2 - 1.                    00098001
+700005     IF  WRECON-DATA-CTR NOT = HDR2-REC-COUNT                     00098002
+700005         OR  WRECON-DATA-CTR NOT = TLR-REC-COUNT                  00098003
+700005         DISPLAY 'BaBkCmp-997 File2 Rec Count Mismatch, Header:'  00098004
+700005             HDR2-REC-COUNT ' Trailer:' TLR-REC-COUNT             00098005
+700005             ' Actual:' WRECON-DATA-CTR                           00098006
+700005         MOVE 8 TO RETURN-CODE                                    00098007
+700005     END-IF.                                                      00098008
            SKIP2                                                        00098100
+700011*** Various BKPI3 (Golden baseline) file/rec dependant routines. 00098101
+700011*** Simpler than the File1/File2 equivalents - no STRECS tally,  00098102
+700011*** NORUNDATE zap, or header/trailer count reconciliation, since 00098103
+700011*** the golden file only ever serves as a read-only reference.   00098104
+700011 N3-100-READ-BKPI3.                                               00098105
+700011     INITIALIZE BKFIL3-REC-AREA.                                  00098106
+700011     PERFORM N3-110-READ-BKPI3.                                   00098107
+700011     IF  IO-BKPI3-ERROR-NO                                        00098108
+700011         AND IO-BKPI3-EOF-NO                                      00098109
+700011         PERFORM N3-105-SETUP-REC                                 00098110
+700011     ELSE                                                         00098111
+700011         DISPLAY 'BABKCMP-992 End of BKPI3'                       00098112
+700011         SET IO-BKPI3-ERROR-YES TO TRUE.                          00098113
+           SKIP2                                                        00098114
+700011 N3-105-SETUP-REC.                                                00098115
+700011     MOVE IO-BKPI3-REC-LENG TO BKFIL3-LENG                        00098116
+700011     IF  BKFIL3-XXYY = SPACES                                     00098117
+700011         PERFORM N3-130-GET-XXYY.                                 00098118
+700011     IF  BWA3-TYPE-TLR-REC                                        00098119
+700011         PERFORM N3-800-PROC-TLR.                                 00098120
+700011     ADD 1 TO WCTR-BKPI3.                                         00098121
+           SKIP2                                                        00098122
+700011 N3-110-READ-BKPI3.                                               00098123
+700011     CALL 'BABKPI3' USING SD-AREA                                 00098124
+700011                           IO-BKPI3-PARM                          00098125
+700011                           IO-BKPI3-READ                          00098126
+700011                           BWA3-REC.                              00098127
+           SKIP2                                                        00098128
+700011 N3-130-GET-XXYY.                                                 00098129
+700011     SET BKFIL3-OPER-GET-XXYY TO TRUE                             00098130
+700011     CALL 'BABKREU' USING BKFIL3-AREA                             00098131
+700011                              BWA3-REC.                           00098132
+           SKIP2                                                        00098133
+700011 N3-800-PROC-TLR.                                                 00098134
+700011     DISPLAY 'BaBkCmp-995 BKPI3 Trailer Found'                    00098135
+700011     SET IO-BKPI3-ERROR-YES                                       00098136
+700011         IO-BKPI3-EOF-YES                                         00098137
+700011           TO TRUE.                                               00098138
+           SKIP2                                                        00098139
      ***************************                                        00098200
      *** Routines to dump a record, or record differences               00098300
      ***************************                                        00098400
        Q-100-DUMP-REC.                                                  00098500
+700038     MOVE ZERO  TO WMAXDE-PRINTED.                                00098510
+700038     MOVE ZERO  TO WMAXDE-SUPPRESSED.                             00098520
            MOVE 1     TO SUB-DE.                                        00098600
            PERFORM Q-110-EACH-DE                                        00098700
                UNTIL SUB-DE > 999.                                      00098800
+700038     PERFORM Q-895-RPT-MAXDE-SUPPRESSED.                          00098810
            SKIP2                                                        00098900
      *** Code to format a line for each DE                              00099000
        Q-110-EACH-DE.                                                   00099100
@@ -1043,10 +3010,13 @@ W          ELSE                                                         00096300
            SKIP3                                                        00102000
      *** Compare the 2 records, write out differences                   00102100
        Q-200-DEDIFF.                                                    00102200
+700038     MOVE ZERO  TO WMAXDE-PRINTED.                                00102210
+700038     MOVE ZERO  TO WMAXDE-SUPPRESSED.                             00102220
            MOVE 1     TO SUB-DE.                                        00102300
 WFIX       MOVE ZERO  TO WCTR-DEDIFFS.                                  00102400
            PERFORM Q-210-EACH-DE                                        00102500
                UNTIL SUB-DE > 999.                                      00102600
+700038     PERFORM Q-895-RPT-MAXDE-SUPPRESSED.                          00102610
 WFIX       IF  WCTR-DEDIFFS = ZERO                                      00102700
 WFIX           PERFORM Q-300-RPT-DATA-DIFF.                             00102800
            SKIP3                                                        00102900
@@ -1057,12 +3027,28 @@ WFIX           PERFORM Q-300-RPT-DATA-DIFF.                             00102800
                                               DE2-DENUM.                00103400
            PERFORM R-100-FETCH-DE-DEF.                                  00103500
            PERFORM S-100-FETCH-DE2-DEF.                                 00103600
+700012     MOVE 'N' TO WDE-IGNORE-FLG.                                  00103601
+700021     MOVE 'N' TO WDE-ENVIGNORE-FLG.                               00103601
+700012     IF  WCTL-NORUNDATE-YES                                       00103602
+700012         PERFORM R-700-CHECK-IGNOREDE.                            00103603
+700021     IF  WCTL-ENVDIFF-YES                                         00103604
+700021         PERFORM R-750-CHECK-ENVIGNDE.                            00103605
+700027     PERFORM R-770-CHECK-CALCDE.                                  00103606
+700027     IF  WDE-CALC-FLG-YES                                         00103607
+700027         SET DE-VAL-TYPE-CALCULATED TO TRUE.                      00103608
            IF  DE-NAME = SPACES                                         00103700
                OR  DE-VAL-TYPE-READONLY                                 00103800
+700012         OR  WDE-IGNORE-FLG-YES                                   00103801
+700021         OR  WDE-ENVIGNORE-FLG-YES                                00103802
                NEXT SENTENCE                                            00103900
            ELSE IF  DE-VAL-TYPE-KEY                                     00104000
                PERFORM R-600-FMT-DE                                     00104100
                PERFORM Q-900-WRITE-WSHOW                                00104200
+700027     ELSE IF  DE-VAL-TYPE-CALCULATED                              00104210
+700027         AND DE-VAL-INTERNAL NOT = DE2-VAL-INTERNAL               00104220
+700027         PERFORM Q-225-SHOW-CALC-DIFF                             00104230
+700027     ELSE IF  DE-VAL-TYPE-CALCULATED                              00104240
+700027         NEXT SENTENCE                                            00104250
            ELSE IF  DE-VAL-INTERNAL NOT = DE2-VAL-INTERNAL              00104300
                PERFORM Q-220-SHOW-DIFF                                  00104400
            ELSE IF  WCTL-ALLDES-YES                                     00104500
@@ -1095,10 +3081,28 @@ WFIX           PERFORM Q-300-RPT-DATA-DIFF.                             00102800
 WFIX                 WCTR-DEDIFFS.                                      00107200
 W          IF  WCTL-DEDETAIL-YES                                        00107300
                PERFORM T-100-UPDATE-STCO.                               00107400
-           PERFORM R-600-FMT-DE.                                        00107500
-           PERFORM S-600-FMT-DE2.                                       00107600
-           PERFORM Q-900-WRITE-WSHOW.                                   00107700
-           MOVE 1     TO WPLAN-CTR-DIFF-DES.                             00107800
+700023     PERFORM R-800-CHECK-QUIETDE.                                 00107401
+700023     IF  NOT WDE-QUIET-FLG-YES                                    00107402
+700030         PERFORM R-600-FMT-DE                                     00107500
+700030         PERFORM S-600-FMT-DE2                                    00107600
+700030         IF  WCTL-BASELINE-FILE-YES                               00107601
+700030             PERFORM R-850-CHECK-BASELINE                         00107602
+700030         END-IF                                                   00107603
+700030         IF  NOT WDE-BASE-KNOWN-FLG-YES                           00107604
+700030             PERFORM Q-900-WRITE-WSHOW                            00107605
+700030         END-IF.                                                  00107606
+           MOVE 1     TO WPLAN-CTR-DIFF-DES.                            00107800
+           SKIP2                                                        00107900
+700027*** Calculated/derived DE differs -- counted in WCTR-CALC-DIFFS   00107901
+700027*** instead of STRECS-DIFF-DES/WCTR-DEDIFFS, so a legitimate      00107902
+700027*** recalculation does not count as a Different plan.             00107903
+700027 Q-225-SHOW-CALC-DIFF.                                            00107904
+700027     ADD 1 TO WCTR-CALC-DIFFS.                                    00107905
+700027     IF  WCTL-DEDETAIL-YES                                        00107906
+700027         PERFORM T-100-UPDATE-STCO.                               00107907
+700027     PERFORM R-600-FMT-DE.                                        00107908
+700027     PERFORM S-600-FMT-DE2.                                       00107909
+700027     PERFORM Q-900-WRITE-WSHOW.                                   00107910
            SKIP2                                                        00107900
      *** GROUP COMPARE DIFF, but all DES show the same.                 00108000
 WFIX   Q-300-RPT-DATA-DIFF.                                             00108100
@@ -1135,23 +3139,144 @@ WFIX   Q-390-COUNT-DIFF.                                                00111100
 WFIX       ADD 1 TO WCTR-DIFF-CHARS.                                    00111200
 WFIX       ADD 1 TO SUB-CHAR.                                           00111300
            SKIP2                                                        00111400
+700038*** Emits a one-line "...n more differences suppressed" marker    00111410
+700038*** once per record instance when MAXDEPERRECORD caused           00111420
+700038*** WMAXDE-SUPPRESSED detail lines to be dropped for it.  Calls   00111430
+700038*** Q-900-WRITE-WSHOW-DETAIL directly, bypassing Q-900-WRITE-     00111440
+700038*** WSHOW's cap check, so the marker itself is never suppressed.  00111445
+700038 Q-895-RPT-MAXDE-SUPPRESSED.                                      00111446
+700038     IF  WMAXDE-SUPPRESSED > ZERO                                 00111447
+700038         MOVE WMAXDE-SUPPRESSED TO WMAXDE-SUPPRESSED-ED           00111448
+700038         MOVE SPACES TO WSHOW-LINE                                00111449
+700038         STRING '...' WMAXDE-SUPPRESSED-ED DELIMITED BY SIZE      00111451
+700038            ' more differences suppressed' DELIMITED BY SIZE      00111452
+700038              INTO WSHOW-TEXT                                     00111453
+700038         PERFORM Q-900-WRITE-WSHOW-DETAIL.                        00111454
+           SKIP2                                                        00111460
        Q-900-WRITE-WSHOW.                                               00111500
+700038*** MAXDEPERRECORD caps the number of detail lines printed/       00111450
+700038*** extracted per record instance; WMAXDE-PRINTED/WMAXDE-         00111460
+700038*** SUPPRESSED are reset once per record by Q-100-DUMP-REC and    00111470
+700038*** Q-200-DEDIFF, which also report the suppressed count via      00111480
+700038*** Q-895-RPT-MAXDE-SUPPRESSED once the record's detail lines     00111490
+700038*** are done.  Counting in STRECS-DIFFER/STRECS-DIFF-DES happens  00111495
+700038*** independently of this and is not affected by the cap.        00111497
+700038     IF  WCTL-MAXDE-PERREC > ZERO                                 00111498
+700038         AND WMAXDE-PRINTED >= WCTL-MAXDE-PERREC                  00111499
+700038         ADD 1 TO WMAXDE-SUPPRESSED                               00111499
+700038         MOVE SPACES TO WSHOW-LINE                                00111499
+700038     ELSE                                                         00111499
+700038         ADD 1 TO WMAXDE-PRINTED                                  00111499
+700038         PERFORM Q-900-WRITE-WSHOW-DETAIL.                        00111499
+           SKIP2                                                        00111499
+700038 Q-900-WRITE-WSHOW-DETAIL.                                        00111499
+700037     IF  WCTL-HTMLOUT-YES                                         00111500
+700037         PERFORM Q-902-FMT-HTML-WSHOW.                            00111500
+700006     IF  WCTL-DELIM-OT200-YES                                     00111501
+700006         PERFORM Q-901-FMT-DELIM-WSHOW                            00111502
+700006     ELSE                                                         00111503
            MOVE WSHOW-LINE   TO OT200-REC.                              00111600
            PERFORM Q-910-WRITE-OT200.                                   00111700
            MOVE SPACES   TO WSHOW-LINE.                                 00111800
            SKIP2                                                        00111900
+700006*** Pipe-delimited alternative to the fixed-column WSHOW-LINE,    00111901
+700006*** selected by the DELIMOT200 control card for downstream tools 00111902
+700006*** that parse OT200 records as delimited fields rather than     00111903
+700006*** fixed columns.                                               00111904
+700006 Q-901-FMT-DELIM-WSHOW.                                           00111905
+700006     MOVE SPACES   TO OT200-REC.                                  00111906
+700006     STRING WSHOW-DE-PREFIX   DELIMITED BY SPACE                  00111907
+700006            '|'               DELIMITED BY SIZE                  00111908
+700006            WSHOW-DE-NUM      DELIMITED BY SIZE                   00111909
+700006            '|'               DELIMITED BY SIZE                  00111910
+700006            WSHOW-DE-NAME     DELIMITED BY SPACE                  00111911
+700006            '|'               DELIMITED BY SIZE                  00111912
+700006            WSHOW-VAL1        DELIMITED BY SPACE                  00111913
+700006            '|'               DELIMITED BY SIZE                  00111914
+700006            WSHOW-VAL2        DELIMITED BY SPACE                  00111915
+700035            '|'               DELIMITED BY SIZE                   00111915
+700035            WSHOW-SRCPROC     DELIMITED BY SPACE                  00111915
+700046            '|'               DELIMITED BY SIZE                   00111916
+700046            WSHOW-CRIT        DELIMITED BY SPACE                  00111916
+700006              INTO OT200-REC.                                     00111916
+700006     PERFORM Q-910-WRITE-OT200.                                   00111917
+700006     MOVE SPACES   TO WSHOW-LINE.                                 00111918
+           SKIP2                                                        00111919
+700037*** One <tr> row per WSHOW-LINE written, carrying the same plan/  00111920
+700037*** RecordType/DE/file1-value/file2-value fields as the flat-text 00111921
+700037*** and OT200 renderings above, selected by the HTMLOUT control   00111922
+700037*** card.  Fires ahead of the OT200 write since that clears       00111923
+700037*** WSHOW-LINE's subordinate fields once it's done with them.     00111924
+700037 Q-902-FMT-HTML-WSHOW.                                            00111925
+700037     MOVE SPACES TO HTML-LINE.                                    00111926
+700037     STRING '<tr><td>' WPLAN-PLAN-NUM DELIMITED BY SIZE           00111927
+700037        '</td><td>' BKFIL-XXYY    DELIMITED BY SIZE               00111928
+700037        '</td><td>' WSHOW-DE-NUM  DELIMITED BY SIZE               00111929
+700037        '</td><td>' WSHOW-DE-NAME DELIMITED BY SPACE              00111930
+700037        '</td><td>' WSHOW-VAL1    DELIMITED BY SPACE              00111931
+700037        '</td><td>' WSHOW-VAL2    DELIMITED BY SPACE              00111932
+700035        '</td><td>' WSHOW-SRCPROC  DELIMITED BY SPACE             00111932
+700046        '</td><td>' WSHOW-CRIT     DELIMITED BY SPACE             00111933
+700037        '</td></tr>'          DELIMITED BY SIZE                   00111933
+700037          INTO HTML-LINE.                                         00111934
+700037     WRITE HTML-LINE.                                             00111935
+           SKIP2                                                        00111919
        Q-905-WRITE-RECHDR.                                              00112000
            PERFORM Q-910-WRITE-OT200.                                   00112100
            MOVE WRECHDR-LINE   TO OT200-REC.                            00112200
            PERFORM Q-910-WRITE-OT200.                                   00112300
            SKIP2                                                        00112400
        Q-910-WRITE-OT200.                                               00112500
-           CALL 'UTO200IO' USING SD-AREA                                00112600
+700016     PERFORM Q-915-CHECK-RECTYPE.                                 00112511
+700000     IF  (WCTL-SEL-PLAN = SPACES                                  00112501
+700000         OR  WPLAN-PLAN-NUM = WCTL-SEL-PLAN)                      00112502
+700016         AND WRECTYPE-ALLOW-FLG-YES                               00112512
+700007         IF  WCTL-EXTRAS-FILE-YES                                 00112503
+700007             AND WEXTRA-ROUTE-FLG-YES                             00112504
+700007             MOVE OT200-REC   TO EXTRA-REC                        00112505
+700007             CALL 'UTEXTRA' USING SD-AREA                         00112506
+700007                               IO-EXTRA-PARM                      00112507
+700007                               IO-EXTRA-WRITE                     00112508
+700007                               EXTRA-REC                          00112509
+700007         ELSE                                                     00112510
+               CALL 'UTO200IO' USING SD-AREA                            00112600
                                  IO-OT200-PARM                          00112700
                                  IO-OT200-WRITE                         00112800
                                  OT200-REC.                             00112900
            MOVE SPACES   TO OT200-REC.                                  00113000
            SKIP2                                                        00113100
+700016*** With no RECTYPES cards on file every RecordType writes, same  00113101
+700016*** as before the card existed; with one or more on file, only    00113102
+700016*** the listed RecordTypes write to OT200.                        00113103
+700016 Q-915-CHECK-RECTYPE.                                             00113104
+700016     IF  WRECTYPES-COUNT = ZERO                                   00113105
+700016         SET WRECTYPE-ALLOW-FLG-YES TO TRUE                       00113106
+700016     ELSE                                                         00113107
+700016         SET WRECTYPE-ALLOW-FLG-NO  TO TRUE                       00113108
+700016         MOVE ZERO TO SUB-RECTYPE                                 00113109
+700016         PERFORM Q-920-SCAN-RECTYPE                               00113110
+700016           VARYING SUB-RECTYPE FROM 1 BY 1                        00113111
+700016             UNTIL SUB-RECTYPE > WRECTYPES-COUNT                  00113112
+700016               OR WRECTYPE-ALLOW-FLG-YES.                         00113113
+           SKIP2                                                        00113100
+700016 Q-920-SCAN-RECTYPE.                                              00113114
+700016     IF  BKFIL-XXYY = WRECTYPES-ENTRY (SUB-RECTYPE)               00113115
+700016         SET WRECTYPE-ALLOW-FLG-YES TO TRUE.                      00113116
+           SKIP2                                                        00113100
+700020*** Compact over-threshold diff extract for the ticketing intake  00113117
+700020*** job, called from B-410-RPT-DIFFS once WRUN-CTR-DATA-DIFF has  00113118
+700020*** crossed WCTL-MAX-DIFFS.  WCTR-DEDIFFS is current as of the    00113119
+700020*** Q-200-DEDIFF call that just completed in the caller.          00113120
+700020 Q-930-WRITE-TICKET.                                              00113121
+700020     MOVE WPLAN-PLAN-NUM  TO WTICKET-PLAN-NUM.                    00113122
+700020     MOVE BKFIL-XXYY      TO WTICKET-XXYY.                        00113123
+700020     MOVE WCTR-DEDIFFS    TO WTICKET-DE-DIFFS.                    00113124
+700020     MOVE WTICKET-LINE    TO TICKET-REC.                          00113125
+700020     CALL 'UTTICKET' USING SD-AREA                                00113126
+700020                           IO-TICKET-PARM                         00113127
+700020                           IO-TICKET-WRITE                        00113128
+700020                           TICKET-REC.                            00113129
+           SKIP2                                                        00113100
      ***************************                                        00113200
      *** Routines for the BWA- record and prmde                         00113300
      ***************************                                        00113400
@@ -1161,6 +3286,208 @@ WFIX       ADD 1 TO SUB-CHAR.                                           00111300
            SET DE-PROCESS-GET TO TRUE.                                  00113800
            PERFORM R-900-CALL-DEMOD.                                    00113900
            SKIP2                                                        00114000
+700012*** Check the current DE against the IGNOREDE table built from   00114001
+700012*** the control cards, only consulted under NORUNDATE.           00114002
+700012 R-700-CHECK-IGNOREDE.                                            00114003
+700012     MOVE ZERO TO SUB-IGNOREDE.                                   00114004
+700012     PERFORM R-710-SCAN-IGNOREDE                                  00114005
+700012       VARYING SUB-IGNOREDE FROM 1 BY 1                           00114006
+700012         UNTIL SUB-IGNOREDE > WIGNOREDE-COUNT                     00114007
+700012           OR WDE-IGNORE-FLG-YES.                                 00114008
+           SKIP2                                                        00114009
+700012 R-710-SCAN-IGNOREDE.                                             00114010
+700012     IF  DE-DENUM = WIGNOREDE-ENTRY (SUB-IGNOREDE)                00114011
+700012         SET WDE-IGNORE-FLG-YES TO TRUE.                          00114012
+           SKIP2                                                        00114013
+700035*** Check the current RecordType/DE against the SRCPROC table,    00114013
+700035*** consulted from R-600-FMT-DE for every differing DE so the     00114013
+700035*** expected source process, if known, can be shown alongside it. 00114013
+700035 R-720-CHECK-SRCPROC.                                             00114013
+700035     MOVE SPACES TO WSHOW-SRCPROC.                                00114013
+700035     MOVE ZERO TO SUB-SRCPROC.                                    00114013
+700035     PERFORM R-730-SCAN-SRCPROC                                   00114013
+700035       VARYING SUB-SRCPROC FROM 1 BY 1                            00114013
+700035         UNTIL SUB-SRCPROC > WSRCPROC-COUNT                       00114013
+700035           OR WSHOW-SRCPROC NOT = SPACES.                         00114013
+           SKIP2                                                        00114013
+700035 R-730-SCAN-SRCPROC.                                              00114013
+700035     IF  BKFIL-XXYY = WSRCPROC-XXYY (SUB-SRCPROC)                 00114013
+700035         AND DE-DENUM = WSRCPROC-DENUM (SUB-SRCPROC)              00114013
+700035         MOVE WSRCPROC-NAME (SUB-SRCPROC) TO WSHOW-SRCPROC.       00114013
+           SKIP2                                                        00114013
+700046*** Check the current RecordType/DE against the DECRIT table,     00114014
+700046*** consulted from R-600-FMT-DE for every differing DE so the     00114015
+700046*** extract/report can carry its business-criticality level.      00114016
+700046*** Unlisted DEs default to MEDIUM.                               00114017
+700046 R-725-CHECK-DECRIT.                                              00114018
+700046     MOVE 'MEDIUM' TO WSHOW-CRIT.                                 00114019
+700046     MOVE ZERO TO SUB-DECRIT.                                     00114020
+700046     PERFORM R-726-SCAN-DECRIT                                    00114021
+700046       VARYING SUB-DECRIT FROM 1 BY 1                             00114022
+700046         UNTIL SUB-DECRIT > WDECRIT-COUNT.                        00114023
+           SKIP2                                                        00114013
+700046 R-726-SCAN-DECRIT.                                               00114024
+700046     IF  BKFIL-XXYY = WDECRIT-XXYY (SUB-DECRIT)                   00114025
+700046         AND DE-DENUM = WDECRIT-DENUM (SUB-DECRIT)                00114026
+700046         IF  WDECRIT-LEVEL (SUB-DECRIT) = 'H'                     00114027
+700046             MOVE 'HIGH'   TO WSHOW-CRIT                          00114028
+700046         ELSE IF  WDECRIT-LEVEL (SUB-DECRIT) = 'L'                00114029
+700046             MOVE 'LOW'    TO WSHOW-CRIT                          00114030
+700046         ELSE                                                     00114031
+700046             MOVE 'MEDIUM' TO WSHOW-CRIT.                         00114032
+           SKIP2                                                        00114013
+700036*** Find-or-add WK-PGM-NAME(1:4) into WMISSDEMOD-AREA, called from00114013
+700036*** R-900-CALL-DEMOD's and S-900-CALL-MOD-DE2's ON EXCEPTION      00114013
+700036*** branches so A-920-STATS can print one consolidated list of    00114013
+700036*** RecordTypes with no DE module registered.                     00114013
+700036 R-940-TRACK-MISSDEMOD.                                           00114013
+700036     MOVE 'N' TO WMISSDEMOD-FOUND.                                00114013
+700036     MOVE ZERO TO SUB-MISSDEMOD.                                  00114013
+700036     PERFORM R-945-SCAN-MISSDEMOD                                 00114013
+700036       VARYING SUB-MISSDEMOD FROM 1 BY 1                          00114013
+700036         UNTIL SUB-MISSDEMOD > WMISSDEMOD-COUNT                   00114013
+700036           OR WMISSDEMOD-FOUND-YES.                               00114013
+700036     IF  NOT WMISSDEMOD-FOUND-YES                                 00114013
+700036         AND WMISSDEMOD-COUNT < WMISSDEMOD-MAX-ENTRIES            00114013
+700036         ADD 1 TO WMISSDEMOD-COUNT                                00114013
+700036         MOVE WK-PGM-NAME (1:4)                                   00114013
+700036             TO WMISSDEMOD-ENTRY (WMISSDEMOD-COUNT).              00114013
+           SKIP2                                                        00114013
+700036 R-945-SCAN-MISSDEMOD.                                            00114013
+700036     IF  WK-PGM-NAME (1:4) = WMISSDEMOD-ENTRY (SUB-MISSDEMOD)     00114013
+700036         SET WMISSDEMOD-FOUND-YES TO TRUE.                        00114013
+           SKIP2                                                        00114013
+700021*** Check the current DE against the ENVIGNDE table built from    00114014
+700021*** the control cards, only consulted under ENVDIFF.              00114015
+700021 R-750-CHECK-ENVIGNDE.                                            00114016
+700021     MOVE ZERO TO SUB-ENVIGNDE.                                   00114017
+700021     PERFORM R-760-SCAN-ENVIGNDE                                  00114018
+700021       VARYING SUB-ENVIGNDE FROM 1 BY 1                           00114019
+700021         UNTIL SUB-ENVIGNDE > WENVIGNDE-COUNT                     00114020
+700021           OR WDE-ENVIGNORE-FLG-YES.                              00114021
+           SKIP2                                                        00114013
+700021 R-760-SCAN-ENVIGNDE.                                             00114022
+700021     IF  DE-DENUM = WENVIGNDE-ENTRY (SUB-ENVIGNDE)                00114023
+700021         SET WDE-ENVIGNORE-FLG-YES TO TRUE.                       00114024
+           SKIP2                                                        00114013
+700023*** Check the current RecordType/DE against the QUIETDE table,    00114025
+700023*** consulted from Q-220-SHOW-DIFF for every differing DE.        00114026
+700023 R-800-CHECK-QUIETDE.                                             00114027
+700023     MOVE 'N' TO WDE-QUIET-FLG.                                   00114028
+700023     MOVE ZERO TO SUB-QUIETDE.                                    00114029
+700023     PERFORM R-810-SCAN-QUIETDE                                   00114030
+700023       VARYING SUB-QUIETDE FROM 1 BY 1                            00114031
+700023         UNTIL SUB-QUIETDE > WQUIETDE-COUNT                       00114032
+700023           OR WDE-QUIET-FLG-YES.                                  00114033
+           SKIP2                                                        00114013
+700023 R-810-SCAN-QUIETDE.                                              00114034
+700023     IF  BKFIL-XXYY = WQUIETDE-XXYY  (SUB-QUIETDE)                00114035
+700023         AND DE-DENUM = WQUIETDE-DENUM (SUB-QUIETDE)              00114036
+700023         SET WDE-QUIET-FLG-YES TO TRUE.                           00114037
+           SKIP2                                                        00114013
+700027*** Check the current RecordType/DE against the CALCDE table,     00114038
+700027*** consulted from Q-210-EACH-DE to override DE-VAL-TYPE for      00114039
+700027*** system-recalculated fields listed on CALCDE control cards.    00114040
+700027 R-770-CHECK-CALCDE.                                              00114041
+700027     MOVE 'N' TO WDE-CALC-FLG.                                    00114042
+700027     MOVE ZERO TO SUB-CALCDE.                                     00114043
+700027     PERFORM R-780-SCAN-CALCDE                                    00114044
+700027       VARYING SUB-CALCDE FROM 1 BY 1                             00114045
+700027         UNTIL SUB-CALCDE > WCALCDE-COUNT                         00114046
+700027           OR WDE-CALC-FLG-YES.                                   00114047
+           SKIP2                                                        00114013
+700027 R-780-SCAN-CALCDE.                                               00114048
+700027     IF  BKFIL-XXYY = WCALCDE-XXYY  (SUB-CALCDE)                  00114049
+700027         AND DE-DENUM = WCALCDE-DENUM (SUB-CALCDE)                00114050
+700027         SET WDE-CALC-FLG-YES TO TRUE.                            00114051
+           SKIP2                                                        00114013
+700030*** Checks the formatted diff line (built by R-600-FMT-DE/S-600-  00114052
+700030*** FMT-DE2, already in WSHOW-LINE) against the prior-run BASELINE00114053
+700030*** table loaded by A-239-SETUP-BASELINE, called from Q-220-SHOW- 00114054
+700030*** DIFF so an already-known difference can be left off the report00114055
+700030*** without affecting STRECS-DIFF-DES/WCTR-DEDIFFS counting.      00114056
+700030 R-850-CHECK-BASELINE.                                            00114057
+700030     MOVE 'N' TO WDE-BASE-KNOWN-FLG.                              00114058
+700030     MOVE ZERO TO SUB-BASE.                                       00114059
+700030     PERFORM R-860-SCAN-BASELINE                                  00114060
+700030       VARYING SUB-BASE FROM 1 BY 1                               00114061
+700030         UNTIL SUB-BASE > WBASE-COUNT                             00114062
+700030           OR WDE-BASE-KNOWN-FLG-YES.                             00114063
+           SKIP2                                                        00114013
+700030 R-860-SCAN-BASELINE.                                             00114064
+700030     IF  WSHOW-LINE = WBASE-ENTRY (SUB-BASE)                      00114065
+700030         SET WDE-BASE-KNOWN-FLG-YES TO TRUE.                      00114066
+           SKIP2                                                        00114013
+700031*** Resolves WPLAN-PLAN-NUM to a sponsor code via the PLANSPON    00114067
+700031*** mapping and rolls this plan's totals into the matching        00114068
+700031*** WSPONTOT-AREA entry; plans with no PLANSPON entry roll up     00114069
+700031*** under the catch-all sponsor code 'UNMAPPED'.                  00114070
+700031 R-870-ROLLUP-SPONSOR.                                            00114071
+700031     MOVE SPACES TO WSPONTOT-CODE-WORK.                           00114072
+700031     MOVE ZERO TO SUB-SPONSOR.                                    00114073
+700031     PERFORM R-880-SCAN-SPONSOR                                   00114074
+700031       VARYING SUB-SPONSOR FROM 1 BY 1                            00114075
+700031         UNTIL SUB-SPONSOR > WSPONSOR-COUNT                       00114076
+700031           OR WSPONTOT-CODE-WORK NOT = SPACES.                    00114077
+700031     IF  WSPONTOT-CODE-WORK = SPACES                              00114078
+700031         MOVE 'UNMAPPED' TO WSPONTOT-CODE-WORK.                   00114079
+700031     PERFORM R-890-FIND-SPONTOT.                                  00114080
+700031     ADD WPLAN-CTR-MATCHED     TO WSPONTOT-MATCHED (WSPONTOT-SUB).00114081
+700031     ADD WPLAN-CTR-DATA-DIFF   TO WSPONTOT-DIFFER  (WSPONTOT-SUB).00114082
+700031     ADD WPLAN-CTR-BKPI        TO WSPONTOT-BKPI    (WSPONTOT-SUB).00114083
+700031     ADD WPLAN-CTR-EXTRA-BKPI  TO WSPONTOT-EXTRA1  (WSPONTOT-SUB).00114084
+700031     ADD WPLAN-CTR-BKPI2       TO WSPONTOT-BKPI2   (WSPONTOT-SUB).00114085
+700031     ADD WPLAN-CTR-EXTRA-BKPI2 TO WSPONTOT-EXTRA2  (WSPONTOT-SUB).00114086
+           SKIP2                                                        00114013
+700031 R-880-SCAN-SPONSOR.                                              00114087
+700031     IF  WPLAN-PLAN-NUM = WSPONSOR-PLAN-NUM (SUB-SPONSOR)         00114088
+700031         MOVE WSPONSOR-CODE (SUB-SPONSOR) TO WSPONTOT-CODE-WORK.  00114089
+           SKIP2                                                        00114013
+700031*** Finds the WSPONTOT-AREA entry for WSPONTOT-CODE-WORK, adding a00114090
+700031*** new entry on first sight of that sponsor code, and leaves the 00114091
+700031*** entry's subscript in WSPONTOT-SUB; once the table is full any 00114092
+700031*** further new sponsor codes roll up into the last entry.        00114093
+700031 R-890-FIND-SPONTOT.                                              00114094
+700031     MOVE ZERO TO WSPONTOT-SUB.                                   00114095
+700031     MOVE ZERO TO SUB-SPONTOT.                                    00114096
+700031     PERFORM R-895-SCAN-SPONTOT                                   00114097
+700031       VARYING SUB-SPONTOT FROM 1 BY 1                            00114098
+700031         UNTIL SUB-SPONTOT > WSPONTOT-COUNT                       00114099
+700031           OR WSPONTOT-SUB > ZERO.                                00114101
+700031     IF  WSPONTOT-SUB = ZERO                                      00114102
+700031         IF  WSPONTOT-COUNT < WSPONTOT-MAX-ENTRIES                00114103
+700031             ADD 1 TO WSPONTOT-COUNT                              00114104
+700031             MOVE WSPONTOT-COUNT TO WSPONTOT-SUB                  00114105
+700031             MOVE WSPONTOT-CODE-WORK                              00114106
+700031                 TO WSPONTOT-CODE (WSPONTOT-SUB)                  00114115
+700031         ELSE                                                     00114107
+700031             MOVE WSPONTOT-MAX-ENTRIES TO WSPONTOT-SUB.           00114108
+           SKIP2                                                        00114013
+700031 R-895-SCAN-SPONTOT.                                              00114109
+700031     IF  WSPONTOT-CODE (SUB-SPONTOT) = WSPONTOT-CODE-WORK         00114110
+700031         MOVE SUB-SPONTOT TO WSPONTOT-SUB.                        00114111
+           SKIP2                                                        00114013
+700034*** Positional text-similarity score for a differing TXTX pair.   00114112
+700034*** Every byte of the free-text area is compared in place; this   00114113
+700034*** catches the common "reworded a sentence" case (most bytes     00114114
+700034*** still line up) without the cost of a true edit-distance       00114115
+700034*** calculation, which this field is too large and too frequently 00114116
+700034*** compared to justify.                                          00114117
+700034 R-990-SCORE-TXTX.                                                00114118
+700034     MOVE ZERO TO WTXTXSIM-MATCHED.                               00114119
+700034     PERFORM R-995-CMP-TXTX-CHAR                                  00114120
+700034         VARYING SUB-TXTXCMP FROM 1 BY 1                          00114121
+700034         UNTIL SUB-TXTXCMP > 1940.                                00114122
+700034     COMPUTE WTXTXSIM-PCT =                                       00114123
+700034         (WTXTXSIM-MATCHED * 100) / 1940.                         00114124
+700034     IF  WTXTXSIM-PCT >= WCTL-TXTXSIM-PCT                         00114125
+700034         SET WTXTXSIM-REWORD-YES TO TRUE.                         00114126
+           SKIP2                                                        00114013
+700034 R-995-CMP-TXTX-CHAR.                                             00114127
+700034     IF  TXTX-DATA-CHAR-ALL (SUB-TXTXCMP:1)                       00114128
+700034           = TXTX2-DATA-CHAR-ALL (SUB-TXTXCMP:1)                  00114129
+700034         ADD 1 TO WTXTXSIM-MATCHED.                               00114130
+           SKIP2                                                        00114013
        R-600-FMT-DE.                                                    00114100
            MOVE SPACES   TO WSHOW-LINE.                                 00114200
            PERFORM R-605-FMT-DE.                                        00114300
@@ -1173,6 +3500,10 @@ WFIX       ADD 1 TO SUB-CHAR.                                           00111300
                SET WSHOW-DE-PREFIX-DATA   TO TRUE.                      00115000
            MOVE DE-DENUM   TO WSHOW-DE-NUM.                             00115100
            MOVE DE-NAME    TO WSHOW-DE-NAME.                            00115200
+700035     PERFORM R-720-CHECK-SRCPROC.                                 00115201
+700046     PERFORM R-725-CHECK-DECRIT.                                  00115201
+700014     IF  BKFIL-XXYY = 'AH  '                                      00115201
+700014         PERFORM R-810-MASK-PII-DE.                               00115202
 WW4        MOVE DE-VAL-DISPLAY TO WTEMP-SHOW.                           00115300
 WW4        IF  WTEMP-VAL-NAME = SPACES                                  00115400
 WW4            AND WTEMP-VAL-SEP = SPACES                               00115500
@@ -1181,6 +3512,28 @@ WW4            MOVE ':'           TO WTEMP-VAL-SEP                      00115700
 WW4            MOVE DE-VAL-NAME  TO WTEMP-VAL-NAME.                     00115800
 WW4        MOVE WTEMP-SHOW     TO WSHOW-VALUES.                         00115900
            SKIP2                                                        00116000
+700014*** The Adjustment History record carries participant SSN and    00116001
+700014*** bank account DEs; the display value built from these two is  00116002
+700014*** overwritten with a masked form before it ever reaches a      00116003
+700014*** report line or extract.  DE-VAL-INTERNAL itself is left      00116004
+700014*** alone so the File1/File2 diff compare still catches true     00116005
+700014*** differences.                                                  00116006
+700014 R-810-MASK-PII-DE.                                               00116007
+700014     IF  DE-DENUM = 1                                             00116008
+700014         PERFORM R-820-MASK-SSN                                   00116009
+700014     ELSE IF  DE-DENUM = 2                                        00116010
+700014         PERFORM R-830-MASK-ACCT.                                 00116011
+           SKIP2                                                        00116012
+700014 R-820-MASK-SSN.                                                  00116013
+700014     MOVE SPACES TO DE-VAL-DISPLAY                                00116014
+700014     STRING 'XXX-XX-' DE-VAL-INTERNAL (6:4)                       00116015
+700014         DELIMITED BY SIZE INTO DE-VAL-DISPLAY.                   00116016
+           SKIP2                                                        00116017
+700014 R-830-MASK-ACCT.                                                 00116018
+700014     MOVE SPACES TO DE-VAL-DISPLAY                                00116019
+700014     STRING '*************' DE-VAL-INTERNAL (14:4)                00116020
+700014         DELIMITED BY SIZE INTO DE-VAL-DISPLAY.                   00116021
+           SKIP2                                                        00116022
        R-900-CALL-DEMOD.                                                00116100
            STRING BKFIL-XXYY 'DE'                                       00116200
               DELIMITED BY SIZE                                         00116300
@@ -1190,6 +3543,7 @@ WW4        MOVE WTEMP-SHOW     TO WSHOW-VALUES.                         00115900
                                  BWA-DATA-REC                           00116700
                 ON EXCEPTION                                            00116800
                   DISPLAY 'DE data not available for:' WK-PGM-NAME      00116900
+700036           PERFORM R-940-TRACK-MISSDEMOD                          00116900
              END-CALL.                                                  00117000
            SKIP2                                                        00117100
      ***************************                                        00117200
@@ -1204,6 +3558,8 @@ WW4        MOVE WTEMP-SHOW     TO WSHOW-VALUES.                         00115900
        S-600-FMT-DE2.                                                   00118100
            CALL 'BADEINDP' USING SD-AREA                                00118200
                                  DE2-AREA.                              00118300
+700014     IF  BKFIL2-XXYY = 'AH  '                                     00118301
+700014         PERFORM S-810-MASK-PII-DE2.                              00118302
 WW4        MOVE DE2-VAL-DISPLAY TO WTEMP-SHOW.                          00118400
 WW4        IF  WTEMP-VAL-NAME = SPACES                                  00118500
 WW4            AND WTEMP-VAL-SEP = SPACES                               00118600
@@ -1226,7 +3582,24 @@ WW4            MOVE DE2-VAL-NAME  TO WTEMP-VAL-NAME.                    00118900
                                  BWA2-DATA-REC                          00120300
                 ON EXCEPTION                                            00120400
                   DISPLAY 'DE2 data not available for:' WK-PGM-NAME     00120500
+700036           PERFORM R-940-TRACK-MISSDEMOD                          00120500
              END-CALL.                                                  00120600
+           SKIP2                                                        00120601
+700014 S-810-MASK-PII-DE2.                                              00120602
+700014     IF  DE2-DENUM = 1                                            00120603
+700014         PERFORM S-820-MASK-SSN2                                  00120604
+700014     ELSE IF  DE2-DENUM = 2                                       00120605
+700014         PERFORM S-830-MASK-ACCT2.                                00120606
+           SKIP2                                                        00120607
+700014 S-820-MASK-SSN2.                                                 00120608
+700014     MOVE SPACES TO DE2-VAL-DISPLAY                               00120609
+700014     STRING 'XXX-XX-' DE2-VAL-INTERNAL (6:4)                      00120610
+700014         DELIMITED BY SIZE INTO DE2-VAL-DISPLAY.                  00120611
+           SKIP2                                                        00120612
+700014 S-830-MASK-ACCT2.                                                00120613
+700014     MOVE SPACES TO DE2-VAL-DISPLAY                               00120614
+700014     STRING '*************' DE2-VAL-INTERNAL (14:4)               00120615
+700014         DELIMITED BY SIZE INTO DE2-VAL-DISPLAY.                  00120616
            EJECT                                                        00120700
        T-100-UPDATE-STCO.                                               00120800
            MOVE BKFIL-XXYY   TO STKEY-XXYY.                             00120900
@@ -1277,11 +3650,75 @@ WW4            MOVE DE2-VAL-NAME  TO WTEMP-VAL-NAME.                    00118900
            MOVE STKEY-DENUM         TO RDDAT1-DENUM.                    00125400
            MOVE STDATA-DENAME       TO RDDAT1-DENAME.                   00125500
            MOVE STDATA-DIFFERENT    TO RDDAT1-DIFFERENT.                00125600
+700039     PERFORM T-215-CHECK-TRENDHIST.                               00125601
+700046     PERFORM T-217-CHECK-DECRIT.                                  00125602
            MOVE RDDAT1-LINE   TO WPRINT-LINE.                           00125700
            PERFORM V-100-PRINT-LINE.                                    00125800
+700013     IF  WCTL-TREND-FILE-YES                                      00125801
+700013         PERFORM T-220-WRITE-TREND.                               00125802
            SET STCOIA-OPER-NEXT   TO TRUE.                              00125900
            PERFORM T-900-CALL-STCO.                                     00126000
            SKIP2                                                        00126100
+700039*** Tags RDDAT1-TAG 'NEW' or 'RECURRING' by checking STKEY-XXYY/  00126117
+700039*** STKEY-DENUM against WTRENDHIST-AREA, the prior run's TRENDFILE00126118
+700039*** output loaded by A-239-SETUP-TRENDHIST.  Left blank when      00126119
+700039*** TRENDHIST isn't active, since there's no history to compare   00126120
+700039*** against.                                                      00126121
+700039 T-215-CHECK-TRENDHIST.                                           00126122
+700039     MOVE SPACES TO RDDAT1-TAG.                                   00126123
+700039     IF  WCTL-TRENDHIST-YES                                       00126124
+700039         MOVE 'N' TO WDE-TRENDHIST-FOUND-FLG                      00126125
+700039         MOVE ZERO TO SUB-TRENDHIST                               00126126
+700039         PERFORM T-216-SCAN-TRENDHIST                             00126127
+700039           VARYING SUB-TRENDHIST FROM 1 BY 1                      00126128
+700039             UNTIL SUB-TRENDHIST > WTRENDHIST-COUNT               00126129
+700039               OR WDE-TRENDHIST-FOUND-YES                         00126130
+700039         IF  WDE-TRENDHIST-FOUND-YES                              00126131
+700039             MOVE 'RECURRING' TO RDDAT1-TAG                       00126132
+700039         ELSE                                                     00126133
+700039             MOVE 'NEW'       TO RDDAT1-TAG.                      00126134
+           SKIP2                                                        00126116
+700039 T-216-SCAN-TRENDHIST.                                            00126135
+700039     IF  STKEY-XXYY  = WTRENDHIST-KEY-XXYY  (SUB-TRENDHIST)       00126136
+700039         AND STKEY-DENUM = WTRENDHIST-KEY-DENUM (SUB-TRENDHIST)   00126137
+700039         SET WDE-TRENDHIST-FOUND-YES TO TRUE.                     00126138
+           SKIP2                                                        00126116
+700046*** Sets RDDAT1-CRIT from the DECRIT table by STKEY-XXYY/STKEY-   00126139
+700046*** DENUM, the same way T-215-CHECK-TRENDHIST tags RDDAT1-TAG --  00126140
+700046*** a DE not listed on a DECRIT card defaults to MEDIUM.          00126141
+700046 T-217-CHECK-DECRIT.                                              00126142
+700046     MOVE 'MEDIUM' TO RDDAT1-CRIT.                                00126143
+700046     MOVE ZERO TO SUB-DECRIT.                                     00126144
+700046     PERFORM T-218-SCAN-DECRIT                                    00126145
+700046       VARYING SUB-DECRIT FROM 1 BY 1                             00126146
+700046         UNTIL SUB-DECRIT > WDECRIT-COUNT.                        00126147
+           SKIP2                                                        00126116
+700046 T-218-SCAN-DECRIT.                                               00126148
+700046     IF  STKEY-XXYY = WDECRIT-XXYY (SUB-DECRIT)                   00126149
+700046         AND STKEY-DENUM = WDECRIT-DENUM (SUB-DECRIT)             00126150
+700046         IF  WDECRIT-LEVEL (SUB-DECRIT) = 'H'                     00126151
+700046             MOVE 'HIGH'   TO RDDAT1-CRIT                         00126152
+700046         ELSE IF  WDECRIT-LEVEL (SUB-DECRIT) = 'L'                00126153
+700046             MOVE 'LOW'    TO RDDAT1-CRIT                         00126154
+700046         ELSE                                                     00126155
+700046             MOVE 'MEDIUM' TO RDDAT1-CRIT.                        00126156
+           SKIP2                                                        00126116
+700013*** One trend-history line per DE that differed this run, keyed  00126101
+700013*** by the run's year-month so a downstream step can accumulate  00126102
+700013*** the TRENDFILE output across months and chart how each DE's   00126103
+700013*** diff count is moving.                                         00126104
+700013 T-220-WRITE-TREND.                                               00126105
+700013     MOVE SD-RUN-DATE (1:6)   TO WTREND-YYYYMM.                   00126106
+700013     MOVE STKEY-XXYY          TO WTREND-XXYY.                     00126107
+700013     MOVE STKEY-DENUM         TO WTREND-DENUM.                    00126108
+700013     MOVE STDATA-DENAME       TO WTREND-DENAME.                   00126109
+700013     MOVE STDATA-DIFFERENT    TO WTREND-DIFFERENT.                00126110
+700013     MOVE WTREND-LINE         TO TREND-REC.                       00126111
+700013     CALL 'UTTREND' USING SD-AREA                                 00126112
+700013                           IO-TREND-PARM                          00126113
+700013                           IO-TREND-WRITE                         00126114
+700013                           TREND-REC.                             00126115
+           SKIP2                                                        00126116
        T-800-SETUP-STCO.                                                00126200
            MOVE 'RecTots'         TO STCOHDR-NAME.                      00126300
            SET STCOHDR-TYPE-ORDERED     TO TRUE.                        00126400
@@ -1311,6 +3748,9 @@ WW4            MOVE DE2-VAL-NAME  TO WTEMP-VAL-NAME.                    00118900
              WPRINT-BLANK-LINES TIMES.                                  00128800
            WRITE PRINT-LINE FROM WPRINT-LINE                            00128900
                  AFTER ADVANCING 1 LINE.                                00129000
+700024     IF  WSUM-ACTIVE-FLG-YES                                      00129001
+700024         WRITE SUMMARY-LINE FROM WPRINT-LINE                      00129002
+700024               AFTER ADVANCING 1 LINE.                            00129003
            MOVE SPACES   TO WPRINT-LINE.                                00129100
            MOVE ZERO         TO WPRINT-BLANK-LINES.                     00129200
            ADD 1 TO WPRINT-TOT-LINES.                                   00129300
@@ -1328,6 +3768,13 @@ TH           AFTER ADVANCING PAGE.                                      00130100
              AFTER ADVANCING 1.                                         00130500
            WRITE PRINT-LINE FROM WPRINT-TITLE2                          00130600
              AFTER ADVANCING 1.                                         00130700
+700024     IF  WSUM-ACTIVE-FLG-YES                                      00130701
+700024         WRITE SUMMARY-LINE FROM RPTHDR-LINE                      00130702
+700024               AFTER ADVANCING PAGE                               00130703
+700024         WRITE SUMMARY-LINE FROM WPRINT-TITLE1                    00130704
+700024               AFTER ADVANCING 1                                  00130705
+700024         WRITE SUMMARY-LINE FROM WPRINT-TITLE2                    00130706
+700024               AFTER ADVANCING 1.                                 00130707
            MOVE 1            TO WPRINT-BLANK-LINES.                     00130800
            MOVE ZERO TO WPRINT-BLANK-LINES.                             00130900
            MOVE ZERO TO WPRINT-LINES.                                   00131000
